@@ -0,0 +1,486 @@
+         IDENTIFICATION DIVISION.
+         PROGRAM-ID. DAY07P1C.
+
+      *
+      *    CALLABLE CORE FOR DAY07P1 - HOLDS THE CAMEL-CARDS HAND
+      *    RANKING AND WINNINGS LOGIC SO DAYMENU CAN RUN IT WITHOUT A
+      *    SEPARATE LOADED EXECUTABLE. DAY07P1 ITSELF IS NOW A THIN
+      *    WRAPPER THAT CALLS THIS MODULE AND THEN HANDLES THE STAMPED
+      *    DISPLAY AND CONTROL-TOTALS WRITE.
+      *
+      *    LN-INPUT-FILENAME IS ACCEPTED FOR INTERFACE CONSISTENCY
+      *    WITH THE OTHER CALLABLE CORES BUT IS NOT YET WIRED UP - THIS
+      *    PROGRAM STILL READS ITS HAND LIST FROM INPFILE.
+      *
+
+         ENVIRONMENT DIVISION.
+
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+            SELECT INPUT-FILE ASSIGN TO INPFILE
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-INPUT-STATUS.
+
+            SELECT SORT-WORK-FILE ASSIGN TO WRKFILE
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT SORT-OUTPUT-FILE ASSIGN TO SRTFILE
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-SORT-OUT-STATUS.
+
+            SELECT SORTED-FILE ASSIGN TO SRTFILE
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-SORTED-STATUS.
+
+            SELECT ARCHIVE-CONV-FILE ASSIGN TO DYNAMIC
+            WS-ARCHIVE-CONV-NAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-ARCH-CONV-STATUS.
+
+            SELECT ARCHIVE-SORT-FILE ASSIGN TO DYNAMIC
+            WS-ARCHIVE-SORT-NAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-ARCH-SORT-STATUS.
+
+            SELECT RANK-FILE ASSIGN TO RANKFILE
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-RANK-STATUS.
+
+      *
+      *    CHECKPOINT FILE - WRITTEN ONCE THE SORT STEP COMPLETES SO A
+      *    RESTART CAN SKIP STRAIGHT TO THE RANK/PAYOUT LOOP AGAINST
+      *    THE ALREADY-SORTED FILE INSTEAD OF RE-CONVERTING AND
+      *    RE-SORTING THE WHOLE HAND DECK. CLEARED ONCE THE PAYOUT
+      *    LOOP FINISHES SO THE NEXT FRESH RUN STARTS OVER.
+      *
+            SELECT CKPT-FILE ASSIGN TO CKPTFILE
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CKPT-STATUS.
+
+            SELECT RT-FILE ASSIGN TO DYNAMIC WS-RT-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+         DATA DIVISION.
+         FILE SECTION.
+         FD INPUT-FILE.
+         01 INPUT-RECORD.
+            88 INPUT-END        VALUE LOW-VALUE.
+            05 INPUT-TEXT       PIC X(10).
+            05 FILLER REDEFINES INPUT-TEXT.
+               10 INPUT-HANDS    PIC X(5).
+               10 INPUT-HAND     REDEFINES INPUT-HANDS
+                                 PIC X OCCURS 5.
+               10 FILLER        PIC X.
+               10 INPUT-BID     PIC ZZZ9.
+
+         FD RT-FILE.
+         01 RT-RECORD.
+            88 RT-END           VALUE LOW-VALUE.
+            05 RT-TEXT          PIC X(10).
+
+         FD SORT-OUTPUT-FILE.
+         01 SORT-OUTPUT-RECORD.
+            05 SORT-O-KEY       PIC X(11).
+            05 FILLER           PIC X.
+            05 SORT-O-HAND      PIC X(5).
+            05 FILLER           PIC X.
+            05 SORT-O-BID       PIC 9999.
+
+         SD SORT-WORK-FILE.
+         01 SORT-WORK-RECORD.
+            05 SORT-W-KEY       PIC X(11).
+            05 FILLER           PIC X.
+            05 SORT-W-HAND      PIC X(5).
+            05 FILLER           PIC X.
+            05 SORT-W-BID       PIC 9999.
+
+         FD SORTED-FILE.
+         01 SORTED-RECORD.
+            88 SORTED-END       VALUE LOW-VALUE.
+            05 SORTED-KEY       PIC X(11).
+            05 FILLER           PIC X.
+            05 SORTED-HAND      PIC X(5).
+            05 FILLER           PIC X.
+            05 SORTED-BID       PIC 9999.
+
+         FD ARCHIVE-CONV-FILE.
+         01 ARCHIVE-CONV-RECORD.
+            05 ARCHIVE-CONV-TEXT   PIC X(25).
+
+         FD ARCHIVE-SORT-FILE.
+         01 ARCHIVE-SORT-RECORD.
+            05 ARCHIVE-SORT-TEXT   PIC X(22).
+
+         FD RANK-FILE.
+         01 RANK-RECORD.
+            05 RNK-RANK         PIC Z(9)9.
+            05 FILLER           PIC X VALUE SPACE.
+            05 RNK-TYPE         PIC Z(9)9.
+            05 FILLER           PIC X VALUE SPACE.
+            05 RNK-BID          PIC Z(9)9.
+            05 FILLER           PIC X VALUE SPACE.
+            05 RNK-CONTRIB      PIC Z(9)9.
+
+         FD CKPT-FILE.
+         01 CKPT-RECORD.
+            05 CKPT-FLAG        PIC X(10).
+            05 FILLER           PIC X VALUE SPACE.
+            05 CKPT-IN-COUNT    PIC 9(7).
+            05 FILLER           PIC X VALUE SPACE.
+            05 CKPT-OUT-COUNT   PIC 9(7).
+
+         WORKING-STORAGE SECTION.
+
+         01 WS-CKPT-STATUS         PIC XX.
+         01 WS-INPUT-STATUS        PIC XX.
+         01 WS-SORT-OUT-STATUS     PIC XX.
+         01 WS-SORTED-STATUS       PIC XX.
+         01 WS-ARCH-CONV-STATUS    PIC XX.
+         01 WS-ARCH-SORT-STATUS    PIC XX.
+         01 WS-RANK-STATUS         PIC XX.
+         01 SW-CKPT                PIC 9 VALUE 0.
+            88 CKPT-RESUME                VALUE 1.
+            88 CKPT-FRESH                 VALUE 0.
+
+      *
+      *    RUN-DATED ARCHIVE FILE NAMES - SO A CHALLENGED PAYOUT CAN
+      *    BE TRACED BACK TO THE CONVERTED AND SORTED HAND FILES THAT
+      *    PRODUCED IT, RATHER THAN JUST THE FINAL DISPLAYED TOTAL.
+      *
+         01 WS-RUN-DATE             PIC 9(8).
+         01 WS-ARCHIVE-CONV-NAME    PIC X(40).
+         01 WS-ARCHIVE-SORT-NAME    PIC X(40).
+
+         77 IX                  PIC 9999.
+         77 IX2                 PIC 9999.
+
+         01 WS-CARD-LIST-TABLE.
+            05 WS-CARD-LIST OCCURS 14.
+               10 WS-CARD-NO PIC 99.
+
+
+         01 WS-CONV-CARD.
+            05 WS-CARD-TYPE         PIC 9.
+               88 TY-FIVE-OF-A-KIND       VALUE 7.
+               88 TY-FOUR-OF-A-KIND       VALUE 6.
+               88 TY-FULL-HOUSE           VALUE 5.
+               88 TY-THREE-OF-A-KIND      VALUE 4.
+               88 TY-TWO-PAIR             VALUE 3.
+               88 TY-ONE-PAIR             VALUE 2.
+               88 TY-HIGH-CARD            VALUE 1.
+            05 WS-CONV-HAND        PIC 99 OCCURS 5.
+            05 FILLER              PIC X  VALUE SPACE.
+            05 WS-ORIG-HAND        PIC X(5).
+            05 FILLER              PIC X  VALUE SPACE.
+            05 WS-CONV-BID         PIC 9999.
+
+         01 WS-CARD-STATS.
+            05 WS-STAT-FIVES       PIC 9.
+            05 WS-STAT-FOURS       PIC 9.
+            05 WS-STAT-TRIPLES     PIC 9.
+            05 WS-STAT-PAIRS       PIC 9.
+
+         01 WS-RANK                PIC 9(10).
+         01 WS-RESULT              PIC 9(10).
+         01 WS-HAND-TYPE           PIC 9.
+         01 WS-CONTRIB             PIC 9(10).
+
+         01 WS-IN-COUNT            PIC 9(7) VALUE 0.
+         01 WS-OUT-COUNT           PIC 9(7) VALUE 0.
+
+      *
+      *    REGRESSION TEST - CHECKED-IN HAND LIST SO DAY07P1 CAN BE
+      *    VERIFIED AGAINST A KNOWN ANSWER AFTER ANY CHANGE, WITHOUT
+      *    NEEDING THE REAL DAILY FEED ON HAND. THE SORT VERB NEEDS A
+      *    DEDICATED DATASET AND CHECKPOINT FILE TO RUN AGAINST, SO
+      *    THIS TEST SORTS ITS OWN SMALL HAND TABLE IN MEMORY INSTEAD
+      *    OF DRIVING THE REAL SORT/ARCHIVE/CHECKPOINT MACHINERY.
+      *
+         01 WS-RT-FILENAME        PIC X(100)
+             VALUE 'testdata/hands.txt'.
+         01 WS-RT-EXPECT          PIC 9(10) VALUE 6440.
+         01 WS-RT-ACTUAL          PIC 9(10) VALUE 0.
+
+         01 WS-RT-TABLE.
+            05 WS-RT-ENTRY OCCURS 10.
+               10 WS-RT-KEY.
+                  15 WS-RT-KEY-TYPE  PIC 9.
+                  15 WS-RT-KEY-HAND  PIC 99 OCCURS 5.
+               10 WS-RT-BID        PIC 9999.
+
+         01 WS-RT-COUNT           PIC 99 VALUE 0.
+         01 WS-RT-SAVE-KEY.
+            05 WS-RT-SAVE-KEY-TYPE  PIC 9.
+            05 WS-RT-SAVE-KEY-HAND  PIC 99 OCCURS 5.
+         01 WS-RT-SAVE-BID        PIC 9999.
+
+         77 RTX                    PIC 99.
+         77 RTX2                   PIC 99.
+
+         LINKAGE SECTION.
+
+         01 LN-INPUT-FILENAME   PIC X(100).
+         01 LN-ANSWER           PIC 9(10).
+         01 LN-IN-COUNT         PIC 9(7).
+         01 LN-OUT-COUNT        PIC 9(7).
+
+         PROCEDURE DIVISION USING LN-INPUT-FILENAME, LN-ANSWER,
+               LN-IN-COUNT, LN-OUT-COUNT.
+            PERFORM REGRESSION-TEST
+
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+            STRING 'DAY07P1.CONV.' WS-RUN-DATE
+               DELIMITED BY SIZE INTO WS-ARCHIVE-CONV-NAME
+            STRING 'DAY07P1.SORT.' WS-RUN-DATE
+               DELIMITED BY SIZE INTO WS-ARCHIVE-SORT-NAME
+
+            PERFORM CHECK-SORT-CHECKPOINT
+            IF CKPT-RESUME
+               DISPLAY 'DAY07P1 WARNING - RESUMING FROM CHECKPOINT; '
+                       'SKIPPING CONVERT/SORT STEP AND REUSING THE '
+                       'SORTED FILE FROM THE PRIOR RUN'
+            ELSE
+      *
+      *    NOTE - SORT ... GIVING OPENS AND CLOSES SORT-OUTPUT-FILE
+      *    IMPLICITLY, AND THIS RUNTIME DOES NOT RELIABLY POST A
+      *    FILE STATUS FOR THAT IMPLICIT OPEN, SO IT IS NOT ABEND-
+      *    CHECKED HERE THE WAY THE EXPLICIT OPENS BELOW ARE.
+      *
+               SORT SORT-WORK-FILE
+                 ON ASCENDING KEY SORT-O-KEY
+                 INPUT PROCEDURE IS CONVERT-AND-RELEASE
+                 GIVING SORT-OUTPUT-FILE
+
+               PERFORM WRITE-SORT-CHECKPOINT
+            END-IF
+
+           MOVE 0     TO WS-RANK
+           MOVE 0     TO WS-RESULT
+           OPEN INPUT SORTED-FILE
+           COPY "FSABEND.CPY"
+              REPLACING ==FS-STATUS== BY WS-SORTED-STATUS
+                        ==FS-FILE-NAME== BY 'SRTFILE'
+                        ==FS-PGM== BY 'DAY07P1'.
+           OPEN OUTPUT ARCHIVE-SORT-FILE
+           COPY "FSABEND.CPY"
+              REPLACING ==FS-STATUS== BY WS-ARCH-SORT-STATUS
+                        ==FS-FILE-NAME== BY 'DAY07P1.SORT'
+                        ==FS-PGM== BY 'DAY07P1'.
+           OPEN OUTPUT RANK-FILE
+           COPY "FSABEND.CPY"
+              REPLACING ==FS-STATUS== BY WS-RANK-STATUS
+                        ==FS-FILE-NAME== BY 'RANKFILE'
+                        ==FS-PGM== BY 'DAY07P1'.
+           READ SORTED-FILE
+              AT END SET SORTED-END TO TRUE
+           END-READ
+
+           PERFORM UNTIL SORTED-END
+              ADD 1 TO WS-RANK
+
+              COMPUTE WS-RESULT = WS-RESULT + WS-RANK * SORTED-BID
+
+              MOVE SORTED-RECORD TO ARCHIVE-SORT-TEXT
+              WRITE ARCHIVE-SORT-RECORD
+              ADD 1 TO WS-OUT-COUNT
+
+              MOVE SORTED-KEY(1:1) TO WS-HAND-TYPE
+              COMPUTE WS-CONTRIB = WS-RANK * SORTED-BID
+              PERFORM WRITE-RANK-LINE
+
+              READ SORTED-FILE
+                 AT END SET SORTED-END TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE SORTED-FILE
+           CLOSE ARCHIVE-SORT-FILE
+           CLOSE RANK-FILE
+
+           PERFORM CLEAR-SORT-CHECKPOINT
+
+           MOVE WS-RESULT TO LN-ANSWER
+           MOVE WS-IN-COUNT TO LN-IN-COUNT
+           MOVE WS-OUT-COUNT TO LN-OUT-COUNT
+
+           GOBACK
+           .
+
+         REGRESSION-TEST SECTION.
+            MOVE 0 TO WS-RT-COUNT
+            OPEN INPUT RT-FILE
+            READ RT-FILE
+               AT END SET RT-END TO TRUE
+            END-READ
+
+            PERFORM UNTIL RT-END
+               MOVE RT-TEXT TO INPUT-TEXT
+               PERFORM CONVERT-CARD
+
+               ADD 1 TO WS-RT-COUNT
+               MOVE WS-CARD-TYPE TO WS-RT-KEY-TYPE(WS-RT-COUNT)
+               PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > 5
+                  MOVE WS-CONV-HAND(IX)
+                    TO WS-RT-KEY-HAND(WS-RT-COUNT, IX)
+               END-PERFORM
+               MOVE WS-CONV-BID TO WS-RT-BID(WS-RT-COUNT)
+
+               READ RT-FILE
+                  AT END SET RT-END TO TRUE
+               END-READ
+            END-PERFORM
+            CLOSE RT-FILE
+
+      *
+      *    SMALL IN-MEMORY SELECTION SORT - ASCENDING BY KEY, SAME
+      *    ORDER THE REAL SORT STEP PRODUCES AGAINST SORT-O-KEY.
+      *
+            PERFORM VARYING RTX FROM 1 BY 1 UNTIL RTX > WS-RT-COUNT
+               PERFORM VARYING RTX2 FROM RTX BY 1
+                           UNTIL RTX2 > WS-RT-COUNT
+                  IF WS-RT-KEY(RTX2) < WS-RT-KEY(RTX)
+                     MOVE WS-RT-KEY(RTX)  TO WS-RT-SAVE-KEY
+                     MOVE WS-RT-BID(RTX)  TO WS-RT-SAVE-BID
+                     MOVE WS-RT-KEY(RTX2) TO WS-RT-KEY(RTX)
+                     MOVE WS-RT-BID(RTX2) TO WS-RT-BID(RTX)
+                     MOVE WS-RT-SAVE-KEY  TO WS-RT-KEY(RTX2)
+                     MOVE WS-RT-SAVE-BID  TO WS-RT-BID(RTX2)
+                  END-IF
+               END-PERFORM
+            END-PERFORM
+
+            MOVE 0 TO WS-RT-ACTUAL
+            PERFORM VARYING RTX FROM 1 BY 1 UNTIL RTX > WS-RT-COUNT
+               COMPUTE WS-RT-ACTUAL = WS-RT-ACTUAL
+                                    + RTX * WS-RT-BID(RTX)
+            END-PERFORM
+
+            IF WS-RT-ACTUAL NOT = WS-RT-EXPECT
+               DISPLAY 'DAY07P1 REGRESSION WARNING - '
+                       WS-RT-FILENAME
+               DISPLAY '  EXPECTED ' WS-RT-EXPECT
+                       ' GOT ' WS-RT-ACTUAL
+            END-IF
+            .
+
+         CHECK-SORT-CHECKPOINT SECTION.
+            SET CKPT-FRESH TO TRUE
+            OPEN INPUT CKPT-FILE
+            IF WS-CKPT-STATUS = '00'
+               READ CKPT-FILE
+                  AT END CONTINUE
+               END-READ
+               IF WS-CKPT-STATUS = '00' AND CKPT-FLAG = 'SORTDONE'
+                  SET CKPT-RESUME TO TRUE
+                  MOVE CKPT-IN-COUNT  TO WS-IN-COUNT
+                  MOVE CKPT-OUT-COUNT TO WS-OUT-COUNT
+               END-IF
+               CLOSE CKPT-FILE
+            END-IF
+            .
+
+         WRITE-SORT-CHECKPOINT SECTION.
+            OPEN OUTPUT CKPT-FILE
+            MOVE 'SORTDONE'   TO CKPT-FLAG
+            MOVE WS-IN-COUNT  TO CKPT-IN-COUNT
+            MOVE WS-OUT-COUNT TO CKPT-OUT-COUNT
+            WRITE CKPT-RECORD
+            CLOSE CKPT-FILE
+            .
+
+         CLEAR-SORT-CHECKPOINT SECTION.
+            OPEN OUTPUT CKPT-FILE
+            CLOSE CKPT-FILE
+            .
+
+         WRITE-RANK-LINE SECTION.
+            MOVE SPACES       TO RANK-RECORD
+            MOVE WS-RANK      TO RNK-RANK
+            MOVE WS-HAND-TYPE TO RNK-TYPE
+            MOVE SORTED-BID   TO RNK-BID
+            MOVE WS-CONTRIB   TO RNK-CONTRIB
+            WRITE RANK-RECORD
+            ADD 1 TO WS-OUT-COUNT
+            .
+
+         CONVERT-AND-RELEASE SECTION.
+            OPEN INPUT  INPUT-FILE
+            COPY "FSABEND.CPY"
+               REPLACING ==FS-STATUS== BY WS-INPUT-STATUS
+                         ==FS-FILE-NAME== BY 'INPFILE'
+                         ==FS-PGM== BY 'DAY07P1'.
+            OPEN OUTPUT ARCHIVE-CONV-FILE
+            COPY "FSABEND.CPY"
+               REPLACING ==FS-STATUS== BY WS-ARCH-CONV-STATUS
+                         ==FS-FILE-NAME== BY 'DAY07P1.CONV'
+                         ==FS-PGM== BY 'DAY07P1'.
+            READ INPUT-FILE
+               AT END SET INPUT-END TO TRUE
+            END-READ
+
+            PERFORM UNTIL INPUT-END
+               ADD 1 TO WS-IN-COUNT
+               PERFORM CONVERT-CARD
+               MOVE WS-CONV-CARD TO SORT-WORK-RECORD
+               RELEASE SORT-WORK-RECORD
+               MOVE WS-CONV-CARD TO ARCHIVE-CONV-TEXT
+               WRITE ARCHIVE-CONV-RECORD
+               ADD 1 TO WS-OUT-COUNT
+               READ INPUT-FILE
+                  AT END SET INPUT-END TO TRUE
+               END-READ
+            END-PERFORM
+
+            CLOSE INPUT-FILE
+            CLOSE ARCHIVE-CONV-FILE
+            .
+
+         CONVERT-CARD SECTION.
+            INITIALIZE WS-CARD-LIST-TABLE
+            PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > 5
+               EVALUATE INPUT-HAND(IX)
+                  WHEN 'A'   MOVE 14               TO IX2
+                  WHEN 'K'   MOVE 13               TO IX2
+                  WHEN 'Q'   MOVE 12               TO IX2
+                  WHEN 'J'   MOVE 11               TO IX2
+                  WHEN 'T'   MOVE 10               TO IX2
+                  WHEN OTHER MOVE INPUT-HAND(IX)   TO IX2
+               END-EVALUATE
+               ADD 1    TO WS-CARD-NO(IX2)
+               MOVE IX2 TO WS-CONV-HAND(IX)
+            END-PERFORM
+
+            MOVE INPUT-BID   TO WS-CONV-BID
+            MOVE INPUT-HANDS TO WS-ORIG-HAND
+
+            PERFORM DETERMINE-TYPE
+            .
+
+         DETERMINE-TYPE SECTION.
+              INITIALIZE WS-CARD-STATS
+              PERFORM VARYING IX2 FROM 1 BY 1 UNTIL IX2 > 14
+                 EVALUATE WS-CARD-NO(IX2)
+                    WHEN 5   ADD 1 TO WS-STAT-FIVES
+                    WHEN 4   ADD 1 TO WS-STAT-FOURS
+                    WHEN 3   ADD 1 TO WS-STAT-TRIPLES
+                    WHEN 2   ADD 1 TO WS-STAT-PAIRS
+                 END-EVALUATE
+              END-PERFORM
+
+              EVALUATE TRUE
+                 WHEN WS-STAT-FIVES   = 1
+                    SET TY-FIVE-OF-A-KIND  TO TRUE
+                 WHEN WS-STAT-FOURS   = 1
+                    SET TY-FOUR-OF-A-KIND  TO TRUE
+                 WHEN WS-STAT-TRIPLES = 1
+                  AND WS-STAT-PAIRS   = 1
+                    SET TY-FULL-HOUSE      TO TRUE
+                 WHEN WS-STAT-TRIPLES = 1
+                    SET TY-THREE-OF-A-KIND TO TRUE
+                 WHEN WS-STAT-PAIRS   = 2
+                    SET TY-TWO-PAIR        TO TRUE
+                 WHEN WS-STAT-PAIRS   = 1
+                    SET TY-ONE-PAIR        TO TRUE
+                 WHEN OTHER
+                    SET TY-HIGH-CARD       TO TRUE
+              END-EVALUATE
+            .
