@@ -0,0 +1,337 @@
+         IDENTIFICATION DIVISION.
+         PROGRAM-ID. DAY07P2C.
+
+      *
+      *    CALLABLE CORE FOR DAY07P2 - HOLDS THE JOKER-WILD CAMEL
+      *    CARDS WINNINGS LOGIC SO DAYMENU CAN RUN IT WITHOUT A
+      *    SEPARATE LOADED EXECUTABLE. DAY07P2 ITSELF IS NOW A THIN
+      *    WRAPPER THAT CALLS THIS MODULE AND THEN HANDLES THE STAMPED
+      *    DISPLAY AND CONTROL-TOTALS WRITE.
+      *
+      *    LN-INPUT-FILENAME IS ACCEPTED FOR INTERFACE CONSISTENCY
+      *    WITH THE OTHER CALLABLE CORES BUT IS NOT YET WIRED UP - THIS
+      *    PROGRAM STILL READS ITS HAND LIST FROM INPFILE.
+      *
+
+         ENVIRONMENT DIVISION.
+
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+            SELECT INPUT-FILE ASSIGN TO INPFILE
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT OUTPUT-FILE ASSIGN TO OUTFILE
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT SORT-INPUT-FILE ASSIGN TO OUTFILE
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT SORT-WORK-FILE ASSIGN TO WRKFILE
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT SORT-OUTPUT-FILE ASSIGN TO SRTFILE
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT SORTED-FILE ASSIGN TO SRTFILE
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT RT-FILE ASSIGN TO DYNAMIC WS-RT-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+         DATA DIVISION.
+         FILE SECTION.
+         FD INPUT-FILE.
+         01 INPUT-RECORD.
+            88 INPUT-END        VALUE LOW-VALUE.
+            05 INPUT-TEXT       PIC X(10).
+            05 FILLER REDEFINES INPUT-TEXT.
+               10 INPUT-HANDS    PIC X(5).
+               10 INPUT-HAND     REDEFINES INPUT-HANDS
+                                 PIC X OCCURS 5.
+               10 FILLER        PIC X.
+               10 INPUT-BID     PIC ZZZ9.
+
+         FD RT-FILE.
+         01 RT-RECORD.
+            88 RT-END           VALUE LOW-VALUE.
+            05 RT-TEXT          PIC X(10).
+
+         FD OUTPUT-FILE.
+         01 OUTPUT-RECORD.
+            05 OUTPUT-TEXT      PIC X(25).
+
+         FD SORT-INPUT-FILE.
+         01 SORT-INPUT-RECORD.
+            05 SORT-I-KEY       PIC X(11).
+            05 FILLER           PIC X.
+            05 SORT-I-HAND      PIC X(5).
+            05 FILLER           PIC X.
+            05 SORT-I-BID       PIC 9999.
+
+         FD SORT-OUTPUT-FILE.
+         01 SORT-OUTPUT-RECORD.
+            05 SORT-O-KEY       PIC X(11).
+            05 FILLER           PIC X.
+            05 SORT-O-HAND      PIC X(5).
+            05 FILLER           PIC X.
+            05 SORT-O-BID       PIC 9999.
+
+         SD SORT-WORK-FILE.
+         01 SORT-WORK-RECORD.
+            05 SORT-W-KEY       PIC X(11).
+            05 FILLER           PIC X.
+            05 SORT-W-HAND      PIC X(5).
+            05 FILLER           PIC X.
+            05 SORT-W-BID       PIC 9999.
+
+         FD SORTED-FILE.
+         01 SORTED-RECORD.
+            88 SORTED-END       VALUE LOW-VALUE.
+            05 SORTED-KEY       PIC X(11).
+            05 FILLER           PIC X.
+            05 SORTED-HAND      PIC X(5).
+            05 FILLER           PIC X.
+            05 SORTED-BID       PIC 9999.
+
+         WORKING-STORAGE SECTION.
+
+         77 IX                  PIC 9999.
+         77 IX2                 PIC 9999.
+
+         01 WS-CARD-LIST-TABLE.
+            05 WS-CARD-LIST OCCURS 14.
+               10 WS-CARD-NO PIC 99.
+
+         01 WS-CONV-CARD.
+            05 WS-CARD-TYPE         PIC 9.
+               88 TY-FIVE-OF-A-KIND       VALUE 7.
+               88 TY-FOUR-OF-A-KIND       VALUE 6.
+               88 TY-FULL-HOUSE           VALUE 5.
+               88 TY-THREE-OF-A-KIND      VALUE 4.
+               88 TY-TWO-PAIR             VALUE 3.
+               88 TY-ONE-PAIR             VALUE 2.
+               88 TY-HIGH-CARD            VALUE 1.
+            05 WS-CONV-HAND        PIC 99 OCCURS 5.
+            05 FILLER              PIC X  VALUE SPACE.
+            05 WS-ORIG-HAND        PIC X(5).
+            05 FILLER              PIC X  VALUE SPACE.
+            05 WS-CONV-BID         PIC 9999.
+
+         01 WS-JOKER-CNT            PIC 9.
+         01 WS-MAX1                 PIC 9.
+         01 WS-MAX2                 PIC 9.
+         77 IXMAX                   PIC 99.
+
+         01 WS-RANK                PIC 9(10).
+         01 WS-RESULT              PIC 9(10).
+
+         01 WS-IN-COUNT            PIC 9(7) VALUE 0.
+         01 WS-OUT-COUNT           PIC 9(7) VALUE 0.
+
+      *
+      *    REGRESSION TEST - CHECKED-IN HAND LIST SO DAY07P2 CAN BE
+      *    VERIFIED AGAINST A KNOWN ANSWER AFTER ANY CHANGE, WITHOUT
+      *    NEEDING THE REAL DAILY FEED ON HAND. THE SORT VERB NEEDS A
+      *    DEDICATED DATASET TO RUN AGAINST, SO THIS TEST SORTS ITS
+      *    OWN SMALL HAND TABLE IN MEMORY INSTEAD OF DRIVING THE REAL
+      *    SORT/OUTPUT-FILE MACHINERY.
+      *
+         01 WS-RT-FILENAME        PIC X(100)
+             VALUE 'testdata/hands.txt'.
+         01 WS-RT-EXPECT          PIC 9(10) VALUE 5905.
+         01 WS-RT-ACTUAL          PIC 9(10) VALUE 0.
+
+         01 WS-RT-TABLE.
+            05 WS-RT-ENTRY OCCURS 10.
+               10 WS-RT-KEY.
+                  15 WS-RT-KEY-TYPE  PIC 9.
+                  15 WS-RT-KEY-HAND  PIC 99 OCCURS 5.
+               10 WS-RT-BID        PIC 9999.
+
+         01 WS-RT-COUNT           PIC 99 VALUE 0.
+         01 WS-RT-SAVE-KEY.
+            05 WS-RT-SAVE-KEY-TYPE  PIC 9.
+            05 WS-RT-SAVE-KEY-HAND  PIC 99 OCCURS 5.
+         01 WS-RT-SAVE-BID        PIC 9999.
+
+         77 RTX                    PIC 99.
+         77 RTX2                   PIC 99.
+
+         LINKAGE SECTION.
+
+         01 LN-INPUT-FILENAME   PIC X(100).
+         01 LN-ANSWER           PIC 9(10).
+         01 LN-IN-COUNT         PIC 9(7).
+         01 LN-OUT-COUNT        PIC 9(7).
+
+         PROCEDURE DIVISION USING LN-INPUT-FILENAME, LN-ANSWER,
+               LN-IN-COUNT, LN-OUT-COUNT.
+            PERFORM REGRESSION-TEST
+
+            OPEN INPUT  INPUT-FILE
+            OPEN OUTPUT OUTPUT-FILE
+            READ INPUT-FILE
+               AT END SET INPUT-END TO TRUE
+            END-READ
+
+            PERFORM UNTIL INPUT-END
+               ADD 1 TO WS-IN-COUNT
+               PERFORM CONVERT-CARD
+               MOVE WS-CONV-CARD TO OUTPUT-TEXT
+               WRITE OUTPUT-RECORD
+               ADD 1 TO WS-OUT-COUNT
+               READ INPUT-FILE
+                  AT END SET INPUT-END TO TRUE
+               END-READ
+            END-PERFORM
+
+           CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE
+
+           SORT SORT-WORK-FILE
+             ON ASCENDING KEY SORT-O-KEY
+             USING SORT-INPUT-FILE
+             GIVING SORT-OUTPUT-FILE
+
+           MOVE 0     TO WS-RANK
+           MOVE 0     TO WS-RESULT
+           OPEN INPUT SORTED-FILE
+           READ SORTED-FILE
+              AT END SET SORTED-END TO TRUE
+           END-READ
+
+           PERFORM UNTIL SORTED-END
+              ADD 1 TO WS-RANK
+
+              COMPUTE WS-RESULT = WS-RESULT + WS-RANK * SORTED-BID
+
+              READ SORTED-FILE
+                 AT END SET SORTED-END TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE SORTED-FILE
+
+           MOVE WS-RESULT TO LN-ANSWER
+           MOVE WS-IN-COUNT TO LN-IN-COUNT
+           MOVE WS-OUT-COUNT TO LN-OUT-COUNT
+
+           GOBACK
+           .
+
+         REGRESSION-TEST SECTION.
+            MOVE 0 TO WS-RT-COUNT
+            OPEN INPUT RT-FILE
+            READ RT-FILE
+               AT END SET RT-END TO TRUE
+            END-READ
+
+            PERFORM UNTIL RT-END
+               MOVE RT-TEXT TO INPUT-TEXT
+               PERFORM CONVERT-CARD
+
+               ADD 1 TO WS-RT-COUNT
+               MOVE WS-CARD-TYPE TO WS-RT-KEY-TYPE(WS-RT-COUNT)
+               PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > 5
+                  MOVE WS-CONV-HAND(IX)
+                    TO WS-RT-KEY-HAND(WS-RT-COUNT, IX)
+               END-PERFORM
+               MOVE WS-CONV-BID TO WS-RT-BID(WS-RT-COUNT)
+
+               READ RT-FILE
+                  AT END SET RT-END TO TRUE
+               END-READ
+            END-PERFORM
+            CLOSE RT-FILE
+
+      *
+      *    SMALL IN-MEMORY SELECTION SORT - ASCENDING BY KEY, SAME
+      *    ORDER THE REAL SORT STEP PRODUCES AGAINST SORT-O-KEY.
+      *
+            PERFORM VARYING RTX FROM 1 BY 1 UNTIL RTX > WS-RT-COUNT
+               PERFORM VARYING RTX2 FROM RTX BY 1
+                           UNTIL RTX2 > WS-RT-COUNT
+                  IF WS-RT-KEY(RTX2) < WS-RT-KEY(RTX)
+                     MOVE WS-RT-KEY(RTX)  TO WS-RT-SAVE-KEY
+                     MOVE WS-RT-BID(RTX)  TO WS-RT-SAVE-BID
+                     MOVE WS-RT-KEY(RTX2) TO WS-RT-KEY(RTX)
+                     MOVE WS-RT-BID(RTX2) TO WS-RT-BID(RTX)
+                     MOVE WS-RT-SAVE-KEY  TO WS-RT-KEY(RTX2)
+                     MOVE WS-RT-SAVE-BID  TO WS-RT-BID(RTX2)
+                  END-IF
+               END-PERFORM
+            END-PERFORM
+
+            MOVE 0 TO WS-RT-ACTUAL
+            PERFORM VARYING RTX FROM 1 BY 1 UNTIL RTX > WS-RT-COUNT
+               COMPUTE WS-RT-ACTUAL = WS-RT-ACTUAL
+                                    + RTX * WS-RT-BID(RTX)
+            END-PERFORM
+
+            IF WS-RT-ACTUAL NOT = WS-RT-EXPECT
+               DISPLAY 'DAY07P2 REGRESSION WARNING - '
+                       WS-RT-FILENAME
+               DISPLAY '  EXPECTED ' WS-RT-EXPECT
+                       ' GOT ' WS-RT-ACTUAL
+            END-IF
+            .
+
+         CONVERT-CARD SECTION.
+            INITIALIZE WS-CARD-LIST-TABLE
+            PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > 5
+               EVALUATE INPUT-HAND(IX)
+                  WHEN 'A'   MOVE 14               TO IX2
+                  WHEN 'K'   MOVE 13               TO IX2
+                  WHEN 'Q'   MOVE 12               TO IX2
+                  WHEN 'J'   MOVE  1               TO IX2
+                  WHEN 'T'   MOVE 10               TO IX2
+                  WHEN OTHER MOVE INPUT-HAND(IX)   TO IX2
+               END-EVALUATE
+               ADD 1    TO WS-CARD-NO(IX2)
+               MOVE IX2 TO WS-CONV-HAND(IX)
+            END-PERFORM
+
+            MOVE INPUT-BID   TO WS-CONV-BID
+            MOVE INPUT-HANDS TO WS-ORIG-HAND
+
+            PERFORM DETERMINE-TYPE
+            .
+
+         DETERMINE-TYPE SECTION.
+              MOVE WS-CARD-NO(1) TO WS-JOKER-CNT
+              MOVE 0             TO WS-CARD-NO(1)
+
+              MOVE 0 TO WS-MAX1
+              MOVE 0 TO WS-MAX2
+              MOVE 0 TO IXMAX
+              PERFORM VARYING IX2 FROM 2 BY 1 UNTIL IX2 > 14
+                 IF WS-CARD-NO(IX2) > WS-MAX1
+                    MOVE IXMAX        TO IX
+                    MOVE WS-MAX1      TO WS-MAX2
+                    MOVE WS-CARD-NO(IX2) TO WS-MAX1
+                    MOVE IX2          TO IXMAX
+                 ELSE
+                    IF WS-CARD-NO(IX2) > WS-MAX2
+                       MOVE WS-CARD-NO(IX2) TO WS-MAX2
+                    END-IF
+                 END-IF
+              END-PERFORM
+
+              ADD WS-JOKER-CNT TO WS-MAX1
+
+              EVALUATE TRUE
+                 WHEN WS-MAX1 = 5
+                    SET TY-FIVE-OF-A-KIND  TO TRUE
+                 WHEN WS-MAX1 = 4
+                    SET TY-FOUR-OF-A-KIND  TO TRUE
+                 WHEN WS-MAX1 = 3 AND WS-MAX2 = 2
+                    SET TY-FULL-HOUSE      TO TRUE
+                 WHEN WS-MAX1 = 3
+                    SET TY-THREE-OF-A-KIND TO TRUE
+                 WHEN WS-MAX1 = 2 AND WS-MAX2 = 2
+                    SET TY-TWO-PAIR        TO TRUE
+                 WHEN WS-MAX1 = 2
+                    SET TY-ONE-PAIR        TO TRUE
+                 WHEN OTHER
+                    SET TY-HIGH-CARD       TO TRUE
+              END-EVALUATE
+            .
