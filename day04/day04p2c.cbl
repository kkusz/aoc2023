@@ -0,0 +1,219 @@
+         IDENTIFICATION DIVISION.
+         PROGRAM-ID. DAY04P2C.
+
+      *
+      *    CALLABLE CORE FOR DAY04P2 - HOLDS THE CASCADING-COPIES
+      *    CARD-COUNT LOGIC SO DAYMENU CAN RUN IT WITHOUT A SEPARATE
+      *    LOADED EXECUTABLE. DAY04P2 ITSELF IS NOW A THIN WRAPPER
+      *    THAT CALLS THIS MODULE AND THEN HANDLES THE STAMPED
+      *    DISPLAY AND CONTROL-TOTALS WRITE.
+      *
+      *    LN-INPUT-FILENAME IS ACCEPTED FOR INTERFACE CONSISTENCY
+      *    WITH THE OTHER CALLABLE CORES BUT IS NOT YET WIRED UP - THE
+      *    CARD TABLE READS FROM INPFILE. THE WINNING- AND
+      *    OWNED-NUMBER TABLE CAPACITIES ARE NO LONGER TAKEN FROM THE
+      *    CONSOLE - AN UNATTENDED BATCH RUN CANNOT ANSWER A PROMPT -
+      *    SO THEY STAY AT THEIR VALUE-CLAUSE DEFAULTS BELOW.
+      *
+
+         ENVIRONMENT DIVISION.
+
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+            SELECT INPUT-FILE ASSIGN TO INPFILE
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT CARD-FILE ASSIGN TO CARDFILE
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT RT-FILE ASSIGN TO DYNAMIC WS-RT-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+         DATA DIVISION.
+         FILE SECTION.
+         FD INPUT-FILE.
+         01 INPUT-RECORD.
+            88 INPUT-END        VALUE LOW-VALUE.
+            05 INPUT-TEXT       PIC X(200).
+
+         FD RT-FILE.
+         01 RT-RECORD.
+            88 RT-END           VALUE LOW-VALUE.
+            05 RT-TEXT          PIC X(200).
+
+         FD CARD-FILE.
+         01 CARD-RECORD.
+            05 CRD-CARD-NO       PIC ZZZ9.
+            05 FILLER            PIC X VALUE SPACE.
+            05 CRD-QUANTITY      PIC ZZZZZZZZZ9.
+
+         WORKING-STORAGE SECTION.
+
+         01 WS-RECORD           PIC X(200).
+
+         COPY "DAY04CRD.CPY".
+
+         01 WS-SUM              PIC 9(10) VALUE 0.
+         01 WS-SKIPPED-COPIES   PIC 9(10) VALUE 0.
+
+         01 WS-CARDS-PILE.
+            05 WS-CARD OCCURS 192.
+               10 WS-MATCHES    PIC 99.
+               10 WS-QUANTITY   PIC 9(10).
+
+         01 WS-OWNED-CAPACITY    PIC 99 VALUE 50.
+
+         77 IX                  PIC 999.
+         77 CIX                 PIC 9999.
+         77 CIX2                PIC 9999.
+
+         01 WS-IN-COUNT         PIC 9(7) VALUE 0.
+         01 WS-OUT-COUNT        PIC 9(7) VALUE 0.
+
+      *
+      *    REGRESSION TEST - CHECKED-IN SCRATCHCARD SAMPLE SO DAY04P2
+      *    CAN BE VERIFIED AGAINST A KNOWN ANSWER AFTER ANY CHANGE,
+      *    WITHOUT NEEDING THE REAL DAILY FEED ON HAND.
+      *
+         01 WS-RT-FILENAME      PIC X(100)
+             VALUE 'testdata/cards.txt'.
+         01 WS-RT-EXPECT        PIC 9(10) VALUE 30.
+         01 WS-RT-ACTUAL        PIC 9(10) VALUE 0.
+
+         LINKAGE SECTION.
+
+         01 LN-INPUT-FILENAME   PIC X(100).
+         01 LN-ANSWER           PIC 9(10).
+         01 LN-IN-COUNT         PIC 9(7).
+         01 LN-OUT-COUNT        PIC 9(7).
+
+         PROCEDURE DIVISION USING LN-INPUT-FILENAME, LN-ANSWER,
+               LN-IN-COUNT, LN-OUT-COUNT.
+            PERFORM REGRESSION-TEST
+
+            INITIALIZE WS-CARDS-PILE
+
+            OPEN INPUT INPUT-FILE
+            READ INPUT-FILE
+               AT END SET INPUT-END TO TRUE
+            END-READ
+
+            PERFORM UNTIL INPUT-END
+               COPY "TRUNCCHK.CPY" REPLACING ==TRC-FIELD== BY INPUT-TEXT
+                                             ==TRC-LEN==   BY 200
+                                             ==TRC-PGM==   BY 'DAY04P2'.
+               ADD 1 TO WS-IN-COUNT
+               MOVE INPUT-TEXT TO WS-RECORD
+               CALL 'DAY04PR' USING WS-RECORD, WS-PARSED
+               END-CALL
+               PERFORM SEARCH-NUMBERS
+
+               READ INPUT-FILE
+                  AT END SET INPUT-END TO TRUE
+               END-READ
+            END-PERFORM
+
+            CLOSE INPUT-FILE
+
+            OPEN OUTPUT CARD-FILE
+            PERFORM PROCESS-CARDS
+            CLOSE CARD-FILE
+
+            IF WS-SKIPPED-COPIES > 0
+               DISPLAY 'DAY04P2 WARNING - ' WS-SKIPPED-COPIES
+                       ' CARD COPIES PAST THE 192-CARD TABLE LIMIT '
+                       'WERE DROPPED; TOTAL IS UNDERCOUNTED'
+            END-IF
+
+            MOVE WS-SUM TO LN-ANSWER
+            MOVE WS-IN-COUNT TO LN-IN-COUNT
+            MOVE WS-OUT-COUNT TO LN-OUT-COUNT
+
+            GOBACK.
+
+         REGRESSION-TEST SECTION.
+            INITIALIZE WS-CARDS-PILE
+            OPEN INPUT RT-FILE
+            READ RT-FILE
+               AT END SET RT-END TO TRUE
+            END-READ
+            PERFORM UNTIL RT-END
+               MOVE RT-TEXT TO WS-RECORD
+               CALL 'DAY04PR' USING WS-RECORD, WS-PARSED
+               END-CALL
+               PERFORM SEARCH-NUMBERS
+
+               READ RT-FILE
+                  AT END SET RT-END TO TRUE
+               END-READ
+            END-PERFORM
+            CLOSE RT-FILE
+
+            PERFORM VARYING CIX FROM 1 BY 1 UNTIL CIX > 192
+               PERFORM WS-QUANTITY(CIX) TIMES
+                  MOVE CIX TO CIX2
+                  PERFORM WS-MATCHES(CIX) TIMES
+                     ADD 1 TO CIX2
+                     IF CIX2 <= 192
+                        ADD 1 TO WS-QUANTITY(CIX2)
+                     ELSE
+                        ADD 1 TO WS-SKIPPED-COPIES
+                     END-IF
+                  END-PERFORM
+               END-PERFORM
+               ADD WS-QUANTITY(CIX) TO WS-RT-ACTUAL
+            END-PERFORM
+
+            INITIALIZE WS-CARDS-PILE
+            MOVE 0 TO WS-SKIPPED-COPIES
+
+            IF WS-RT-ACTUAL NOT = WS-RT-EXPECT
+               DISPLAY 'DAY04P2 REGRESSION WARNING - '
+                       WS-RT-FILENAME
+               DISPLAY '  EXPECTED ' WS-RT-EXPECT
+                       ' GOT ' WS-RT-ACTUAL
+            END-IF
+            .
+
+         SEARCH-NUMBERS SECTION.
+           MOVE WS-CARD-NO TO CIX
+           MOVE 1          TO WS-QUANTITY(CIX)
+           MOVE 0          TO WS-MATCHES(CIX)
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > WS-OWNED-CAPACITY
+              SET IX-WIN TO 1
+              SEARCH WS-WINNING-NUM
+                 AT END
+                    CONTINUE
+                 WHEN WS-WINNING-NUM(IX-WIN) = WS-OWNED-NUM(IX)
+                  AND WS-WINNING-NUM(IX-WIN) NOT = SPACES
+                    ADD 1 TO WS-MATCHES(CIX)
+              END-SEARCH
+           END-PERFORM
+           .
+
+         PROCESS-CARDS SECTION.
+           PERFORM VARYING CIX FROM 1 BY 1 UNTIL CIX > 192
+              PERFORM WS-QUANTITY(CIX) TIMES
+                 MOVE CIX TO CIX2
+                 PERFORM WS-MATCHES(CIX) TIMES
+                    ADD 1 TO CIX2
+                    IF CIX2 <= 192
+                       ADD 1 TO WS-QUANTITY(CIX2)
+                    ELSE
+                       ADD 1 TO WS-SKIPPED-COPIES
+                    END-IF
+                 END-PERFORM
+              END-PERFORM
+              ADD WS-QUANTITY(CIX) TO WS-SUM
+              PERFORM WRITE-CARD-LINE
+           END-PERFORM
+
+           .
+
+         WRITE-CARD-LINE SECTION.
+           MOVE SPACES          TO CARD-RECORD
+           MOVE CIX              TO CRD-CARD-NO
+           MOVE WS-QUANTITY(CIX) TO CRD-QUANTITY
+           WRITE CARD-RECORD
+           ADD 1 TO WS-OUT-COUNT
+           .
