@@ -0,0 +1,11 @@
+         01 WS-PARSED.
+            05 WS-CARD-STR.
+               10 FILLER            PIC X(4).
+               10 WS-CARD-NO        PIC ZZZZ.
+            05 WS-WINNING-STR       PIC X(60).
+            05 WS-WINNING-NUM       REDEFINES WS-WINNING-STR
+                                    PIC ZZZ OCCURS 20
+                                    INDEXED BY IX-WIN.
+            05 WS-OWNED-STR         PIC X(150).
+            05 WS-OWNED-NUM         REDEFINES WS-OWNED-STR
+                                    PIC ZZZ OCCURS 50.
