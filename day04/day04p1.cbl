@@ -1,70 +1,84 @@
          IDENTIFICATION DIVISION.
          PROGRAM-ID. DAY04P1.
-            
-         ENVIRONMENT DIVISION.  
-            
+
+         ENVIRONMENT DIVISION.
+
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+      *
+      *    CONSOLIDATED CONTROL-TOTALS FILE - APPENDED TO BY EVERY
+      *    DAY-PROGRAM SO DAY00RPT CAN LAY OUT ONE REPORT ACROSS THE
+      *    WHOLE SUITE.
+      *
+            SELECT CTL-FILE ASSIGN TO "../CTLFILE"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CTL-STATUS.
+
          DATA DIVISION.
 
+         FILE SECTION.
+         FD CTL-FILE.
+         COPY "CTLTOT.CPY".
+
          WORKING-STORAGE SECTION.
 
-         01 WS-RECORD           PIC X(200).
+         01 WS-CTL-STATUS        PIC XX.
+
+      *
+      *    CARD-TABLE FILE'S NAME, PASSED TO DAY04P1C. SEE THAT
+      *    MODULE'S HEADER COMMENT FOR WHAT IS AND ISN'T WIRED UP YET.
+      *
+         01 WS-INPUT-FILENAME    PIC X(100) VALUE 'INPFILE'.
+
+         01 WS-SUM               PIC 9(10) VALUE 0.
 
-         01 WS-PARSED.
-            05 WS-CARD-STR.
-               10 FILLER        PIC X(4).
-               10 WS-CARD-NO    PIC ZZZZ.
-            05 WS-WINNING-STR   PIC X(30).
-            05 WS-WINNING-NUM   REDEFINES WS-WINNING-STR
-                                PIC ZZZ OCCURS 10
-                                INDEXED BY IX-WIN.            
-            05 WS-OWNED-STR     PIC X(75).
-            05 WS-OWNED-NUM     REDEFINES WS-OWNED-STR
-                                PIC ZZZ OCCURS 25.
-         01 WS-SUM              PIC 9(10) VALUE 0.
-         01 WS-MULTIPLIER       PIC 9(10) VALUE 0.
+      *
+      *    INPUT/OUTPUT RECORD COUNTS RETURNED BY DAY04P1C, CARRIED
+      *    INTO THE CONTROL TOTAL SO A TRUNCATED OR DOUBLE-FED SOURCE
+      *    FILE SHOWS UP AS A RECORD-COUNT MISMATCH.
+      *
+         01 WS-IN-COUNT           PIC 9(7) VALUE 0.
+         01 WS-OUT-COUNT          PIC 9(7) VALUE 0.
 
-         77 IX                  PIC 999.
+         COPY "ELAPSED.CPY".
+
+      *
+      *    RUN-DATE STAMP - PREFIXED ONTO THE FINAL ANSWER SO A
+      *    REPRINTED OUTPUT CAN BE TIED BACK TO THE RUN THAT
+      *    PRODUCED IT.
+      *
+         01 WS-RUN-DATE          PIC 9(8).
 
          PROCEDURE DIVISION.
-            MOVE SPACES TO WS-RECORD
-            ACCEPT WS-RECORD
-            PERFORM UNTIL WS-RECORD = SPACES
-               PERFORM PARSE-RECORD
-               PERFORM SEARCH-NUMBERS
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+            ACCEPT WS-ELAPSED-START-TIME FROM TIME
+
+            CALL 'DAY04P1C' USING WS-INPUT-FILENAME, WS-SUM,
+               WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
+
+            ACCEPT WS-ELAPSED-END-TIME FROM TIME
+
+            DISPLAY 'DAY04P1 ' WS-RUN-DATE ' ' WS-SUM
+
+            COPY "ELAPSEDP.CPY" REPLACING ==ELP-PGM== BY 'DAY04P1'.
 
-               MOVE SPACES TO WS-RECORD
-               ACCEPT WS-RECORD
-            END-PERFORM
+            PERFORM WRITE-CONTROL-TOTAL
 
-            DISPLAY WS-SUM
             STOP RUN.
 
-         PARSE-RECORD SECTION.
-            INITIALIZE WS-PARSED
-            UNSTRING WS-RECORD 
-                DELIMITED BY ':' OR ' |'
-                INTO WS-CARD-STR,
-                     WS-WINNING-STR,
-                     WS-OWNED-STR
-            END-UNSTRING 
-           .
-
-         SEARCH-NUMBERS SECTION.
-           MOVE ZERO TO WS-MULTIPLIER
-           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > 25
-              SET IX-WIN TO 1
-              SEARCH WS-WINNING-NUM
-                 AT END
-                    CONTINUE
-                 WHEN WS-WINNING-NUM(IX-WIN) = WS-OWNED-NUM(IX)
-                  AND WS-WINNING-NUM(IX-WIN) NOT = SPACES
-                    EVALUATE WS-MULTIPLIER
-                       WHEN 0
-                          MOVE 1 TO WS-MULTIPLIER
-                       WHEN OTHER
-                          MULTIPLY 2 BY WS-MULTIPLIER
-                    END-EVALUATE
-              END-SEARCH
-           END-PERFORM
-           ADD WS-MULTIPLIER TO WS-SUM
-           .
+         WRITE-CONTROL-TOTAL SECTION.
+            OPEN EXTEND CTL-FILE
+            IF WS-CTL-STATUS NOT = '00'
+               OPEN OUTPUT CTL-FILE
+            END-IF
+            MOVE SPACES      TO CTL-RECORD
+            MOVE 'DAY04P1'   TO CTL-PROGRAM
+            MOVE WS-RUN-DATE TO CTL-RUN-DATE
+            MOVE 'SUM'       TO CTL-LABEL
+            MOVE WS-SUM      TO CTL-ANSWER
+            MOVE WS-IN-COUNT  TO CTL-IN-COUNT
+            MOVE WS-OUT-COUNT TO CTL-OUT-COUNT
+            WRITE CTL-RECORD
+            CLOSE CTL-FILE
+            .
