@@ -0,0 +1,51 @@
+         IDENTIFICATION DIVISION.
+         PROGRAM-ID. DAY04PR.
+
+         ENVIRONMENT DIVISION.
+
+         DATA DIVISION.
+
+         WORKING-STORAGE SECTION.
+
+         77 PTRX                    PIC 999.
+         77 TRIMX                   PIC 999.
+
+         LINKAGE SECTION.
+
+         01 LN-RECORD               PIC X(200).
+
+         COPY "DAY04CRD.CPY"
+            REPLACING ==WS-PARSED==      BY ==LN-PARSED==
+                      ==WS-CARD-STR==    BY ==LN-CARD-STR==
+                      ==WS-CARD-NO==     BY ==LN-CARD-NO==
+                      ==WS-WINNING-STR== BY ==LN-WINNING-STR==
+                      ==WS-WINNING-NUM== BY ==LN-WINNING-NUM==
+                      ==WS-OWNED-STR==   BY ==LN-OWNED-STR==
+                      ==WS-OWNED-NUM==   BY ==LN-OWNED-NUM==.
+
+         PROCEDURE DIVISION USING LN-RECORD, LN-PARSED.
+
+         PARSE-RECORD SECTION.
+            INITIALIZE LN-PARSED
+            MOVE 1 TO PTRX
+            UNSTRING LN-RECORD
+                DELIMITED BY ':' OR ' |'
+                INTO LN-CARD-STR,
+                     LN-WINNING-STR,
+                     LN-OWNED-STR
+                WITH POINTER PTRX
+            END-UNSTRING
+
+            MOVE 200 TO TRIMX
+            PERFORM UNTIL TRIMX < 1
+                         OR LN-RECORD(TRIMX:1) NOT = SPACE
+               SUBTRACT 1 FROM TRIMX
+            END-PERFORM
+            IF PTRX <= TRIMX
+               DISPLAY 'DAY04PR WARNING - CARD ' LN-CARD-NO
+                       ' HAS MORE WINNING/OWNED NUMBERS THAN THE '
+                       'CONFIGURED CAPACITY; DATA TRUNCATED'
+            END-IF
+
+            GOBACK
+            .
