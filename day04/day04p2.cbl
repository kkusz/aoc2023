@@ -1,92 +1,84 @@
          IDENTIFICATION DIVISION.
          PROGRAM-ID. DAY04P2.
-            
-         ENVIRONMENT DIVISION.  
-            
+
+         ENVIRONMENT DIVISION.
+
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+      *
+      *    CONSOLIDATED CONTROL-TOTALS FILE - APPENDED TO BY EVERY
+      *    DAY-PROGRAM SO DAY00RPT CAN LAY OUT ONE REPORT ACROSS THE
+      *    WHOLE SUITE.
+      *
+            SELECT CTL-FILE ASSIGN TO "../CTLFILE"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CTL-STATUS.
+
          DATA DIVISION.
 
+         FILE SECTION.
+         FD CTL-FILE.
+         COPY "CTLTOT.CPY".
+
          WORKING-STORAGE SECTION.
 
-         01 WS-RECORD           PIC X(200).
+         01 WS-CTL-STATUS        PIC XX.
 
-         01 WS-PARSED.
-            05 WS-CARD-STR.
-               10 FILLER        PIC X(4).
-               10 WS-CARD-NO    PIC ZZZZ.
-            05 WS-WINNING-STR   PIC X(30).
-            05 WS-WINNING-NUM   REDEFINES WS-WINNING-STR
-                                PIC ZZZ OCCURS 10
-                                INDEXED BY IX-WIN.            
-            05 WS-OWNED-STR     PIC X(75).
-            05 WS-OWNED-NUM     REDEFINES WS-OWNED-STR
-                                PIC ZZZ OCCURS 25.
+      *
+      *    CARD-TABLE FILE'S NAME, PASSED TO DAY04P2C. SEE THAT
+      *    MODULE'S HEADER COMMENT FOR WHAT IS AND ISN'T WIRED UP YET.
+      *
+         01 WS-INPUT-FILENAME    PIC X(100) VALUE 'INPFILE'.
 
-         01 WS-SUM              PIC 9(10) VALUE 0.
+         01 WS-SUM               PIC 9(10) VALUE 0.
 
-         01 WS-CARDS-PILE.
-            05 WS-CARD OCCURS 192.
-               10 WS-MATCHES    PIC 99.
-               10 WS-QUANTITY   PIC 9(10).
+      *
+      *    INPUT/OUTPUT RECORD COUNTS RETURNED BY DAY04P2C, CARRIED
+      *    INTO THE CONTROL TOTAL SO A TRUNCATED OR DOUBLE-FED SOURCE
+      *    FILE SHOWS UP AS A RECORD-COUNT MISMATCH.
+      *
+         01 WS-IN-COUNT           PIC 9(7) VALUE 0.
+         01 WS-OUT-COUNT          PIC 9(7) VALUE 0.
 
+         COPY "ELAPSED.CPY".
 
-         77 IX                  PIC 999.
-         77 CIX                 PIC 9999.
-         77 CIX2                PIC 9999.
+      *
+      *    RUN-DATE STAMP - PREFIXED ONTO THE FINAL ANSWER SO A
+      *    REPRINTED OUTPUT CAN BE TIED BACK TO THE RUN THAT
+      *    PRODUCED IT.
+      *
+         01 WS-RUN-DATE          PIC 9(8).
 
          PROCEDURE DIVISION.
-            MOVE SPACES TO WS-RECORD
-            ACCEPT WS-RECORD
-            PERFORM UNTIL WS-RECORD = SPACES
-               PERFORM PARSE-RECORD
-               PERFORM SEARCH-NUMBERS
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+            ACCEPT WS-ELAPSED-START-TIME FROM TIME
+
+            CALL 'DAY04P2C' USING WS-INPUT-FILENAME, WS-SUM,
+               WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
+
+            ACCEPT WS-ELAPSED-END-TIME FROM TIME
+
+            DISPLAY 'DAY04P2 ' WS-RUN-DATE ' ' WS-SUM
 
-               MOVE SPACES TO WS-RECORD
-               ACCEPT WS-RECORD
-            END-PERFORM
+            COPY "ELAPSEDP.CPY" REPLACING ==ELP-PGM== BY 'DAY04P2'.
 
-            PERFORM PROCESS-CARDS
+            PERFORM WRITE-CONTROL-TOTAL
 
-            DISPLAY WS-SUM
             STOP RUN.
 
-         PARSE-RECORD SECTION.
-            INITIALIZE WS-PARSED
-            UNSTRING WS-RECORD 
-                DELIMITED BY ':' OR ' |'
-                INTO WS-CARD-STR,
-                     WS-WINNING-STR,
-                     WS-OWNED-STR
-            END-UNSTRING 
-           .
-
-         SEARCH-NUMBERS SECTION.
-           MOVE WS-CARD-NO TO CIX
-           MOVE 1          TO WS-QUANTITY(CIX)
-           MOVE 0          TO WS-MATCHES(CIX)
-           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > 25
-              SET IX-WIN TO 1
-              SEARCH WS-WINNING-NUM
-                 AT END
-                    CONTINUE
-                 WHEN WS-WINNING-NUM(IX-WIN) = WS-OWNED-NUM(IX)
-                  AND WS-WINNING-NUM(IX-WIN) NOT = SPACES
-                    ADD 1 TO WS-MATCHES(CIX)
-              END-SEARCH
-           END-PERFORM
-           .
-
-         PROCESS-CARDS SECTION.
-           PERFORM VARYING CIX FROM 1 BY 1 UNTIL CIX > 192
-              PERFORM WS-QUANTITY(CIX) TIMES
-                 MOVE CIX TO CIX2
-                 PERFORM WS-MATCHES(CIX) TIMES
-                    ADD 1 TO CIX2
-                    IF CIX2 <= 192
-                       ADD 1 TO WS-QUANTITY(CIX2)
-                    END-IF
-                 END-PERFORM
-              END-PERFORM
-              ADD WS-QUANTITY(CIX) TO WS-SUM
-           END-PERFORM
-
-           .
+         WRITE-CONTROL-TOTAL SECTION.
+            OPEN EXTEND CTL-FILE
+            IF WS-CTL-STATUS NOT = '00'
+               OPEN OUTPUT CTL-FILE
+            END-IF
+            MOVE SPACES      TO CTL-RECORD
+            MOVE 'DAY04P2'   TO CTL-PROGRAM
+            MOVE WS-RUN-DATE TO CTL-RUN-DATE
+            MOVE 'SUM'       TO CTL-LABEL
+            MOVE WS-SUM      TO CTL-ANSWER
+            MOVE WS-IN-COUNT  TO CTL-IN-COUNT
+            MOVE WS-OUT-COUNT TO CTL-OUT-COUNT
+            WRITE CTL-RECORD
+            CLOSE CTL-FILE
+            .
