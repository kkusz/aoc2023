@@ -0,0 +1,14 @@
+         01 WS-PARSED.
+            05 WS-GAME-STR.
+               10 FILLER            PIC X(5).
+               10 WS-GAMENO-STR     PIC X(5).
+            05 WS-CUBES-STR         PIC X(200).
+            05 WS-SETS-STR          PIC X(100) OCCURS 10.
+            05 WS-CUBE-STR          PIC X(5) OCCURS 10.
+
+         01 WS-GAME.
+            05 WS-GAME-NUMBER       PIC 999.
+            05 WS-SETS              OCCURS 10.
+               10 WS-RED-CUBES      PIC 999.
+               10 WS-GREEN-CUBES    PIC 999.
+               10 WS-BLUE-CUBES     PIC 999.
