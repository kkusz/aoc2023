@@ -0,0 +1,205 @@
+         IDENTIFICATION DIVISION.
+         PROGRAM-ID. DAY02P2C.
+
+      *
+      *    CALLABLE CORE FOR DAY02P2 - HOLDS THE MINIMUM-CUBE POWER
+      *    LOGIC SO DAYMENU CAN RUN IT WITHOUT A SEPARATE LOADED
+      *    EXECUTABLE. DAY02P2 ITSELF IS NOW A THIN WRAPPER THAT
+      *    CALLS THIS MODULE AND THEN HANDLES THE STAMPED DISPLAY
+      *    AND CONTROL-TOTALS WRITE.
+      *
+      *    LN-INPUT-FILENAME IS ACCEPTED FOR INTERFACE CONSISTENCY
+      *    WITH THE OTHER CALLABLE CORES BUT IS NOT YET WIRED UP - THE
+      *    GAME RECORDS NOW READ FROM INPFILE BY A FIXED ASSIGN NAME.
+      *
+
+         ENVIRONMENT DIVISION.
+
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+            SELECT INPUT-FILE ASSIGN TO INPFILE
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT DQ-FILE ASSIGN TO DQFILE
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT RT-FILE ASSIGN TO DYNAMIC WS-RT-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+         DATA DIVISION.
+
+         FILE SECTION.
+         FD INPUT-FILE.
+         01 INPUT-RECORD.
+            88 INPUT-END        VALUE LOW-VALUE.
+            05 INPUT-TEXT       PIC X(200).
+
+         FD RT-FILE.
+         01 RT-RECORD.
+            88 RT-END           VALUE LOW-VALUE.
+            05 RT-TEXT          PIC X(200).
+
+         FD DQ-FILE.
+         01 DQ-RECORD.
+            05 DQ-GAME-NO        PIC ZZZ9.
+            05 FILLER            PIC X VALUE SPACE.
+            05 DQ-SET-NO         PIC Z9.
+            05 FILLER            PIC X VALUE SPACE.
+            05 DQ-TEXT           PIC X(100).
+
+         WORKING-STORAGE SECTION.
+
+         01 WS-RECORD           PIC X(200).
+
+         COPY "DAY02GAM.CPY".
+
+         01 WS-DQ-COUNT             PIC 99.
+         01 WS-DQ-TABLE.
+            05 WS-DQ-ENTRY OCCURS 10.
+               10 WS-DQ-SET-NO      PIC 99.
+               10 WS-DQ-TEXT        PIC X(100).
+
+         01 WS-MINIMUM.
+            05 WS-RED-MINIMUM       PIC 999.
+            05 WS-GREEN-MINIMUM     PIC 999.
+            05 WS-BLUE-MINIMUM      PIC 999.
+
+         01 WS-SUM                  PIC 9(10) VALUE 0.
+
+         01 WS-IN-COUNT             PIC 9(7) VALUE 0.
+         01 WS-OUT-COUNT            PIC 9(7) VALUE 0.
+
+         77 IX                      PIC 999.
+         77 DQIX                    PIC 99.
+
+      *
+      *    REGRESSION TEST - CHECKED-IN CUBE-GAME SAMPLE SO DAY02P2
+      *    CAN BE VERIFIED AGAINST A KNOWN ANSWER AFTER ANY CHANGE,
+      *    WITHOUT NEEDING THE REAL DAILY FEED ON HAND.
+      *
+         01 WS-RT-FILENAME          PIC X(100)
+             VALUE 'testdata/games_p2.txt'.
+         01 WS-RT-EXPECT            PIC 9(10) VALUE 2286.
+         01 WS-RT-ACTUAL            PIC 9(10) VALUE 0.
+
+         LINKAGE SECTION.
+
+         01 LN-INPUT-FILENAME       PIC X(100).
+         01 LN-ANSWER               PIC 9(10).
+         01 LN-IN-COUNT             PIC 9(7).
+         01 LN-OUT-COUNT            PIC 9(7).
+
+         PROCEDURE DIVISION USING LN-INPUT-FILENAME, LN-ANSWER,
+               LN-IN-COUNT, LN-OUT-COUNT.
+            PERFORM REGRESSION-TEST
+
+            OPEN INPUT INPUT-FILE
+            OPEN OUTPUT DQ-FILE
+
+            READ INPUT-FILE
+               AT END SET INPUT-END TO TRUE
+            END-READ
+            PERFORM UNTIL INPUT-END
+               MOVE INPUT-TEXT TO WS-RECORD
+               COPY "TRUNCCHK.CPY" REPLACING ==TRC-FIELD== BY WS-RECORD
+                                             ==TRC-LEN==   BY 200
+                                             ==TRC-PGM==   BY 'DAY02P2'.
+               ADD 1 TO WS-IN-COUNT
+               CALL 'DAY02PR' USING WS-RECORD, WS-PARSED, WS-GAME,
+                                     WS-DQ-COUNT, WS-DQ-TABLE
+               END-CALL
+               PERFORM WRITE-DQ-LINES
+
+               MOVE 1 TO IX
+               INITIALIZE WS-MINIMUM
+               PERFORM UNTIL IX > 10
+                  IF WS-RED-CUBES(IX)   > WS-RED-MINIMUM
+                     MOVE WS-RED-CUBES(IX) TO WS-RED-MINIMUM
+                  END-IF
+
+                  IF WS-GREEN-CUBES(IX)   > WS-GREEN-MINIMUM
+                     MOVE WS-GREEN-CUBES(IX) TO WS-GREEN-MINIMUM
+                  END-IF
+
+                  IF WS-BLUE-CUBES(IX)   > WS-BLUE-MINIMUM
+                     MOVE WS-BLUE-CUBES(IX) TO WS-BLUE-MINIMUM
+                  END-IF
+                  ADD 1 TO IX
+               END-PERFORM
+
+               COMPUTE WS-SUM = WS-SUM +
+                                WS-RED-MINIMUM *
+                                WS-GREEN-MINIMUM *
+                                WS-BLUE-MINIMUM
+
+               READ INPUT-FILE
+                  AT END SET INPUT-END TO TRUE
+               END-READ
+            END-PERFORM
+
+            CLOSE INPUT-FILE
+            CLOSE DQ-FILE
+
+            MOVE WS-SUM TO LN-ANSWER
+            MOVE WS-IN-COUNT TO LN-IN-COUNT
+            MOVE WS-OUT-COUNT TO LN-OUT-COUNT
+
+            GOBACK.
+
+         REGRESSION-TEST SECTION.
+            OPEN INPUT RT-FILE
+            READ RT-FILE
+               AT END SET RT-END TO TRUE
+            END-READ
+            PERFORM UNTIL RT-END
+               MOVE RT-TEXT TO WS-RECORD
+               CALL 'DAY02PR' USING WS-RECORD, WS-PARSED, WS-GAME,
+                                     WS-DQ-COUNT, WS-DQ-TABLE
+               END-CALL
+
+               MOVE 1 TO IX
+               INITIALIZE WS-MINIMUM
+               PERFORM UNTIL IX > 10
+                  IF WS-RED-CUBES(IX)   > WS-RED-MINIMUM
+                     MOVE WS-RED-CUBES(IX) TO WS-RED-MINIMUM
+                  END-IF
+
+                  IF WS-GREEN-CUBES(IX)   > WS-GREEN-MINIMUM
+                     MOVE WS-GREEN-CUBES(IX) TO WS-GREEN-MINIMUM
+                  END-IF
+
+                  IF WS-BLUE-CUBES(IX)   > WS-BLUE-MINIMUM
+                     MOVE WS-BLUE-CUBES(IX) TO WS-BLUE-MINIMUM
+                  END-IF
+                  ADD 1 TO IX
+               END-PERFORM
+
+               COMPUTE WS-RT-ACTUAL = WS-RT-ACTUAL +
+                                WS-RED-MINIMUM *
+                                WS-GREEN-MINIMUM *
+                                WS-BLUE-MINIMUM
+
+               READ RT-FILE
+                  AT END SET RT-END TO TRUE
+               END-READ
+            END-PERFORM
+            CLOSE RT-FILE
+
+            IF WS-RT-ACTUAL NOT = WS-RT-EXPECT
+               DISPLAY 'DAY02P2 REGRESSION WARNING - '
+                       WS-RT-FILENAME
+               DISPLAY '  EXPECTED ' WS-RT-EXPECT
+                       ' GOT ' WS-RT-ACTUAL
+            END-IF
+            .
+
+         WRITE-DQ-LINES SECTION.
+            PERFORM VARYING DQIX FROM 1 BY 1 UNTIL DQIX > WS-DQ-COUNT
+               MOVE SPACES               TO DQ-RECORD
+               MOVE WS-GAME-NUMBER       TO DQ-GAME-NO
+               MOVE WS-DQ-SET-NO(DQIX)   TO DQ-SET-NO
+               MOVE WS-DQ-TEXT(DQIX)     TO DQ-TEXT
+               WRITE DQ-RECORD
+               ADD 1 TO WS-OUT-COUNT
+            END-PERFORM
+            .
