@@ -1,143 +1,86 @@
          IDENTIFICATION DIVISION.
          PROGRAM-ID. DAY02P2.
-            
-         ENVIRONMENT DIVISION.  
-            
+
+         ENVIRONMENT DIVISION.
+
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+      *
+      *    CONSOLIDATED CONTROL-TOTALS FILE - APPENDED TO BY EVERY
+      *    DAY-PROGRAM SO DAY00RPT CAN LAY OUT ONE REPORT ACROSS THE
+      *    WHOLE SUITE.
+      *
+            SELECT CTL-FILE ASSIGN TO "../CTLFILE"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CTL-STATUS.
+
          DATA DIVISION.
 
+         FILE SECTION.
+         FD CTL-FILE.
+         COPY "CTLTOT.CPY".
+
          WORKING-STORAGE SECTION.
 
-         01 WS-RECORD           PIC X(200).
+         01 WS-CTL-STATUS        PIC XX.
 
-         01 WS-PARSED.
-            05 WS-GAME-STR.
-               10 FILLER            PIC X(5).
-               10 WS-GAMENO-STR     PIC X(5).
-            05 WS-CUBES-STR         PIC X(200).
-            05 WS-SETS-STR          PIC X(100) OCCURS 10.
-            05 WS-CUBE-STR          PIC X(5) OCCURS 10.
+      *
+      *    GAME-RECORD FILE'S NAME, PASSED TO DAY02P2C. THE PROGRAM
+      *    STILL READS FROM THE CONSOLE UNDER THE COVERS, SO THIS IS
+      *    CARRIED FOR INTERFACE CONSISTENCY WITH THE OTHER CALLABLE
+      *    CORES RATHER THAN ACTUALLY OPENED HERE.
+      *
+         01 WS-INPUT-FILENAME    PIC X(100) VALUE 'INPFILE'.
 
-         01 WS-GAME.
-            05 WS-GAME-NUMBER       PIC 999.
-            05 WS-SETS              OCCURS 10.
-               10 WS-RED-CUBES      PIC 999.
-               10 WS-GREEN-CUBES    PIC 999.
-               10 WS-BLUE-CUBES     PIC 999.
+         01 WS-SUM               PIC 9(10) VALUE 0.
 
-         01 WS-MINIMUM.
-            05 WS-RED-MINIMUM       PIC 999.
-            05 WS-GREEN-MINIMUM     PIC 999.
-            05 WS-BLUE-MINIMUM      PIC 999.
+      *
+      *    INPUT/OUTPUT RECORD COUNTS RETURNED BY DAY02P2C, CARRIED
+      *    INTO THE CONTROL TOTAL SO A TRUNCATED OR DOUBLE-FED SOURCE
+      *    FILE SHOWS UP AS A RECORD-COUNT MISMATCH.
+      *
+         01 WS-IN-COUNT           PIC 9(7) VALUE 0.
+         01 WS-OUT-COUNT          PIC 9(7) VALUE 0.
 
-         01 WS-SUM                  PIC 9(10) VALUE 0.
+         COPY "ELAPSED.CPY".
 
-         77 IX                      PIC 999.
+      *
+      *    RUN-DATE STAMP - PREFIXED ONTO THE FINAL ANSWER SO A
+      *    REPRINTED OUTPUT CAN BE TIED BACK TO THE RUN THAT
+      *    PRODUCED IT.
+      *
+         01 WS-RUN-DATE          PIC 9(8).
 
          PROCEDURE DIVISION.
-            MOVE SPACES TO WS-RECORD
-            ACCEPT WS-RECORD
-            PERFORM UNTIL WS-RECORD = SPACES
-               PERFORM PARSE-RECORD
-
-               MOVE 1 TO IX
-               INITIALIZE WS-MINIMUM
-               PERFORM UNTIL IX > 10
-                  IF WS-RED-CUBES(IX)   > WS-RED-MINIMUM 
-                     MOVE WS-RED-CUBES(IX) TO WS-RED-MINIMUM
-                  END-IF
-
-                  IF WS-GREEN-CUBES(IX)   > WS-GREEN-MINIMUM 
-                     MOVE WS-GREEN-CUBES(IX) TO WS-GREEN-MINIMUM
-                  END-IF
-
-                  IF WS-BLUE-CUBES(IX)   > WS-BLUE-MINIMUM 
-                     MOVE WS-BLUE-CUBES(IX) TO WS-BLUE-MINIMUM
-                  END-IF
-                  ADD 1 TO IX
-               END-PERFORM
-               
-               COMPUTE WS-SUM = WS-SUM +
-                                WS-RED-MINIMUM *
-                                WS-GREEN-MINIMUM *
-                                WS-BLUE-MINIMUM
-
-               MOVE SPACES TO WS-RECORD
-               ACCEPT WS-RECORD
-            END-PERFORM
-
-            DISPLAY WS-SUM
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+            ACCEPT WS-ELAPSED-START-TIME FROM TIME
+
+            CALL 'DAY02P2C' USING WS-INPUT-FILENAME, WS-SUM,
+               WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
+
+            ACCEPT WS-ELAPSED-END-TIME FROM TIME
+
+            DISPLAY 'DAY02P2 ' WS-RUN-DATE ' ' WS-SUM
+
+            COPY "ELAPSEDP.CPY" REPLACING ==ELP-PGM== BY 'DAY02P2'.
+
+            PERFORM WRITE-CONTROL-TOTAL
+
             STOP RUN.
 
-         PARSE-RECORD SECTION.
-            INITIALIZE WS-PARSED
-            UNSTRING WS-RECORD 
-                DELIMITED BY ':'
-                INTO WS-GAME-STR,
-                     WS-CUBES-STR 
-            END-UNSTRING 
-
-            UNSTRING WS-CUBES-STR 
-                DELIMITED BY ';'
-                INTO WS-SETS-STR(1),
-                     WS-SETS-STR(2),
-                     WS-SETS-STR(3),
-                     WS-SETS-STR(4),
-                     WS-SETS-STR(5),
-                     WS-SETS-STR(6),
-                     WS-SETS-STR(7),
-                     WS-SETS-STR(8),
-                     WS-SETS-STR(9),
-                     WS-SETS-STR(10)
-            END-UNSTRING
-
-            MOVE 1 TO IX
-            INITIALIZE WS-GAME
-
-            MOVE WS-GAMENO-STR TO WS-GAME-NUMBER 
-
-            PERFORM UNTIL IX > 10
-              UNSTRING WS-SETS-STR(IX)
-                  DELIMITED BY ',' OR ' '
-                  INTO WS-CUBE-STR(1),
-                       WS-CUBE-STR(2),
-                       WS-CUBE-STR(3),
-                       WS-CUBE-STR(4),
-                       WS-CUBE-STR(5),
-                       WS-CUBE-STR(6),
-                       WS-CUBE-STR(7),
-                       WS-CUBE-STR(8),
-                       WS-CUBE-STR(9),
-                       WS-CUBE-STR(10)
-              END-UNSTRING
-
-              IF WS-CUBE-STR(3) = 'red'
-                 MOVE WS-CUBE-STR(2) TO WS-RED-CUBES(IX)
-              END-IF
-              IF WS-CUBE-STR(3) = 'green'
-                 MOVE WS-CUBE-STR(2) TO WS-GREEN-CUBES(IX)
-              END-IF
-              IF WS-CUBE-STR(3) = 'blue'
-                 MOVE WS-CUBE-STR(2) TO WS-BLUE-CUBES(IX)
-              END-IF
-              IF WS-CUBE-STR(6) = 'red'
-                 MOVE WS-CUBE-STR(5) TO WS-RED-CUBES(IX)
-              END-IF
-              IF WS-CUBE-STR(6) = 'green'
-                 MOVE WS-CUBE-STR(5) TO WS-GREEN-CUBES(IX)
-              END-IF
-              IF WS-CUBE-STR(6) = 'blue'
-                 MOVE WS-CUBE-STR(5) TO WS-BLUE-CUBES(IX)
-              END-IF
-              IF WS-CUBE-STR(9) = 'red'
-                 MOVE WS-CUBE-STR(8) TO WS-RED-CUBES(IX)
-              END-IF
-              IF WS-CUBE-STR(9) = 'green'
-                 MOVE WS-CUBE-STR(8) TO WS-GREEN-CUBES(IX)
-              END-IF
-              IF WS-CUBE-STR(9) = 'blue'
-                 MOVE WS-CUBE-STR(8) TO WS-BLUE-CUBES(IX)
-              END-IF
-
-              ADD 1 TO IX
-            END-PERFORM
-           .
+         WRITE-CONTROL-TOTAL SECTION.
+            OPEN EXTEND CTL-FILE
+            IF WS-CTL-STATUS NOT = '00'
+               OPEN OUTPUT CTL-FILE
+            END-IF
+            MOVE SPACES      TO CTL-RECORD
+            MOVE 'DAY02P2'   TO CTL-PROGRAM
+            MOVE WS-RUN-DATE TO CTL-RUN-DATE
+            MOVE 'SUM'       TO CTL-LABEL
+            MOVE WS-SUM      TO CTL-ANSWER
+            MOVE WS-IN-COUNT  TO CTL-IN-COUNT
+            MOVE WS-OUT-COUNT TO CTL-OUT-COUNT
+            WRITE CTL-RECORD
+            CLOSE CTL-FILE
+            .
