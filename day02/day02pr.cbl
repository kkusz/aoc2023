@@ -0,0 +1,172 @@
+         IDENTIFICATION DIVISION.
+         PROGRAM-ID. DAY02PR.
+
+         ENVIRONMENT DIVISION.
+
+         DATA DIVISION.
+
+         WORKING-STORAGE SECTION.
+
+         77 IX                      PIC 999.
+         77 PTRX                    PIC 999.
+         77 TRIMX                   PIC 999.
+
+         LINKAGE SECTION.
+
+         01 LN-RECORD               PIC X(200).
+
+         COPY "DAY02GAM.CPY"
+            REPLACING ==WS-PARSED==      BY ==LN-PARSED==
+                      ==WS-GAME-STR==    BY ==LN-GAME-STR==
+                      ==WS-GAMENO-STR==  BY ==LN-GAMENO-STR==
+                      ==WS-CUBES-STR==   BY ==LN-CUBES-STR==
+                      ==WS-SETS-STR==    BY ==LN-SETS-STR==
+                      ==WS-CUBE-STR==    BY ==LN-CUBE-STR==
+                      ==WS-GAME-NUMBER== BY ==LN-GAME-NUMBER==
+                      ==WS-GAME==        BY ==LN-GAME==
+                      ==WS-SETS==        BY ==LN-SETS==
+                      ==WS-RED-CUBES==   BY ==LN-RED-CUBES==
+                      ==WS-GREEN-CUBES== BY ==LN-GREEN-CUBES==
+                      ==WS-BLUE-CUBES==  BY ==LN-BLUE-CUBES==.
+
+         01 LN-DQ-COUNT             PIC 99.
+         01 LN-DQ-TABLE.
+            05 LN-DQ-ENTRY OCCURS 10.
+               10 LN-DQ-SET-NO      PIC 99.
+               10 LN-DQ-TEXT        PIC X(100).
+
+         PROCEDURE DIVISION USING LN-RECORD, LN-PARSED, LN-GAME,
+                                   LN-DQ-COUNT, LN-DQ-TABLE.
+
+         PARSE-RECORD SECTION.
+            INITIALIZE LN-PARSED
+            MOVE 0 TO LN-DQ-COUNT
+            UNSTRING LN-RECORD
+                DELIMITED BY ':'
+                INTO LN-GAME-STR,
+                     LN-CUBES-STR
+            END-UNSTRING
+
+            MOVE 1 TO PTRX
+            UNSTRING LN-CUBES-STR
+                DELIMITED BY ';'
+                INTO LN-SETS-STR(1),
+                     LN-SETS-STR(2),
+                     LN-SETS-STR(3),
+                     LN-SETS-STR(4),
+                     LN-SETS-STR(5),
+                     LN-SETS-STR(6),
+                     LN-SETS-STR(7),
+                     LN-SETS-STR(8),
+                     LN-SETS-STR(9),
+                     LN-SETS-STR(10)
+                WITH POINTER PTRX
+            END-UNSTRING
+
+            MOVE 200 TO TRIMX
+            PERFORM UNTIL TRIMX < 1
+                         OR LN-CUBES-STR(TRIMX:1) NOT = SPACE
+               SUBTRACT 1 FROM TRIMX
+            END-PERFORM
+            IF PTRX <= TRIMX
+               DISPLAY 'DAY02PR WARNING - GAME ' LN-GAMENO-STR
+                       ' HAS MORE THAN 10 SETS; EXTRA SETS DROPPED'
+            END-IF
+
+            MOVE 1 TO IX
+            INITIALIZE LN-GAME
+
+            MOVE LN-GAMENO-STR TO LN-GAME-NUMBER
+
+            PERFORM UNTIL IX > 10
+              MOVE 1 TO PTRX
+              UNSTRING LN-SETS-STR(IX)
+                  DELIMITED BY ',' OR ' '
+                  INTO LN-CUBE-STR(1),
+                       LN-CUBE-STR(2),
+                       LN-CUBE-STR(3),
+                       LN-CUBE-STR(4),
+                       LN-CUBE-STR(5),
+                       LN-CUBE-STR(6),
+                       LN-CUBE-STR(7),
+                       LN-CUBE-STR(8),
+                       LN-CUBE-STR(9),
+                       LN-CUBE-STR(10)
+                  WITH POINTER PTRX
+              END-UNSTRING
+
+              MOVE 100 TO TRIMX
+              PERFORM UNTIL TRIMX < 1
+                           OR LN-SETS-STR(IX)(TRIMX:1) NOT = SPACE
+                 SUBTRACT 1 FROM TRIMX
+              END-PERFORM
+              IF PTRX <= TRIMX
+                 DISPLAY 'DAY02PR WARNING - GAME ' LN-GAME-NUMBER
+                         ' SET ' IX
+                         ' HAS MORE THAN 10 CUBE TOKENS;'
+                         ' EXTRA TOKENS DROPPED'
+              END-IF
+
+              IF LN-CUBE-STR(3) = 'red'
+                 MOVE LN-CUBE-STR(2) TO LN-RED-CUBES(IX)
+              END-IF
+              IF LN-CUBE-STR(3) = 'green'
+                 MOVE LN-CUBE-STR(2) TO LN-GREEN-CUBES(IX)
+              END-IF
+              IF LN-CUBE-STR(3) = 'blue'
+                 MOVE LN-CUBE-STR(2) TO LN-BLUE-CUBES(IX)
+              END-IF
+              IF LN-CUBE-STR(6) = 'red'
+                 MOVE LN-CUBE-STR(5) TO LN-RED-CUBES(IX)
+              END-IF
+              IF LN-CUBE-STR(6) = 'green'
+                 MOVE LN-CUBE-STR(5) TO LN-GREEN-CUBES(IX)
+              END-IF
+              IF LN-CUBE-STR(6) = 'blue'
+                 MOVE LN-CUBE-STR(5) TO LN-BLUE-CUBES(IX)
+              END-IF
+              IF LN-CUBE-STR(9) = 'red'
+                 MOVE LN-CUBE-STR(8) TO LN-RED-CUBES(IX)
+              END-IF
+              IF LN-CUBE-STR(9) = 'green'
+                 MOVE LN-CUBE-STR(8) TO LN-GREEN-CUBES(IX)
+              END-IF
+              IF LN-CUBE-STR(9) = 'blue'
+                 MOVE LN-CUBE-STR(8) TO LN-BLUE-CUBES(IX)
+              END-IF
+
+              IF LN-CUBE-STR(2) NOT = SPACES
+                 IF LN-CUBE-STR(3) NOT = 'red'
+                AND LN-CUBE-STR(3) NOT = 'green'
+                AND LN-CUBE-STR(3) NOT = 'blue'
+                    PERFORM FLAG-DQ-LINE
+                 END-IF
+              END-IF
+              IF LN-CUBE-STR(5) NOT = SPACES
+                 IF LN-CUBE-STR(6) NOT = 'red'
+                AND LN-CUBE-STR(6) NOT = 'green'
+                AND LN-CUBE-STR(6) NOT = 'blue'
+                    PERFORM FLAG-DQ-LINE
+                 END-IF
+              END-IF
+              IF LN-CUBE-STR(8) NOT = SPACES
+                 IF LN-CUBE-STR(9) NOT = 'red'
+                AND LN-CUBE-STR(9) NOT = 'green'
+                AND LN-CUBE-STR(9) NOT = 'blue'
+                    PERFORM FLAG-DQ-LINE
+                 END-IF
+              END-IF
+
+              ADD 1 TO IX
+            END-PERFORM
+
+            GOBACK
+            .
+
+         FLAG-DQ-LINE SECTION.
+            IF LN-DQ-COUNT < 10
+               ADD 1 TO LN-DQ-COUNT
+               MOVE IX              TO LN-DQ-SET-NO(LN-DQ-COUNT)
+               MOVE LN-SETS-STR(IX) TO LN-DQ-TEXT(LN-DQ-COUNT)
+            END-IF
+            .
