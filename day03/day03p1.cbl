@@ -1,117 +1,86 @@
          IDENTIFICATION DIVISION.
          PROGRAM-ID. DAY03P1.
-            
-         ENVIRONMENT DIVISION.  
-            
-         DATA DIVISION.
 
-         WORKING-STORAGE SECTION.
+         ENVIRONMENT DIVISION.
 
-         01 WS-RECORD               PIC X(200).
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+      *
+      *    CONSOLIDATED CONTROL-TOTALS FILE - APPENDED TO BY EVERY
+      *    DAY-PROGRAM SO DAY00RPT CAN LAY OUT ONE REPORT ACROSS THE
+      *    WHOLE SUITE.
+      *
+            SELECT CTL-FILE ASSIGN TO "../CTLFILE"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CTL-STATUS.
 
-         01 WS-SCHEMATIC-TABLE.
-            05 WS-SCHEMATIC-ITEM    OCCURS 142.
-               10 WS-SCHEMATIC-SPAN.
-                  15 FILLER            PIC X.
-                  15 WS-SCHEMATIC-STR  PIC X(140).
-                  15 FILLER            PIC XX.
-               10 WS-SCHEMATIC-CHARS REDEFINES WS-SCHEMATIC-SPAN.
-                  15 WS-SCHEMATIC-CHAR PIC X OCCURS 143.
+         DATA DIVISION.
 
-         01 WS-SUM                  PIC 9(10) VALUE 0.
+         FILE SECTION.
+         FD CTL-FILE.
+         COPY "CTLTOT.CPY".
 
-         01 WS-NUMBER               PIC 999.
-         01 WS-DIGIT                PIC 9.
-         01 WS-CHAR REDEFINES WS-DIGIT PIC X.               
+         WORKING-STORAGE SECTION.
 
-         77 IX                      PIC 999.
-         77 IX2                     PIC 999.
+         01 WS-CTL-STATUS        PIC XX.
 
-         77 IX2-LEFT                PIC 999.
-         77 IX2-RIGHT               PIC 999.
-         77 IX-UP                   PIC 999.
-         77 IX-DOWN                 PIC 999.
+      *
+      *    SCHEMATIC FILE'S NAME, PASSED TO DAY03P1C. THE PROGRAM
+      *    STILL READS FROM THE CONSOLE UNDER THE COVERS, SO THIS IS
+      *    CARRIED FOR INTERFACE CONSISTENCY WITH THE OTHER CALLABLE
+      *    CORES RATHER THAN ACTUALLY OPENED HERE.
+      *
+         01 WS-INPUT-FILENAME    PIC X(100) VALUE 'INPFILE'.
 
-         01 CHECK-SYMBOL            PIC X.
-            88 SYMBOL-PRESENT VALUE 
-               '#' '$' '%' '&' '*' '+' '-' '/' '=' '@'.
+         01 WS-SUM               PIC 9(10) VALUE 0.
 
-         PROCEDURE DIVISION.
-            INITIALIZE WS-SCHEMATIC-TABLE
-            MOVE SPACES TO WS-RECORD
-            ACCEPT WS-RECORD
-            MOVE 2 TO IX
-            PERFORM UNTIL WS-RECORD = SPACES
-               MOVE WS-RECORD TO WS-SCHEMATIC-STR(IX)
-
-               ADD 1 TO IX
-
-               MOVE SPACES TO WS-RECORD
-               ACCEPT WS-RECORD
-            END-PERFORM
-
-            PERFORM VARYING IX FROM 2 BY 1 UNTIL IX > 141
-               MOVE ZERO TO WS-NUMBER
-               PERFORM VARYING IX2 FROM 2 BY 1 UNTIL IX2 > 142
-                  MOVE WS-SCHEMATIC-CHAR(IX, IX2) TO WS-CHAR
-                  IF WS-CHAR NUMERIC
-                     COMPUTE WS-NUMBER = WS-NUMBER * 10 + WS-DIGIT
-                     IF NOT SYMBOL-PRESENT
-                        PERFORM CHECK-ADJACENT
-                     END-IF
-                  ELSE
-                     IF WS-NUMBER > 0
-                        IF SYMBOL-PRESENT
-                           ADD WS-NUMBER TO WS-SUM
-                        END-IF
-                     END-IF
-                     MOVE ZERO  TO WS-NUMBER
-                     MOVE SPACE TO CHECK-SYMBOL
-                  END-IF
-               END-PERFORM
-
-            END-PERFORM
-
-            DISPLAY WS-SUM
-            
-            STOP RUN.
+      *
+      *    INPUT/OUTPUT RECORD COUNTS RETURNED BY DAY03P1C, CARRIED
+      *    INTO THE CONTROL TOTAL SO A TRUNCATED OR DOUBLE-FED SOURCE
+      *    FILE SHOWS UP AS A RECORD-COUNT MISMATCH.
+      *
+         01 WS-IN-COUNT           PIC 9(7) VALUE 0.
+         01 WS-OUT-COUNT          PIC 9(7) VALUE 0.
 
-          CHECK-ADJACENT SECTION.
-             MOVE IX  TO IX-UP
-                         IX-DOWN
-             MOVE IX2 TO IX2-LEFT
-                         IX2-RIGHT
+         COPY "ELAPSED.CPY".
 
-             SUBTRACT 1 FROM IX-UP
-             SUBTRACT 1 FROM IX2-LEFT
-             ADD      1 TO   IX-DOWN
-             ADD      1 TO   IX2-RIGHT
-             
-             MOVE WS-SCHEMATIC-CHAR(IX-UP, IX2-LEFT) TO CHECK-SYMBOL 
-             IF SYMBOL-PRESENT THEN GO TO CHECK-ADJACENT-EXIT.
-             
-             MOVE WS-SCHEMATIC-CHAR(IX-UP, IX2) TO CHECK-SYMBOL 
-             IF SYMBOL-PRESENT THEN GO TO CHECK-ADJACENT-EXIT.
+      *
+      *    RUN-DATE STAMP - PREFIXED ONTO THE FINAL ANSWER SO A
+      *    REPRINTED OUTPUT CAN BE TIED BACK TO THE RUN THAT
+      *    PRODUCED IT.
+      *
+         01 WS-RUN-DATE          PIC 9(8).
 
-             MOVE WS-SCHEMATIC-CHAR(IX-UP, IX2-RIGHT) TO CHECK-SYMBOL 
-             IF SYMBOL-PRESENT THEN GO TO CHECK-ADJACENT-EXIT.
+         PROCEDURE DIVISION.
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+            ACCEPT WS-ELAPSED-START-TIME FROM TIME
 
-             MOVE WS-SCHEMATIC-CHAR(IX, IX2-RIGHT) TO CHECK-SYMBOL 
-             IF SYMBOL-PRESENT THEN GO TO CHECK-ADJACENT-EXIT.
+            CALL 'DAY03P1C' USING WS-INPUT-FILENAME, WS-SUM,
+               WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
 
-             MOVE WS-SCHEMATIC-CHAR(IX-DOWN, IX2-RIGHT) TO CHECK-SYMBOL 
-             IF SYMBOL-PRESENT THEN GO TO CHECK-ADJACENT-EXIT.
+            ACCEPT WS-ELAPSED-END-TIME FROM TIME
 
-             MOVE WS-SCHEMATIC-CHAR(IX-DOWN, IX2) TO CHECK-SYMBOL 
-             IF SYMBOL-PRESENT THEN GO TO CHECK-ADJACENT-EXIT.
+            DISPLAY 'DAY03P1 ' WS-RUN-DATE ' ' WS-SUM
 
-             MOVE WS-SCHEMATIC-CHAR(IX-DOWN, IX2-LEFT) TO CHECK-SYMBOL 
-             IF SYMBOL-PRESENT THEN GO TO CHECK-ADJACENT-EXIT.
+            COPY "ELAPSEDP.CPY" REPLACING ==ELP-PGM== BY 'DAY03P1'.
 
-             MOVE WS-SCHEMATIC-CHAR(IX, IX2-LEFT) TO CHECK-SYMBOL 
-             IF SYMBOL-PRESENT THEN GO TO CHECK-ADJACENT-EXIT.
+            PERFORM WRITE-CONTROL-TOTAL
 
-          CHECK-ADJACENT-EXIT.
-             EXIT 
-             .
+            STOP RUN.
 
+         WRITE-CONTROL-TOTAL SECTION.
+            OPEN EXTEND CTL-FILE
+            IF WS-CTL-STATUS NOT = '00'
+               OPEN OUTPUT CTL-FILE
+            END-IF
+            MOVE SPACES      TO CTL-RECORD
+            MOVE 'DAY03P1'   TO CTL-PROGRAM
+            MOVE WS-RUN-DATE TO CTL-RUN-DATE
+            MOVE 'SUM'       TO CTL-LABEL
+            MOVE WS-SUM      TO CTL-ANSWER
+            MOVE WS-IN-COUNT  TO CTL-IN-COUNT
+            MOVE WS-OUT-COUNT TO CTL-OUT-COUNT
+            WRITE CTL-RECORD
+            CLOSE CTL-FILE
+            .
