@@ -0,0 +1,361 @@
+         IDENTIFICATION DIVISION.
+         PROGRAM-ID. DAY03P2C.
+
+      *
+      *    CALLABLE CORE FOR DAY03P2 - HOLDS THE GEAR-RATIO SUM LOGIC
+      *    SO DAYMENU CAN RUN IT WITHOUT A SEPARATE LOADED EXECUTABLE.
+      *    DAY03P2 ITSELF IS NOW A THIN WRAPPER THAT CALLS THIS
+      *    MODULE AND THEN HANDLES THE STAMPED DISPLAY AND
+      *    CONTROL-TOTALS WRITE.
+      *
+      *    LN-INPUT-FILENAME IS ACCEPTED FOR INTERFACE CONSISTENCY
+      *    WITH THE OTHER CALLABLE CORES BUT IS NOT YET WIRED UP - THE
+      *    SCHEMATIC NOW READS FROM INPFILE BY A FIXED ASSIGN NAME,
+      *    THE GRID DIMENSIONS AS THE FIRST LINE, THE SYMBOL SET AS
+      *    THE SECOND LINE, AND THE SCHEMATIC ROWS AFTER THAT.
+      *
+
+         ENVIRONMENT DIVISION.
+
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+            SELECT INPUT-FILE ASSIGN TO INPFILE
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT RT-FILE ASSIGN TO DYNAMIC WS-RT-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+         DATA DIVISION.
+
+         FILE SECTION.
+         FD INPUT-FILE.
+         01 INPUT-RECORD.
+            88 INPUT-END        VALUE LOW-VALUE.
+            05 INPUT-TEXT       PIC X(200).
+
+         FD RT-FILE.
+         01 RT-RECORD.
+            88 RT-END           VALUE LOW-VALUE.
+            05 RT-TEXT          PIC X(200).
+
+         WORKING-STORAGE SECTION.
+
+         01 WS-RECORD               PIC X(200).
+
+         01 WS-SCHEMATIC-TABLE.
+            05 WS-SCHEMATIC-ITEM    OCCURS 142.
+               10 WS-SCHEMATIC-SPAN.
+                  15 FILLER            PIC X.
+                  15 WS-SCHEMATIC-STR  PIC X(140).
+                  15 FILLER            PIC XX.
+               10 WS-SCHEMATIC-CHARS REDEFINES WS-SCHEMATIC-SPAN.
+                  15 WS-SCHEMATIC-CHAR PIC X OCCURS 143.
+
+         01 WS-GRID-RECORD          PIC X(20).
+         01 WS-GRID-ROWS            PIC 999 VALUE 140.
+         01 WS-GRID-COLS            PIC 999 VALUE 140.
+
+         01 WS-SUM                  PIC 9(10) VALUE 0.
+
+         01 WS-NUMBER               PIC 999.
+         01 WS-DIGIT                PIC 9.
+         01 WS-CHAR REDEFINES WS-DIGIT PIC X.
+
+         77 IX                      PIC 999.
+         77 IX2                     PIC 999.
+         77 WS-NUM-START-COL        PIC 999.
+
+         77 IX2-LEFT                PIC 999.
+         77 IX2-RIGHT               PIC 999.
+         77 IX-UP                   PIC 999.
+         77 IX-DOWN                 PIC 999.
+
+         77 IX-SCAN                 PIC 999.
+         77 IX2-SCAN                PIC 999.
+
+         01 CUR-IX.
+            05 IX-CUR               PIC 999.
+            05 IX2-CUR              PIC 999.
+
+         01 CHECK-SYMBOL            PIC X.
+
+         01 WS-SYMBOL-RECORD        PIC X(20).
+         01 WS-SYMBOL-TABLE REDEFINES WS-SYMBOL-RECORD.
+            05 WS-SYMBOL-CHAR       PIC X OCCURS 20.
+         01 WS-SYMBOL-COUNT         PIC 99 VALUE 0.
+
+         77 SYMX                    PIC 99.
+
+         01 SW-SYMBOL               PIC 9 VALUE 0.
+            88 SYMBOL-PRESENT              VALUE 1.
+            88 SYMBOL-NOT-PRESENT          VALUE 0.
+
+         77 GIX                     PIC 9(5) VALUE 0.
+         77 WS-GEAR-SIZE            PIC 9(5) VALUE 0.
+         01 WS-GEAR-TABLE.
+            05 WS-GEAR-ITEM OCCURS 2000 TIMES INDEXED BY IX-GEAR.
+               10 WS-POSITION.
+                  15 WS-GEAR-IX     PIC 999.
+                  15 WS-GEAR-IX2    PIC 999.
+               10 WS-GEAR-OCCUR     PIC 999 VALUE 0.
+               10 WS-GEAR-N1        PIC 999 VALUE 0.
+               10 WS-GEAR-N2        PIC 999 VALUE 0.
+
+         01 WS-IN-COUNT             PIC 9(7) VALUE 0.
+         01 WS-OUT-COUNT            PIC 9(7) VALUE 0.
+
+      *
+      *    REGRESSION TEST - CHECKED-IN ENGINE-SCHEMATIC SAMPLE SO
+      *    DAY03P2 CAN BE VERIFIED AGAINST A KNOWN ANSWER AFTER ANY
+      *    CHANGE, WITHOUT NEEDING THE REAL DAILY FEED ON HAND.
+      *
+         01 WS-RT-FILENAME          PIC X(100)
+             VALUE 'testdata/schematic.txt'.
+         01 WS-RT-EXPECT            PIC 9(10) VALUE 467835.
+         01 WS-RT-ACTUAL            PIC 9(10) VALUE 0.
+
+         LINKAGE SECTION.
+
+         01 LN-INPUT-FILENAME       PIC X(100).
+         01 LN-ANSWER               PIC 9(10).
+         01 LN-IN-COUNT             PIC 9(7).
+         01 LN-OUT-COUNT            PIC 9(7).
+
+         PROCEDURE DIVISION USING LN-INPUT-FILENAME, LN-ANSWER,
+               LN-IN-COUNT, LN-OUT-COUNT.
+            PERFORM REGRESSION-TEST
+
+            INITIALIZE WS-SCHEMATIC-TABLE
+            OPEN INPUT INPUT-FILE
+
+            READ INPUT-FILE
+               AT END SET INPUT-END TO TRUE
+            END-READ
+            MOVE SPACES TO WS-GRID-RECORD
+            MOVE INPUT-TEXT(1:20) TO WS-GRID-RECORD
+            UNSTRING WS-GRID-RECORD
+                DELIMITED BY SPACE
+                INTO WS-GRID-ROWS, WS-GRID-COLS
+            END-UNSTRING
+            IF WS-GRID-ROWS > 140
+               DISPLAY 'DAY03P2 WARNING - GRID ROWS ' WS-GRID-ROWS
+                       ' EXCEEDS TABLE CAPACITY 140; TRUNCATED'
+               MOVE 140 TO WS-GRID-ROWS
+            END-IF
+            IF WS-GRID-COLS > 140
+               DISPLAY 'DAY03P2 WARNING - GRID COLS ' WS-GRID-COLS
+                       ' EXCEEDS TABLE CAPACITY 140; TRUNCATED'
+               MOVE 140 TO WS-GRID-COLS
+            END-IF
+
+            READ INPUT-FILE
+               AT END SET INPUT-END TO TRUE
+            END-READ
+            MOVE SPACES TO WS-SYMBOL-RECORD
+            MOVE INPUT-TEXT(1:20) TO WS-SYMBOL-RECORD
+            MOVE 20 TO SYMX
+            PERFORM UNTIL SYMX < 1
+                         OR WS-SYMBOL-CHAR(SYMX) NOT = SPACE
+               SUBTRACT 1 FROM SYMX
+            END-PERFORM
+            MOVE SYMX TO WS-SYMBOL-COUNT
+
+            READ INPUT-FILE
+               AT END SET INPUT-END TO TRUE
+            END-READ
+            MOVE 2 TO IX
+            PERFORM UNTIL INPUT-END
+               MOVE INPUT-TEXT TO WS-RECORD
+               COPY "TRUNCCHK.CPY" REPLACING ==TRC-FIELD== BY WS-RECORD
+                                             ==TRC-LEN==   BY 200
+                                             ==TRC-PGM==   BY 'DAY03P2'.
+               MOVE WS-RECORD TO WS-SCHEMATIC-STR(IX)
+               ADD 1 TO WS-IN-COUNT
+               ADD 1 TO WS-OUT-COUNT
+
+               ADD 1 TO IX
+
+               READ INPUT-FILE
+                  AT END SET INPUT-END TO TRUE
+               END-READ
+            END-PERFORM
+
+            CLOSE INPUT-FILE
+
+            PERFORM VARYING IX FROM 2 BY 1 UNTIL IX > WS-GRID-ROWS + 1
+               MOVE ZERO TO WS-NUMBER
+               PERFORM VARYING IX2 FROM 2 BY 1
+                           UNTIL IX2 > WS-GRID-COLS + 2
+                  MOVE WS-SCHEMATIC-CHAR(IX, IX2) TO WS-CHAR
+                  IF WS-CHAR NUMERIC
+                     IF WS-NUMBER = 0
+                        MOVE IX2 TO WS-NUM-START-COL
+                     END-IF
+                     COMPUTE WS-NUMBER = WS-NUMBER * 10 + WS-DIGIT
+                  ELSE
+                     IF WS-NUMBER > 0
+                        PERFORM CHECK-ADJACENT
+                        IF SYMBOL-PRESENT
+                           PERFORM PUT-IN-GEAR-TABLE
+                        END-IF
+                     END-IF
+                     MOVE ZERO  TO WS-NUMBER
+                     SET SYMBOL-NOT-PRESENT TO TRUE
+                  END-IF
+               END-PERFORM
+
+            END-PERFORM
+
+            PERFORM VARYING GIX FROM 1 BY 1 UNTIL GIX > 2000
+               IF WS-GEAR-OCCUR(GIX) = 2
+                  COMPUTE WS-SUM = WS-SUM + WS-GEAR-N1(GIX)
+                                          * WS-GEAR-N2(GIX)
+               END-IF
+            END-PERFORM
+
+            MOVE WS-SUM TO LN-ANSWER
+            MOVE WS-IN-COUNT TO LN-IN-COUNT
+            MOVE WS-OUT-COUNT TO LN-OUT-COUNT
+
+            GOBACK.
+
+          REGRESSION-TEST SECTION.
+             INITIALIZE WS-SCHEMATIC-TABLE
+             OPEN INPUT RT-FILE
+
+             READ RT-FILE
+                AT END SET RT-END TO TRUE
+             END-READ
+             MOVE SPACES TO WS-GRID-RECORD
+             MOVE RT-TEXT(1:20) TO WS-GRID-RECORD
+             UNSTRING WS-GRID-RECORD
+                 DELIMITED BY SPACE
+                 INTO WS-GRID-ROWS, WS-GRID-COLS
+             END-UNSTRING
+
+             READ RT-FILE
+                AT END SET RT-END TO TRUE
+             END-READ
+             MOVE SPACES TO WS-SYMBOL-RECORD
+             MOVE RT-TEXT(1:20) TO WS-SYMBOL-RECORD
+             MOVE 20 TO SYMX
+             PERFORM UNTIL SYMX < 1
+                          OR WS-SYMBOL-CHAR(SYMX) NOT = SPACE
+                SUBTRACT 1 FROM SYMX
+             END-PERFORM
+             MOVE SYMX TO WS-SYMBOL-COUNT
+
+             READ RT-FILE
+                AT END SET RT-END TO TRUE
+             END-READ
+             MOVE 2 TO IX
+             PERFORM UNTIL RT-END
+                MOVE RT-TEXT TO WS-SCHEMATIC-STR(IX)
+                ADD 1 TO IX
+
+                READ RT-FILE
+                   AT END SET RT-END TO TRUE
+                END-READ
+             END-PERFORM
+
+             CLOSE RT-FILE
+
+             PERFORM VARYING IX FROM 2 BY 1 UNTIL IX > WS-GRID-ROWS + 1
+                MOVE ZERO TO WS-NUMBER
+                PERFORM VARYING IX2 FROM 2 BY 1
+                            UNTIL IX2 > WS-GRID-COLS + 2
+                   MOVE WS-SCHEMATIC-CHAR(IX, IX2) TO WS-CHAR
+                   IF WS-CHAR NUMERIC
+                      IF WS-NUMBER = 0
+                         MOVE IX2 TO WS-NUM-START-COL
+                      END-IF
+                      COMPUTE WS-NUMBER = WS-NUMBER * 10 + WS-DIGIT
+                   ELSE
+                      IF WS-NUMBER > 0
+                         PERFORM CHECK-ADJACENT
+                         IF SYMBOL-PRESENT
+                            PERFORM PUT-IN-GEAR-TABLE
+                         END-IF
+                      END-IF
+                      MOVE ZERO  TO WS-NUMBER
+                      SET SYMBOL-NOT-PRESENT TO TRUE
+                   END-IF
+                END-PERFORM
+             END-PERFORM
+
+             PERFORM VARYING GIX FROM 1 BY 1 UNTIL GIX > 2000
+                IF WS-GEAR-OCCUR(GIX) = 2
+                   COMPUTE WS-RT-ACTUAL = WS-RT-ACTUAL + WS-GEAR-N1(GIX)
+                                           * WS-GEAR-N2(GIX)
+                END-IF
+             END-PERFORM
+
+             INITIALIZE WS-SCHEMATIC-TABLE
+             INITIALIZE WS-GEAR-TABLE
+             MOVE 0 TO WS-GEAR-SIZE
+
+             IF WS-RT-ACTUAL NOT = WS-RT-EXPECT
+                DISPLAY 'DAY03P2 REGRESSION WARNING - '
+                        WS-RT-FILENAME
+                DISPLAY '  EXPECTED ' WS-RT-EXPECT
+                        ' GOT ' WS-RT-ACTUAL
+             END-IF
+             .
+
+          CHECK-ADJACENT SECTION.
+             MOVE IX               TO IX-UP
+             MOVE IX               TO IX-DOWN
+             MOVE WS-NUM-START-COL TO IX2-LEFT
+             MOVE IX2              TO IX2-RIGHT
+
+             SUBTRACT 1 FROM IX-UP
+             SUBTRACT 1 FROM IX2-LEFT
+             ADD      1 TO   IX-DOWN
+
+             SET SYMBOL-NOT-PRESENT TO TRUE
+             PERFORM VARYING IX-SCAN FROM IX-UP BY 1
+                         UNTIL IX-SCAN > IX-DOWN OR SYMBOL-PRESENT
+                PERFORM VARYING IX2-SCAN FROM IX2-LEFT BY 1
+                            UNTIL IX2-SCAN > IX2-RIGHT OR SYMBOL-PRESENT
+                   MOVE WS-SCHEMATIC-CHAR(IX-SCAN, IX2-SCAN)
+                        TO CHECK-SYMBOL
+                   PERFORM TEST-SYMBOL
+                   IF SYMBOL-PRESENT
+                      MOVE IX-SCAN  TO IX-CUR
+                      MOVE IX2-SCAN TO IX2-CUR
+                   END-IF
+                END-PERFORM
+             END-PERFORM
+             .
+
+          TEST-SYMBOL SECTION.
+             SET SYMBOL-NOT-PRESENT TO TRUE
+             MOVE 1 TO SYMX
+             PERFORM UNTIL SYMX > WS-SYMBOL-COUNT OR SYMBOL-PRESENT
+                IF WS-SYMBOL-CHAR(SYMX) = CHECK-SYMBOL
+                   SET SYMBOL-PRESENT TO TRUE
+                ELSE
+                   ADD 1 TO SYMX
+                END-IF
+             END-PERFORM
+             .
+
+          PUT-IN-GEAR-TABLE SECTION.
+             SET IX-GEAR TO 1
+             SEARCH WS-GEAR-ITEM
+                AT END
+                   IF WS-GEAR-SIZE >= 2000
+                      DISPLAY 'DAY03P2 WARNING - GEAR TABLE FULL AT '
+                              '2000 ENTRIES; CANDIDATE AT ROW ' IX-CUR
+                              ' COL ' IX2-CUR ' DROPPED'
+                   ELSE
+                      ADD 1 TO WS-GEAR-SIZE
+                      MOVE CUR-IX TO WS-POSITION(WS-GEAR-SIZE)
+                      ADD 1 TO WS-GEAR-OCCUR(WS-GEAR-SIZE)
+                      MOVE WS-NUMBER TO WS-GEAR-N1(WS-GEAR-SIZE)
+                   END-IF
+                WHEN WS-POSITION(IX-GEAR) = CUR-IX
+                   ADD 1 TO WS-GEAR-OCCUR(IX-GEAR)
+                   MOVE WS-NUMBER TO WS-GEAR-N2(IX-GEAR)
+             END-SEARCH
+             .
