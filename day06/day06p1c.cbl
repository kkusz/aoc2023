@@ -0,0 +1,263 @@
+         IDENTIFICATION DIVISION.
+         PROGRAM-ID. DAY06P1C.
+
+      *
+      *    CALLABLE CORE FOR DAY06P1 - HOLDS THE RACE-SHEET WAYS-TO-WIN
+      *    LOGIC SO DAYMENU CAN RUN IT WITHOUT A SEPARATE LOADED
+      *    EXECUTABLE. DAY06P1 ITSELF IS NOW A THIN WRAPPER THAT CALLS
+      *    THIS MODULE AND THEN HANDLES THE STAMPED DISPLAY AND
+      *    CONTROL-TOTALS WRITE.
+      *
+      *    LN-INPUT-FILENAME IS ACCEPTED FOR INTERFACE CONSISTENCY
+      *    WITH THE OTHER CALLABLE CORES BUT IS NOT YET WIRED UP - THIS
+      *    PROGRAM STILL READS ITS RACE SHEET FROM INPFILE.
+      *
+
+         ENVIRONMENT DIVISION.
+
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+            SELECT INPUT-FILE ASSIGN TO INPFILE
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT RT-FILE ASSIGN TO DYNAMIC WS-RT-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+         DATA DIVISION.
+         FILE SECTION.
+         FD INPUT-FILE.
+         01 INPUT-RECORD.
+            88 INPUT-END        VALUE LOW-VALUE.
+            05 INPUT-TEXT       PIC X(300).
+
+         FD RT-FILE.
+         01 RT-RECORD.
+            88 RT-END           VALUE LOW-VALUE.
+            05 RT-TEXT          PIC X(300).
+
+         WORKING-STORAGE SECTION.
+
+         01 WS-TIME     PIC  9(15) VALUE 7.
+         01 WS-DISTANCE PIC 9(15) VALUE 9.
+
+         01 WS-HALF-TIME PIC 9(15).
+
+         01 WS-LEFT     PIC 9(15).
+         01 WS-MIDDLE   PIC 9(15).
+         01 WS-RIGHT    PIC 9(15).
+
+         01 WS-COMP-DIST PIC 9(15).
+         01 WS-POSSIB    PIC 9(15).
+
+         01 WS-LABEL        PIC X(20).
+         01 WS-NUMS-TEXT    PIC X(280).
+         01 WS-SOURCE-LINE  PIC X(300).
+
+         01 WS-INPUT-LEN PIC 99 VALUE 0.
+         01 WS-INP-TIME  PIC 9(15) OCCURS 20.
+         01 WS-INP-DIST  PIC 9(15) OCCURS 20.
+
+         77 IX           PIC 99.
+         77 PTRX         PIC 999.
+         77 TRIMX        PIC 999.
+
+         01 WS-MULTIPLIER PIC 9(15) VALUE 1.
+
+      *
+      *    REGRESSION TEST LIBRARY - HISTORICAL RACE SHEETS
+      *    PRESERVED SO DAY06P1 CAN BE CHECKED AGAINST PAST INPUTS
+      *    AFTER ANY CHANGE TO THE PROGRAM.
+      *
+         01 WS-RT-FILENAME  PIC X(100).
+
+         01 WS-RT-TAB.
+            05 WS-RT-ENTRY OCCURS 2.
+               10 WS-RT-NAME   PIC X(40).
+               10 WS-RT-EXPECT PIC 9(15).
+
+         01 WS-RT-ACTUAL     PIC 9(15).
+         77 RTX              PIC 99.
+
+         01 WS-IN-COUNT      PIC 9(7) VALUE 0.
+         01 WS-OUT-COUNT     PIC 9(7) VALUE 0.
+
+         LINKAGE SECTION.
+
+         01 LN-INPUT-FILENAME   PIC X(100).
+         01 LN-ANSWER           PIC 9(15).
+         01 LN-IN-COUNT         PIC 9(7).
+         01 LN-OUT-COUNT        PIC 9(7).
+
+         PROCEDURE DIVISION USING LN-INPUT-FILENAME, LN-ANSWER,
+               LN-IN-COUNT, LN-OUT-COUNT.
+            PERFORM LOAD-REGRESSION-TESTS
+            PERFORM REGRESSION-TEST
+
+            OPEN INPUT INPUT-FILE
+
+            READ INPUT-FILE
+               AT END SET INPUT-END TO TRUE
+            END-READ
+            COPY "TRUNCCHK.CPY" REPLACING ==TRC-FIELD== BY INPUT-TEXT
+                                          ==TRC-LEN==   BY 300
+                                          ==TRC-PGM==   BY 'DAY06P1'.
+            ADD 1 TO WS-IN-COUNT
+            ADD 1 TO WS-OUT-COUNT
+            MOVE INPUT-TEXT TO WS-SOURCE-LINE
+            PERFORM PARSE-TIME-LINE
+
+            READ INPUT-FILE
+               AT END SET INPUT-END TO TRUE
+            END-READ
+            COPY "TRUNCCHK.CPY" REPLACING ==TRC-FIELD== BY INPUT-TEXT
+                                          ==TRC-LEN==   BY 300
+                                          ==TRC-PGM==   BY 'DAY06P1'.
+            ADD 1 TO WS-IN-COUNT
+            ADD 1 TO WS-OUT-COUNT
+            MOVE INPUT-TEXT TO WS-SOURCE-LINE
+            PERFORM PARSE-DISTANCE-LINE
+
+            CLOSE INPUT-FILE
+
+            PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > WS-INPUT-LEN
+               MOVE WS-INP-TIME(IX) TO WS-TIME
+               MOVE WS-INP-DIST(IX) TO WS-DISTANCE
+               PERFORM COMPUTE-POSSIB
+               MULTIPLY WS-POSSIB BY WS-MULTIPLIER
+            END-PERFORM
+
+            MOVE WS-MULTIPLIER TO LN-ANSWER
+            MOVE WS-IN-COUNT TO LN-IN-COUNT
+            MOVE WS-OUT-COUNT TO LN-OUT-COUNT
+
+            GOBACK.
+
+         PARSE-TIME-LINE SECTION.
+            MOVE SPACES TO WS-LABEL WS-NUMS-TEXT
+            UNSTRING WS-SOURCE-LINE
+               DELIMITED BY ':'
+               INTO WS-LABEL, WS-NUMS-TEXT
+            END-UNSTRING
+
+            MOVE 280 TO TRIMX
+            PERFORM UNTIL TRIMX < 1
+                         OR WS-NUMS-TEXT(TRIMX:1) NOT = SPACE
+               SUBTRACT 1 FROM TRIMX
+            END-PERFORM
+
+            MOVE 0 TO WS-INPUT-LEN
+            MOVE 1 TO PTRX
+            PERFORM UNTIL PTRX > TRIMX
+               IF WS-INPUT-LEN >= 20
+                  DISPLAY 'DAY06P1 WARNING - RACE TABLE FULL AT 20 '
+                          'ENTRIES; REMAINING RACES ON THE TIME LINE '
+                          'DROPPED'
+                  COMPUTE PTRX = TRIMX + 1
+               ELSE
+                  ADD 1 TO WS-INPUT-LEN
+                  UNSTRING WS-NUMS-TEXT
+                     DELIMITED BY ALL SPACE
+                     INTO WS-INP-TIME(WS-INPUT-LEN)
+                     WITH POINTER PTRX
+                  END-UNSTRING
+               END-IF
+            END-PERFORM
+            .
+
+         PARSE-DISTANCE-LINE SECTION.
+            MOVE SPACES TO WS-LABEL WS-NUMS-TEXT
+            UNSTRING WS-SOURCE-LINE
+               DELIMITED BY ':'
+               INTO WS-LABEL, WS-NUMS-TEXT
+            END-UNSTRING
+
+            MOVE 280 TO TRIMX
+            PERFORM UNTIL TRIMX < 1
+                         OR WS-NUMS-TEXT(TRIMX:1) NOT = SPACE
+               SUBTRACT 1 FROM TRIMX
+            END-PERFORM
+
+            MOVE 0 TO IX
+            MOVE 1 TO PTRX
+            PERFORM UNTIL PTRX > TRIMX
+               IF IX >= 20
+                  DISPLAY 'DAY06P1 WARNING - RACE TABLE FULL AT 20 '
+                          'ENTRIES; REMAINING RACES ON THE DISTANCE '
+                          'LINE DROPPED'
+                  COMPUTE PTRX = TRIMX + 1
+               ELSE
+                  ADD 1 TO IX
+                  UNSTRING WS-NUMS-TEXT
+                     DELIMITED BY ALL SPACE
+                     INTO WS-INP-DIST(IX)
+                     WITH POINTER PTRX
+                  END-UNSTRING
+               END-IF
+            END-PERFORM
+            .
+
+         COMPUTE-POSSIB SECTION.
+            COMPUTE WS-HALF-TIME ROUNDED = WS-TIME / 2
+
+            MOVE 0 TO WS-LEFT
+            MOVE WS-HALF-TIME TO WS-RIGHT
+
+            PERFORM UNTIL WS-LEFT > WS-RIGHT
+               COMPUTE WS-MIDDLE = (WS-LEFT + WS-RIGHT) / 2
+               COMPUTE WS-COMP-DIST            =  WS-MIDDLE
+                                               * ( WS-TIME
+                                               - WS-MIDDLE )
+               IF WS-COMP-DIST > WS-DISTANCE
+                  MOVE WS-MIDDLE TO WS-RIGHT
+                  SUBTRACT 1 FROM WS-RIGHT
+               ELSE
+                  MOVE WS-MIDDLE TO WS-LEFT
+                  ADD 1 TO WS-LEFT
+               END-IF
+            END-PERFORM
+
+            COMPUTE WS-POSSIB = WS-TIME - WS-LEFT * 2 + 1
+            .
+
+         LOAD-REGRESSION-TESTS SECTION.
+            MOVE 'testdata/race3.txt' TO WS-RT-NAME(1)
+            MOVE 288                 TO WS-RT-EXPECT(1)
+
+            MOVE 'testdata/race4.txt' TO WS-RT-NAME(2)
+            MOVE 633080               TO WS-RT-EXPECT(2)
+            .
+
+         REGRESSION-TEST SECTION.
+            PERFORM VARYING RTX FROM 1 BY 1 UNTIL RTX > 2
+               MOVE WS-RT-NAME(RTX) TO WS-RT-FILENAME
+
+               OPEN INPUT RT-FILE
+               READ RT-FILE
+                  AT END SET RT-END TO TRUE
+               END-READ
+               MOVE RT-TEXT TO WS-SOURCE-LINE
+               PERFORM PARSE-TIME-LINE
+
+               READ RT-FILE
+                  AT END SET RT-END TO TRUE
+               END-READ
+               MOVE RT-TEXT TO WS-SOURCE-LINE
+               PERFORM PARSE-DISTANCE-LINE
+               CLOSE RT-FILE
+
+               MOVE 1 TO WS-RT-ACTUAL
+               PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > WS-INPUT-LEN
+                  MOVE WS-INP-TIME(IX) TO WS-TIME
+                  MOVE WS-INP-DIST(IX) TO WS-DISTANCE
+                  PERFORM COMPUTE-POSSIB
+                  MULTIPLY WS-POSSIB BY WS-RT-ACTUAL
+               END-PERFORM
+
+               IF WS-RT-ACTUAL NOT = WS-RT-EXPECT(RTX)
+                  DISPLAY 'DAY06P1 REGRESSION WARNING - '
+                          WS-RT-NAME(RTX)
+                  DISPLAY '  EXPECTED ' WS-RT-EXPECT(RTX)
+                          ' GOT ' WS-RT-ACTUAL
+               END-IF
+            END-PERFORM
+            .
