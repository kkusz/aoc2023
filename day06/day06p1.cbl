@@ -1,103 +1,83 @@
          IDENTIFICATION DIVISION.
          PROGRAM-ID. DAY06P1.
-            
-         ENVIRONMENT DIVISION.  
-            
+
+         ENVIRONMENT DIVISION.
+
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+      *
+      *    CONSOLIDATED CONTROL-TOTALS FILE - APPENDED TO BY EVERY
+      *    DAY-PROGRAM SO DAY00RPT CAN LAY OUT ONE REPORT ACROSS THE
+      *    WHOLE SUITE.
+      *
+            SELECT CTL-FILE ASSIGN TO "../CTLFILE"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CTL-STATUS.
+
          DATA DIVISION.
 
+         FILE SECTION.
+         FD CTL-FILE.
+         COPY "CTLTOT.CPY".
+
          WORKING-STORAGE SECTION.
 
-         01 WS-TIME     PIC  9(15) VALUE 7.
-         01 WS-DISTANCE PIC 9(15) VALUE 9.
-
-         01 SW-FOUND    PIC 9.
-            88 FOUND            VALUE 1.
-            88 NOT-FOUND        VALUE 0.
-
-         01 WS-HALF-TIME PIC 9(15).
-
-         01 WS-LEFT     PIC 9(15).
-         01 WS-MIDDLE   PIC 9(15).
-         01 WS-RIGHT    PIC 9(15).
-
-         01 WS-COMP-DIST PIC 9(15).
-         01 WS-POSSIB    PIC 9(15).
-
-      *  01 WS-INPUT-LEN PIC 99 VALUE 3.
-      *  01 WS-INPUT.
-      *     05 FILLER    PIC 9(15) VALUE   7.
-      *     05 FILLER    PIC 9(15) VALUE   9.
-      *     05 FILLER    PIC 9(15) VALUE  15.
-      *     05 FILLER    PIC 9(15) VALUE  40.
-      *     05 FILLER    PIC 9(15) VALUE  30.
-      *     05 FILLER    PIC 9(15) VALUE 200.
-      *     05 FILLER    PIC 9(15) VALUE   0.
-      *     05 FILLER    PIC 9(15) VALUE   0.
-
-      *  01 WS-INPUT-LEN PIC 99 VALUE 4.
-      *  01 WS-INPUT.
-      *     05 FILLER    PIC 9(15) VALUE   34.
-      *     05 FILLER    PIC 9(15) VALUE  204.
-      *     05 FILLER    PIC 9(15) VALUE   90.
-      *     05 FILLER    PIC 9(15) VALUE 1713.
-      *     05 FILLER    PIC 9(15) VALUE   89.
-      *     05 FILLER    PIC 9(15) VALUE 1210.
-      *     05 FILLER    PIC 9(15) VALUE   86.
-      *     05 FILLER    PIC 9(15) VALUE 1780.
-
-         01 WS-INPUT-LEN PIC 99 VALUE 1.
-         01 WS-INPUT.
-            05 FILLER    PIC 9(15) VALUE  34908986.
-            05 FILLER    PIC 9(15) VALUE  204171312101780.
-            
-         01 WS-INPUT-TAB REDEFINES WS-INPUT.
-            05 FILLER OCCURS 4.
-               10 WS-INP-TIME PIC 9(15).
-               10 WS-INP-DIST PIC 9(15).
-
-         77 IX           PIC 99.
-
-         01 WS-MULTIPLIER PIC 9(15) VALUE 1.
+         01 WS-CTL-STATUS        PIC XX.
+
+      *
+      *    RACE SHEET FILE'S NAME, PASSED TO DAY06P1C.
+      *
+         01 WS-INPUT-FILENAME    PIC X(100) VALUE 'INPFILE'.
+
+         01 WS-MULTIPLIER        PIC 9(15) VALUE 1.
+
+      *
+      *    INPUT/OUTPUT RECORD COUNTS RETURNED BY DAY06P1C, CARRIED
+      *    INTO THE CONTROL TOTAL SO A TRUNCATED OR DOUBLE-FED SOURCE
+      *    FILE SHOWS UP AS A RECORD-COUNT MISMATCH.
+      *
+         01 WS-IN-COUNT           PIC 9(7) VALUE 0.
+         01 WS-OUT-COUNT          PIC 9(7) VALUE 0.
+
+         COPY "ELAPSED.CPY".
+
+      *
+      *    RUN-DATE STAMP - PREFIXED ONTO THE FINAL ANSWER SO A
+      *    REPRINTED OUTPUT CAN BE TIED BACK TO THE RUN THAT
+      *    PRODUCED IT.
+      *
+         01 WS-RUN-DATE          PIC 9(8).
 
          PROCEDURE DIVISION.
-            PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > WS-INPUT-LEN
-               MOVE WS-INP-TIME(IX) TO WS-TIME
-               MOVE WS-INP-DIST(IX) TO WS-DISTANCE
-               PERFORM COMPUTE-POSSIB
-               MULTIPLY WS-POSSIB BY WS-MULTIPLIER 
-            END-PERFORM
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+            ACCEPT WS-ELAPSED-START-TIME FROM TIME
 
-            DISPLAY WS-MULTIPLIER
+            CALL 'DAY06P1C' USING WS-INPUT-FILENAME, WS-MULTIPLIER,
+               WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
 
-            STOP RUN
-            .
+            ACCEPT WS-ELAPSED-END-TIME FROM TIME
+
+            DISPLAY 'DAY06P1 ' WS-RUN-DATE ' ' WS-MULTIPLIER
+
+            COPY "ELAPSEDP.CPY" REPLACING ==ELP-PGM== BY 'DAY06P1'.
+
+            PERFORM WRITE-CONTROL-TOTAL
+
+            STOP RUN.
 
-         COMPUTE-POSSIB SECTION.
-            COMPUTE WS-HALF-TIME ROUNDED = WS-TIME / 2
-
-            MOVE 0 TO WS-LEFT
-            MOVE WS-HALF-TIME TO WS-RIGHT 
-            COMPUTE WS-MIDDLE = (WS-LEFT + WS-RIGHT) / 2
-
-            SET NOT-FOUND TO TRUE
-            PERFORM UNTIL WS-LEFT > WS-RIGHT OR FOUND
-               COMPUTE WS-MIDDLE = (WS-LEFT + WS-RIGHT) / 2
-               COMPUTE WS-COMP-DIST            =  WS-MIDDLE
-                                               * ( WS-TIME
-                                               - WS-MIDDLE )
-               IF WS-COMP-DIST < WS-DISTANCE
-                  MOVE WS-MIDDLE TO WS-LEFT
-                  ADD 1 TO WS-LEFT
-               ELSE
-                  IF WS-COMP-DIST > WS-DISTANCE
-                     MOVE WS-MIDDLE TO WS-RIGHT
-                     SUBTRACT 1 FROM WS-RIGHT
-                  ELSE
-                     SET FOUND TO TRUE
-                  END-IF
-               END-IF
-            END-PERFORM
-
-
-            COMPUTE WS-POSSIB = WS-TIME - WS-MIDDLE * 2 - 1
+         WRITE-CONTROL-TOTAL SECTION.
+            OPEN EXTEND CTL-FILE
+            IF WS-CTL-STATUS NOT = '00'
+               OPEN OUTPUT CTL-FILE
+            END-IF
+            MOVE SPACES       TO CTL-RECORD
+            MOVE 'DAY06P1'    TO CTL-PROGRAM
+            MOVE WS-RUN-DATE  TO CTL-RUN-DATE
+            MOVE 'WAYS'       TO CTL-LABEL
+            MOVE WS-MULTIPLIER TO CTL-ANSWER
+            MOVE WS-IN-COUNT  TO CTL-IN-COUNT
+            MOVE WS-OUT-COUNT TO CTL-OUT-COUNT
+            WRITE CTL-RECORD
+            CLOSE CTL-FILE
             .
