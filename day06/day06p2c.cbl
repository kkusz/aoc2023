@@ -0,0 +1,182 @@
+         IDENTIFICATION DIVISION.
+         PROGRAM-ID. DAY06P2C.
+
+      *
+      *    CALLABLE CORE FOR DAY06P2 - HOLDS THE SINGLE-RACE WAYS-TO-
+      *    WIN LOGIC SO DAYMENU CAN RUN IT WITHOUT A SEPARATE LOADED
+      *    EXECUTABLE. DAY06P2 ITSELF IS NOW A THIN WRAPPER THAT CALLS
+      *    THIS MODULE AND THEN HANDLES THE STAMPED DISPLAY AND
+      *    CONTROL-TOTALS WRITE.
+      *
+      *    LN-INPUT-FILENAME IS ACCEPTED FOR INTERFACE CONSISTENCY
+      *    WITH THE OTHER CALLABLE CORES BUT IS NOT YET WIRED UP - THIS
+      *    PROGRAM STILL READS ITS RACE SHEET FROM INPFILE.
+      *
+
+         ENVIRONMENT DIVISION.
+
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+            SELECT INPUT-FILE ASSIGN TO INPFILE
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT RT-FILE ASSIGN TO DYNAMIC WS-RT-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+         DATA DIVISION.
+         FILE SECTION.
+         FD INPUT-FILE.
+         01 INPUT-RECORD.
+            88 INPUT-END        VALUE LOW-VALUE.
+            05 INPUT-TEXT       PIC X(300).
+
+         FD RT-FILE.
+         01 RT-RECORD.
+            88 RT-END           VALUE LOW-VALUE.
+            05 RT-TEXT          PIC X(300).
+
+         WORKING-STORAGE SECTION.
+
+         01 WS-TIME     PIC  9(15) VALUE 0.
+         01 WS-DISTANCE PIC 9(15) VALUE 0.
+
+         01 WS-HALF-TIME PIC 9(15).
+
+         01 WS-LEFT     PIC 9(15).
+         01 WS-MIDDLE   PIC 9(15).
+         01 WS-RIGHT    PIC 9(15).
+
+         01 WS-COMP-DIST PIC 9(15).
+         01 WS-POSSIB    PIC 9(15).
+
+         01 WS-LABEL        PIC X(20).
+         01 WS-NUMS-TEXT    PIC X(280).
+         01 WS-RESULT       PIC 9(15) VALUE 0.
+         01 WS-DIGIT        PIC 9.
+
+         77 IX           PIC 999.
+
+         01 WS-IN-COUNT      PIC 9(7) VALUE 0.
+         01 WS-OUT-COUNT     PIC 9(7) VALUE 0.
+
+      *
+      *    REGRESSION TEST - CHECKED-IN RACE SHEET SO DAY06P2 CAN BE
+      *    VERIFIED AGAINST A KNOWN ANSWER AFTER ANY CHANGE, WITHOUT
+      *    NEEDING THE REAL DAILY FEED ON HAND.
+      *
+         01 WS-RT-FILENAME   PIC X(100)
+             VALUE 'testdata/race3.txt'.
+         01 WS-RT-EXPECT     PIC 9(15) VALUE 71503.
+         01 WS-RT-ACTUAL     PIC 9(15) VALUE 0.
+
+         LINKAGE SECTION.
+
+         01 LN-INPUT-FILENAME   PIC X(100).
+         01 LN-ANSWER           PIC 9(15).
+         01 LN-IN-COUNT         PIC 9(7).
+         01 LN-OUT-COUNT        PIC 9(7).
+
+         PROCEDURE DIVISION USING LN-INPUT-FILENAME, LN-ANSWER,
+               LN-IN-COUNT, LN-OUT-COUNT.
+            PERFORM REGRESSION-TEST
+
+            OPEN INPUT INPUT-FILE
+
+            READ INPUT-FILE
+               AT END SET INPUT-END TO TRUE
+            END-READ
+            COPY "TRUNCCHK.CPY" REPLACING ==TRC-FIELD== BY INPUT-TEXT
+                                          ==TRC-LEN==   BY 300
+                                          ==TRC-PGM==   BY 'DAY06P2'.
+            ADD 1 TO WS-IN-COUNT
+            ADD 1 TO WS-OUT-COUNT
+            PERFORM SQUEEZE-DIGITS
+            MOVE WS-RESULT TO WS-TIME
+
+            READ INPUT-FILE
+               AT END SET INPUT-END TO TRUE
+            END-READ
+            COPY "TRUNCCHK.CPY" REPLACING ==TRC-FIELD== BY INPUT-TEXT
+                                          ==TRC-LEN==   BY 300
+                                          ==TRC-PGM==   BY 'DAY06P2'.
+            ADD 1 TO WS-IN-COUNT
+            ADD 1 TO WS-OUT-COUNT
+            PERFORM SQUEEZE-DIGITS
+            MOVE WS-RESULT TO WS-DISTANCE
+
+            CLOSE INPUT-FILE
+
+            PERFORM COMPUTE-POSSIB
+
+            MOVE WS-POSSIB TO LN-ANSWER
+            MOVE WS-IN-COUNT TO LN-IN-COUNT
+            MOVE WS-OUT-COUNT TO LN-OUT-COUNT
+
+            GOBACK.
+
+         REGRESSION-TEST SECTION.
+            OPEN INPUT RT-FILE
+            READ RT-FILE
+               AT END SET RT-END TO TRUE
+            END-READ
+            MOVE RT-TEXT TO INPUT-TEXT
+            PERFORM SQUEEZE-DIGITS
+            MOVE WS-RESULT TO WS-TIME
+
+            READ RT-FILE
+               AT END SET RT-END TO TRUE
+            END-READ
+            MOVE RT-TEXT TO INPUT-TEXT
+            PERFORM SQUEEZE-DIGITS
+            MOVE WS-RESULT TO WS-DISTANCE
+            CLOSE RT-FILE
+
+            PERFORM COMPUTE-POSSIB
+            MOVE WS-POSSIB TO WS-RT-ACTUAL
+
+            IF WS-RT-ACTUAL NOT = WS-RT-EXPECT
+               DISPLAY 'DAY06P2 REGRESSION WARNING - '
+                       WS-RT-FILENAME
+               DISPLAY '  EXPECTED ' WS-RT-EXPECT
+                       ' GOT ' WS-RT-ACTUAL
+            END-IF
+            .
+
+         SQUEEZE-DIGITS SECTION.
+            MOVE SPACES TO WS-LABEL WS-NUMS-TEXT
+            UNSTRING INPUT-TEXT
+               DELIMITED BY ':'
+               INTO WS-LABEL, WS-NUMS-TEXT
+            END-UNSTRING
+
+            MOVE 0 TO WS-RESULT
+            PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > 280
+               IF WS-NUMS-TEXT(IX:1) IS NUMERIC
+                  MOVE WS-NUMS-TEXT(IX:1) TO WS-DIGIT
+                  COMPUTE WS-RESULT = WS-RESULT * 10 + WS-DIGIT
+               END-IF
+            END-PERFORM
+            .
+
+         COMPUTE-POSSIB SECTION.
+            COMPUTE WS-HALF-TIME ROUNDED = WS-TIME / 2
+
+            MOVE 0 TO WS-LEFT
+            MOVE WS-HALF-TIME TO WS-RIGHT
+
+            PERFORM UNTIL WS-LEFT > WS-RIGHT
+               COMPUTE WS-MIDDLE = (WS-LEFT + WS-RIGHT) / 2
+               COMPUTE WS-COMP-DIST            =  WS-MIDDLE
+                                               * ( WS-TIME
+                                               - WS-MIDDLE )
+               IF WS-COMP-DIST > WS-DISTANCE
+                  MOVE WS-MIDDLE TO WS-RIGHT
+                  SUBTRACT 1 FROM WS-RIGHT
+               ELSE
+                  MOVE WS-MIDDLE TO WS-LEFT
+                  ADD 1 TO WS-LEFT
+               END-IF
+            END-PERFORM
+
+            COMPUTE WS-POSSIB = WS-TIME - WS-LEFT * 2 + 1
+            .
