@@ -0,0 +1,225 @@
+         IDENTIFICATION DIVISION.
+         PROGRAM-ID. DAY09P1C.
+
+      *
+      *    CALLABLE CORE FOR DAY09P1 - HOLDS THE OASIS SENSOR-REPORT
+      *    EXTRAPOLATION LOGIC SO DAYMENU CAN RUN IT WITHOUT A
+      *    SEPARATE LOADED EXECUTABLE. DAY09P1 ITSELF IS A THIN
+      *    WRAPPER THAT CALLS THIS MODULE AND THEN HANDLES THE
+      *    STAMPED DISPLAY AND CONTROL-TOTALS WRITE.
+      *
+      *    LN-INPUT-FILENAME IS ACCEPTED FOR INTERFACE CONSISTENCY
+      *    WITH THE OTHER CALLABLE CORES BUT IS NOT YET WIRED UP - THIS
+      *    PROGRAM STILL READS ITS HISTORY LINES FROM INPFILE.
+      *
+
+         ENVIRONMENT DIVISION.
+
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+            SELECT INPUT-FILE ASSIGN TO INPFILE
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-INPUT-STATUS.
+
+            SELECT RT-FILE ASSIGN TO DYNAMIC WS-RT-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+         DATA DIVISION.
+         FILE SECTION.
+         FD INPUT-FILE.
+         01 INPUT-RECORD.
+            88 INPUT-END        VALUE LOW-VALUE.
+            05 INPUT-TEXT       PIC X(300).
+
+         FD RT-FILE.
+         01 RT-RECORD.
+            88 RT-END           VALUE LOW-VALUE.
+            05 RT-TEXT          PIC X(300).
+
+         WORKING-STORAGE SECTION.
+
+         01 WS-INPUT-STATUS     PIC XX.
+
+         01 WS-NUMS-TEXT        PIC X(300).
+         01 TRIMX               PIC 999.
+         01 PTRX                PIC 999.
+
+      *
+      *    DIFFERENCE PYRAMID - ROW 1 HOLDS THE HISTORY VALUES AS
+      *    READ, EACH SUBSEQUENT ROW HOLDS THE SUCCESSIVE DIFFERENCES
+      *    OF THE ROW ABOVE IT. SIZED FOR UP TO 25 VALUES PER HISTORY
+      *    AND 25 LEVELS OF DIFFERENCING, WELL PAST WHAT A 21-VALUE
+      *    HISTORY LINE EVER NEEDS.
+      *
+         01 WS-PYRAMID.
+            05 WS-PYR-ROW OCCURS 25.
+               10 WS-PYR-VAL    PIC S9(8) OCCURS 25.
+         01 WS-ROW-LEN-TAB.
+            05 WS-ROW-LEN       PIC 99 OCCURS 25 VALUE 0.
+
+         77 WS-ROWS             PIC 99 VALUE 0.
+         77 RX                  PIC 99.
+         77 CX                  PIC 99.
+
+         01 SW-ALLZERO          PIC 9 VALUE 0.
+            88 ROW-ALL-ZERO            VALUE 1.
+
+         01 WS-EXTRA            PIC S9(10) VALUE 0.
+         01 WS-SUM              PIC S9(12) VALUE 0.
+
+         01 WS-IN-COUNT          PIC 9(7) VALUE 0.
+         01 WS-OUT-COUNT         PIC 9(7) VALUE 0.
+
+      *
+      *    REGRESSION TEST - CHECKED-IN OASIS SENSOR SAMPLE SO
+      *    DAY09P1 CAN BE VERIFIED AGAINST A KNOWN ANSWER AFTER ANY
+      *    CHANGE, WITHOUT NEEDING THE REAL DAILY FEED ON HAND.
+      *
+         01 WS-RT-FILENAME       PIC X(100)
+             VALUE 'testdata/oasis.txt'.
+         01 WS-RT-EXPECT         PIC 9(12) VALUE 114.
+         01 WS-RT-ACTUAL         PIC 9(12) VALUE 0.
+
+         LINKAGE SECTION.
+
+         01 LN-INPUT-FILENAME   PIC X(100).
+         01 LN-ANSWER           PIC S9(15).
+         01 LN-IN-COUNT         PIC 9(7).
+         01 LN-OUT-COUNT        PIC 9(7).
+
+         PROCEDURE DIVISION USING LN-INPUT-FILENAME, LN-ANSWER,
+               LN-IN-COUNT, LN-OUT-COUNT.
+            PERFORM REGRESSION-TEST
+
+            OPEN INPUT INPUT-FILE
+            COPY "FSABEND.CPY"
+               REPLACING ==FS-STATUS==    BY WS-INPUT-STATUS
+                         ==FS-FILE-NAME== BY 'INPFILE'
+                         ==FS-PGM==       BY 'DAY09P1'.
+
+            READ INPUT-FILE
+               AT END SET INPUT-END TO TRUE
+            END-READ
+
+            PERFORM UNTIL INPUT-END
+               COPY "TRUNCCHK.CPY" REPLACING ==TRC-FIELD== BY INPUT-TEXT
+                                             ==TRC-LEN==   BY 300
+                                             ==TRC-PGM==   BY 'DAY09P1'.
+               ADD 1 TO WS-IN-COUNT
+
+               PERFORM PARSE-HISTORY-LINE
+               PERFORM EXTRAPOLATE-HISTORY
+
+               ADD WS-EXTRA TO WS-SUM
+               ADD 1 TO WS-OUT-COUNT
+
+               READ INPUT-FILE
+                  AT END SET INPUT-END TO TRUE
+               END-READ
+            END-PERFORM
+
+            CLOSE INPUT-FILE
+
+            MOVE WS-SUM TO LN-ANSWER
+            MOVE WS-IN-COUNT TO LN-IN-COUNT
+            MOVE WS-OUT-COUNT TO LN-OUT-COUNT
+
+            GOBACK.
+
+         REGRESSION-TEST SECTION.
+            MOVE 0 TO WS-SUM
+            OPEN INPUT RT-FILE
+            READ RT-FILE
+               AT END SET RT-END TO TRUE
+            END-READ
+            PERFORM UNTIL RT-END
+               MOVE RT-TEXT TO INPUT-TEXT
+               PERFORM PARSE-HISTORY-LINE
+               PERFORM EXTRAPOLATE-HISTORY
+               ADD WS-EXTRA TO WS-SUM
+               READ RT-FILE
+                  AT END SET RT-END TO TRUE
+               END-READ
+            END-PERFORM
+            CLOSE RT-FILE
+
+            MOVE WS-SUM TO WS-RT-ACTUAL
+
+            IF WS-RT-ACTUAL NOT = WS-RT-EXPECT
+               DISPLAY 'DAY09P1 REGRESSION WARNING - '
+                       WS-RT-FILENAME
+               DISPLAY '  EXPECTED ' WS-RT-EXPECT
+                       ' GOT ' WS-RT-ACTUAL
+            END-IF
+
+            MOVE 0 TO WS-SUM
+            INITIALIZE WS-PYRAMID
+            INITIALIZE WS-ROW-LEN-TAB
+            MOVE 0 TO WS-ROWS
+            .
+
+         PARSE-HISTORY-LINE SECTION.
+            MOVE SPACES TO WS-NUMS-TEXT
+            MOVE INPUT-TEXT TO WS-NUMS-TEXT
+
+            MOVE 300 TO TRIMX
+            PERFORM UNTIL TRIMX < 1
+                         OR WS-NUMS-TEXT(TRIMX:1) NOT = SPACE
+               SUBTRACT 1 FROM TRIMX
+            END-PERFORM
+
+            MOVE 1 TO WS-ROWS
+            MOVE 0 TO WS-ROW-LEN(1)
+            MOVE 1 TO PTRX
+            PERFORM UNTIL PTRX > TRIMX
+               IF WS-ROW-LEN(1) >= 25
+                  DISPLAY 'DAY09P1 WARNING - HISTORY LINE FULL AT 25 '
+                          'VALUES; REMAINING VALUES DROPPED'
+                  COMPUTE PTRX = TRIMX + 1
+               ELSE
+                  ADD 1 TO WS-ROW-LEN(1)
+                  UNSTRING WS-NUMS-TEXT
+                     DELIMITED BY ALL SPACE
+                     INTO WS-PYR-VAL(1, WS-ROW-LEN(1))
+                     WITH POINTER PTRX
+                  END-UNSTRING
+               END-IF
+            END-PERFORM
+            .
+
+         EXTRAPOLATE-HISTORY SECTION.
+            PERFORM CHECK-ROW-ZERO
+
+            PERFORM UNTIL ROW-ALL-ZERO
+                         OR WS-ROWS >= 25
+                         OR WS-ROW-LEN(WS-ROWS) <= 1
+               PERFORM BUILD-DIFF-ROW
+               PERFORM CHECK-ROW-ZERO
+            END-PERFORM
+
+            MOVE 0 TO WS-EXTRA
+            PERFORM VARYING RX FROM 1 BY 1 UNTIL RX > WS-ROWS
+               ADD WS-PYR-VAL(RX, WS-ROW-LEN(RX)) TO WS-EXTRA
+            END-PERFORM
+            .
+
+         BUILD-DIFF-ROW SECTION.
+            ADD 1 TO WS-ROWS
+            COMPUTE WS-ROW-LEN(WS-ROWS) = WS-ROW-LEN(WS-ROWS - 1) - 1
+            PERFORM VARYING CX FROM 1 BY 1
+                  UNTIL CX > WS-ROW-LEN(WS-ROWS)
+               COMPUTE WS-PYR-VAL(WS-ROWS, CX) =
+                          WS-PYR-VAL(WS-ROWS - 1, CX + 1)
+                        - WS-PYR-VAL(WS-ROWS - 1, CX)
+            END-PERFORM
+            .
+
+         CHECK-ROW-ZERO SECTION.
+            MOVE 1 TO SW-ALLZERO
+            PERFORM VARYING CX FROM 1 BY 1
+                  UNTIL CX > WS-ROW-LEN(WS-ROWS)
+               IF WS-PYR-VAL(WS-ROWS, CX) NOT = 0
+                  MOVE 0 TO SW-ALLZERO
+               END-IF
+            END-PERFORM
+            .
