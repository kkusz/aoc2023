@@ -0,0 +1,411 @@
+         IDENTIFICATION DIVISION.
+         PROGRAM-ID. DAYMENU.
+
+      *
+      *    ONE-STOP MENU FRONT END FOR THE DAY01 THROUGH DAY09 CORE
+      *    SUBPROGRAMS. EACH DAY-PROGRAM'S LOGIC NOW LIVES IN A
+      *    CALLABLE "C"-SUFFIXED CORE MODULE (DAY01P1C, DAY01P2C, ...)
+      *    SO IT CAN BE RUN EITHER AS ITS OWN STANDALONE EXECUTABLE
+      *    (THE DAYNNPN WRAPPER, STILL USED BY RUN_DAY_SUITE.SH) OR
+      *    FROM HERE, WITHOUT A SEPARATE LOADED EXECUTABLE PER CHOICE.
+      *
+      *    THE CORE MODULES THAT STILL READ FROM THE CONSOLE, OR FROM
+      *    A STATICALLY-ASSIGNED INPFILE/CARDFILE IN THEIR OWN
+      *    DIRECTORY, ARE NOT YET WIRED TO THE LN-INPUT-FILENAME
+      *    PARAMETER PASSED BELOW - RUN THIS MENU FROM INSIDE THE
+      *    CHOSEN DAY'S OWN DIRECTORY SO ITS RELATIVE INPFILE RESOLVES
+      *    THE SAME WAY IT WOULD IF THAT DAY'S WRAPPER WERE RUN
+      *    DIRECTLY.
+      *
+
+         ENVIRONMENT DIVISION.
+
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+      *
+      *    CONSOLIDATED CONTROL-TOTALS FILE - APPENDED TO BY EVERY
+      *    DAY-PROGRAM SO DAY00RPT CAN LAY OUT ONE REPORT ACROSS THE
+      *    WHOLE SUITE.
+      *
+            SELECT CTL-FILE ASSIGN TO "../CTLFILE"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CTL-STATUS.
+
+         DATA DIVISION.
+
+         FILE SECTION.
+         FD CTL-FILE.
+         COPY "CTLTOT.CPY".
+
+         WORKING-STORAGE SECTION.
+
+         01 WS-CTL-STATUS        PIC XX.
+
+         01 WS-RUN-DATE          PIC 9(8).
+
+         01 WS-INPUT-FILENAME    PIC X(100) VALUE 'INPFILE'.
+
+         01 WS-CHOICE            PIC 99 VALUE 0.
+         01 WS-PROGRAM-RUN       PIC X(8) VALUE SPACES.
+         01 WS-LABEL-RUN         PIC X(10) VALUE SPACES.
+
+         01 WS-ANSWER-10         PIC 9(10) VALUE 0.
+         01 WS-ANSWER2-10        PIC 9(10) VALUE 0.
+         01 WS-ANSWER-15         PIC 9(15) VALUE 0.
+         01 WS-ANSWER-18         PIC 9(18) VALUE 0.
+
+         01 WS-IN-COUNT          PIC 9(7) VALUE 0.
+         01 WS-OUT-COUNT         PIC 9(7) VALUE 0.
+
+         01 WS-MENU-LINE.
+            05 FILLER            PIC X(4) VALUE SPACES.
+            05 WS-M-CHOICE       PIC Z9.
+            05 FILLER            PIC X(2) VALUE SPACES.
+            05 WS-M-TEXT         PIC X(40).
+
+         PROCEDURE DIVISION.
+
+            PERFORM DISPLAY-MENU
+            ACCEPT WS-CHOICE
+
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+            EVALUATE WS-CHOICE
+               WHEN  1 PERFORM RUN-DAY01P1
+               WHEN  2 PERFORM RUN-DAY01P2
+               WHEN  3 PERFORM RUN-DAY02P1
+               WHEN  4 PERFORM RUN-DAY02P2
+               WHEN  5 PERFORM RUN-DAY02P3
+               WHEN  6 PERFORM RUN-DAY03P1
+               WHEN  7 PERFORM RUN-DAY03P2
+               WHEN  8 PERFORM RUN-DAY03P3
+               WHEN  9 PERFORM RUN-DAY04P1
+               WHEN 10 PERFORM RUN-DAY04P2
+               WHEN 11 PERFORM RUN-DAY05P1
+               WHEN 12 PERFORM RUN-DAY05P2
+               WHEN 13 PERFORM RUN-DAY06P1
+               WHEN 14 PERFORM RUN-DAY06P2
+               WHEN 15 PERFORM RUN-DAY07P1
+               WHEN 16 PERFORM RUN-DAY07P2
+               WHEN 17 PERFORM RUN-DAY08P1
+               WHEN 18 PERFORM RUN-DAY08P2
+               WHEN 19 PERFORM RUN-DAY09P1
+               WHEN 20 PERFORM RUN-DAY04P3
+               WHEN OTHER
+                  DISPLAY 'DAYMENU - NOT A VALID CHOICE'
+            END-EVALUATE
+
+            STOP RUN.
+
+         DISPLAY-MENU SECTION.
+            MOVE SPACES TO WS-MENU-LINE
+            DISPLAY 'DAYMENU - ADVENT OF CODE DAY/PART SELECTION'
+            MOVE  1 TO WS-M-CHOICE
+            MOVE 'DAY01 PART 1 - CALORIE COUNTING' TO WS-M-TEXT
+            DISPLAY WS-MENU-LINE
+            MOVE  2 TO WS-M-CHOICE
+            MOVE 'DAY01 PART 2' TO WS-M-TEXT
+            DISPLAY WS-MENU-LINE
+            MOVE  3 TO WS-M-CHOICE
+            MOVE 'DAY02 PART 1 - CUBE CONUNDRUM' TO WS-M-TEXT
+            DISPLAY WS-MENU-LINE
+            MOVE  4 TO WS-M-CHOICE
+            MOVE 'DAY02 PART 2' TO WS-M-TEXT
+            DISPLAY WS-MENU-LINE
+            MOVE  5 TO WS-M-CHOICE
+            MOVE 'DAY02 PART 3' TO WS-M-TEXT
+            DISPLAY WS-MENU-LINE
+            MOVE  6 TO WS-M-CHOICE
+            MOVE 'DAY03 PART 1 - GEAR RATIOS' TO WS-M-TEXT
+            DISPLAY WS-MENU-LINE
+            MOVE  7 TO WS-M-CHOICE
+            MOVE 'DAY03 PART 2' TO WS-M-TEXT
+            DISPLAY WS-MENU-LINE
+            MOVE  8 TO WS-M-CHOICE
+            MOVE 'DAY03 PART 3' TO WS-M-TEXT
+            DISPLAY WS-MENU-LINE
+            MOVE  9 TO WS-M-CHOICE
+            MOVE 'DAY04 PART 1 - SCRATCHCARDS' TO WS-M-TEXT
+            DISPLAY WS-MENU-LINE
+            MOVE 10 TO WS-M-CHOICE
+            MOVE 'DAY04 PART 2' TO WS-M-TEXT
+            DISPLAY WS-MENU-LINE
+            MOVE 11 TO WS-M-CHOICE
+            MOVE 'DAY05 PART 1 - SEED ALMANAC' TO WS-M-TEXT
+            DISPLAY WS-MENU-LINE
+            MOVE 12 TO WS-M-CHOICE
+            MOVE 'DAY05 PART 2' TO WS-M-TEXT
+            DISPLAY WS-MENU-LINE
+            MOVE 13 TO WS-M-CHOICE
+            MOVE 'DAY06 PART 1 - WAIT FOR IT' TO WS-M-TEXT
+            DISPLAY WS-MENU-LINE
+            MOVE 14 TO WS-M-CHOICE
+            MOVE 'DAY06 PART 2' TO WS-M-TEXT
+            DISPLAY WS-MENU-LINE
+            MOVE 15 TO WS-M-CHOICE
+            MOVE 'DAY07 PART 1 - CAMEL CARDS' TO WS-M-TEXT
+            DISPLAY WS-MENU-LINE
+            MOVE 16 TO WS-M-CHOICE
+            MOVE 'DAY07 PART 2' TO WS-M-TEXT
+            DISPLAY WS-MENU-LINE
+            MOVE 17 TO WS-M-CHOICE
+            MOVE 'DAY08 PART 1 - HAUNTED WASTELAND' TO WS-M-TEXT
+            DISPLAY WS-MENU-LINE
+            MOVE 18 TO WS-M-CHOICE
+            MOVE 'DAY08 PART 2' TO WS-M-TEXT
+            DISPLAY WS-MENU-LINE
+            MOVE 19 TO WS-M-CHOICE
+            MOVE 'DAY09 PART 1 - MIRAGE MAINTENANCE' TO WS-M-TEXT
+            DISPLAY WS-MENU-LINE
+            MOVE 20 TO WS-M-CHOICE
+            MOVE 'DAY04 PART 3 - SCRATCHCARDS COMBINED' TO WS-M-TEXT
+            DISPLAY WS-MENU-LINE
+            DISPLAY 'ENTER CHOICE (01-20): '
+            .
+
+         WRITE-CONTROL-TOTAL SECTION.
+            OPEN EXTEND CTL-FILE
+            IF WS-CTL-STATUS NOT = '00'
+               OPEN OUTPUT CTL-FILE
+            END-IF
+            MOVE SPACES         TO CTL-RECORD
+            MOVE WS-PROGRAM-RUN TO CTL-PROGRAM
+            MOVE WS-RUN-DATE    TO CTL-RUN-DATE
+            MOVE WS-LABEL-RUN   TO CTL-LABEL
+            MOVE WS-ANSWER-18   TO CTL-ANSWER
+            MOVE WS-IN-COUNT    TO CTL-IN-COUNT
+            MOVE WS-OUT-COUNT   TO CTL-OUT-COUNT
+            WRITE CTL-RECORD
+            CLOSE CTL-FILE
+            .
+
+         RUN-DAY01P1 SECTION.
+            CALL 'DAY01P1C' USING WS-INPUT-FILENAME, WS-ANSWER-10,
+               WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
+            DISPLAY 'DAY01P1 ' WS-RUN-DATE ' ' WS-ANSWER-10
+            MOVE 'DAY01P1' TO WS-PROGRAM-RUN
+            MOVE 'SUM'      TO WS-LABEL-RUN
+            MOVE WS-ANSWER-10 TO WS-ANSWER-18
+            PERFORM WRITE-CONTROL-TOTAL
+            .
+
+         RUN-DAY01P2 SECTION.
+            CALL 'DAY01P2C' USING WS-INPUT-FILENAME, WS-ANSWER-10,
+               WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
+            DISPLAY 'DAY01P2 ' WS-RUN-DATE ' ' WS-ANSWER-10
+            MOVE 'DAY01P2' TO WS-PROGRAM-RUN
+            MOVE 'SUM'      TO WS-LABEL-RUN
+            MOVE WS-ANSWER-10 TO WS-ANSWER-18
+            PERFORM WRITE-CONTROL-TOTAL
+            .
+
+         RUN-DAY02P1 SECTION.
+            CALL 'DAY02P1C' USING WS-INPUT-FILENAME, WS-ANSWER-10,
+               WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
+            DISPLAY 'DAY02P1 ' WS-RUN-DATE ' ' WS-ANSWER-10
+            MOVE 'DAY02P1' TO WS-PROGRAM-RUN
+            MOVE 'SUM'      TO WS-LABEL-RUN
+            MOVE WS-ANSWER-10 TO WS-ANSWER-18
+            PERFORM WRITE-CONTROL-TOTAL
+            .
+
+         RUN-DAY02P2 SECTION.
+            CALL 'DAY02P2C' USING WS-INPUT-FILENAME, WS-ANSWER-10,
+               WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
+            DISPLAY 'DAY02P2 ' WS-RUN-DATE ' ' WS-ANSWER-10
+            MOVE 'DAY02P2' TO WS-PROGRAM-RUN
+            MOVE 'SUM'      TO WS-LABEL-RUN
+            MOVE WS-ANSWER-10 TO WS-ANSWER-18
+            PERFORM WRITE-CONTROL-TOTAL
+            .
+
+         RUN-DAY02P3 SECTION.
+            CALL 'DAY02P3C' USING WS-INPUT-FILENAME, WS-ANSWER-10,
+               WS-ANSWER2-10, WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
+            DISPLAY 'DAY02P3 ' WS-RUN-DATE ' ' WS-ANSWER-10
+                    ' ' WS-ANSWER2-10
+            MOVE 'DAY02P3' TO WS-PROGRAM-RUN
+            MOVE 'VALID'    TO WS-LABEL-RUN
+            MOVE WS-ANSWER-10 TO WS-ANSWER-18
+            PERFORM WRITE-CONTROL-TOTAL
+            MOVE 'POWER'    TO WS-LABEL-RUN
+            MOVE WS-ANSWER2-10 TO WS-ANSWER-18
+            PERFORM WRITE-CONTROL-TOTAL
+            .
+
+         RUN-DAY03P1 SECTION.
+            CALL 'DAY03P1C' USING WS-INPUT-FILENAME, WS-ANSWER-10,
+               WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
+            DISPLAY 'DAY03P1 ' WS-RUN-DATE ' ' WS-ANSWER-10
+            MOVE 'DAY03P1' TO WS-PROGRAM-RUN
+            MOVE 'SUM'      TO WS-LABEL-RUN
+            MOVE WS-ANSWER-10 TO WS-ANSWER-18
+            PERFORM WRITE-CONTROL-TOTAL
+            .
+
+         RUN-DAY03P2 SECTION.
+            CALL 'DAY03P2C' USING WS-INPUT-FILENAME, WS-ANSWER-10,
+               WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
+            DISPLAY 'DAY03P2 ' WS-RUN-DATE ' ' WS-ANSWER-10
+            MOVE 'DAY03P2' TO WS-PROGRAM-RUN
+            MOVE 'SUM'      TO WS-LABEL-RUN
+            MOVE WS-ANSWER-10 TO WS-ANSWER-18
+            PERFORM WRITE-CONTROL-TOTAL
+            .
+
+         RUN-DAY03P3 SECTION.
+            CALL 'DAY03P3C' USING WS-INPUT-FILENAME, WS-ANSWER-10,
+               WS-ANSWER2-10, WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
+            DISPLAY 'DAY03P3 ' WS-RUN-DATE ' ' WS-ANSWER-10
+                    ' ' WS-ANSWER2-10
+            MOVE 'DAY03P3' TO WS-PROGRAM-RUN
+            MOVE 'SUM'      TO WS-LABEL-RUN
+            MOVE WS-ANSWER-10 TO WS-ANSWER-18
+            PERFORM WRITE-CONTROL-TOTAL
+            MOVE 'GEAR'     TO WS-LABEL-RUN
+            MOVE WS-ANSWER2-10 TO WS-ANSWER-18
+            PERFORM WRITE-CONTROL-TOTAL
+            .
+
+         RUN-DAY04P1 SECTION.
+            CALL 'DAY04P1C' USING WS-INPUT-FILENAME, WS-ANSWER-10,
+               WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
+            DISPLAY 'DAY04P1 ' WS-RUN-DATE ' ' WS-ANSWER-10
+            MOVE 'DAY04P1' TO WS-PROGRAM-RUN
+            MOVE 'SUM'      TO WS-LABEL-RUN
+            MOVE WS-ANSWER-10 TO WS-ANSWER-18
+            PERFORM WRITE-CONTROL-TOTAL
+            .
+
+         RUN-DAY04P2 SECTION.
+            CALL 'DAY04P2C' USING WS-INPUT-FILENAME, WS-ANSWER-10,
+               WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
+            DISPLAY 'DAY04P2 ' WS-RUN-DATE ' ' WS-ANSWER-10
+            MOVE 'DAY04P2' TO WS-PROGRAM-RUN
+            MOVE 'SUM'      TO WS-LABEL-RUN
+            MOVE WS-ANSWER-10 TO WS-ANSWER-18
+            PERFORM WRITE-CONTROL-TOTAL
+            .
+
+         RUN-DAY04P3 SECTION.
+            CALL 'DAY04P3C' USING WS-INPUT-FILENAME, WS-ANSWER-10,
+               WS-ANSWER2-10, WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
+            DISPLAY 'DAY04P3 ' WS-RUN-DATE ' ' WS-ANSWER-10
+                    ' ' WS-ANSWER2-10
+            MOVE 'DAY04P3' TO WS-PROGRAM-RUN
+            MOVE 'SUM'      TO WS-LABEL-RUN
+            MOVE WS-ANSWER-10 TO WS-ANSWER-18
+            PERFORM WRITE-CONTROL-TOTAL
+            MOVE 'CASCADE'  TO WS-LABEL-RUN
+            MOVE WS-ANSWER2-10 TO WS-ANSWER-18
+            PERFORM WRITE-CONTROL-TOTAL
+            .
+
+         RUN-DAY05P1 SECTION.
+            CALL 'DAY05P1C' USING WS-INPUT-FILENAME, WS-ANSWER-10,
+               WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
+            DISPLAY 'DAY05P1 ' WS-RUN-DATE ' ' WS-ANSWER-10
+            MOVE 'DAY05P1' TO WS-PROGRAM-RUN
+            MOVE 'LOCATION' TO WS-LABEL-RUN
+            MOVE WS-ANSWER-10 TO WS-ANSWER-18
+            PERFORM WRITE-CONTROL-TOTAL
+            .
+
+         RUN-DAY05P2 SECTION.
+            CALL 'DAY05P2C' USING WS-INPUT-FILENAME, WS-ANSWER-10,
+               WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
+            DISPLAY 'DAY05P2 ' WS-RUN-DATE ' ' WS-ANSWER-10
+            MOVE 'DAY05P2' TO WS-PROGRAM-RUN
+            MOVE 'LOCATION' TO WS-LABEL-RUN
+            MOVE WS-ANSWER-10 TO WS-ANSWER-18
+            PERFORM WRITE-CONTROL-TOTAL
+            .
+
+         RUN-DAY06P1 SECTION.
+            CALL 'DAY06P1C' USING WS-INPUT-FILENAME, WS-ANSWER-15,
+               WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
+            DISPLAY 'DAY06P1 ' WS-RUN-DATE ' ' WS-ANSWER-15
+            MOVE 'DAY06P1' TO WS-PROGRAM-RUN
+            MOVE 'WAYS'     TO WS-LABEL-RUN
+            MOVE WS-ANSWER-15 TO WS-ANSWER-18
+            PERFORM WRITE-CONTROL-TOTAL
+            .
+
+         RUN-DAY06P2 SECTION.
+            CALL 'DAY06P2C' USING WS-INPUT-FILENAME, WS-ANSWER-15,
+               WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
+            DISPLAY 'DAY06P2 ' WS-RUN-DATE ' ' WS-ANSWER-15
+            MOVE 'DAY06P2' TO WS-PROGRAM-RUN
+            MOVE 'WAYS'     TO WS-LABEL-RUN
+            MOVE WS-ANSWER-15 TO WS-ANSWER-18
+            PERFORM WRITE-CONTROL-TOTAL
+            .
+
+         RUN-DAY07P1 SECTION.
+            CALL 'DAY07P1C' USING WS-INPUT-FILENAME, WS-ANSWER-10,
+               WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
+            DISPLAY 'DAY07P1 ' WS-RUN-DATE ' ' WS-ANSWER-10
+            MOVE 'DAY07P1' TO WS-PROGRAM-RUN
+            MOVE 'WINNINGS' TO WS-LABEL-RUN
+            MOVE WS-ANSWER-10 TO WS-ANSWER-18
+            PERFORM WRITE-CONTROL-TOTAL
+            .
+
+         RUN-DAY07P2 SECTION.
+            CALL 'DAY07P2C' USING WS-INPUT-FILENAME, WS-ANSWER-10,
+               WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
+            DISPLAY 'DAY07P2 ' WS-RUN-DATE ' ' WS-ANSWER-10
+            MOVE 'DAY07P2' TO WS-PROGRAM-RUN
+            MOVE 'WINNINGS' TO WS-LABEL-RUN
+            MOVE WS-ANSWER-10 TO WS-ANSWER-18
+            PERFORM WRITE-CONTROL-TOTAL
+            .
+
+         RUN-DAY08P1 SECTION.
+            CALL 'DAY08P1C' USING WS-INPUT-FILENAME, WS-ANSWER-10,
+               WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
+            DISPLAY 'DAY08P1 ' WS-RUN-DATE ' ' WS-ANSWER-10
+            MOVE 'DAY08P1' TO WS-PROGRAM-RUN
+            MOVE 'STEPS'    TO WS-LABEL-RUN
+            MOVE WS-ANSWER-10 TO WS-ANSWER-18
+            PERFORM WRITE-CONTROL-TOTAL
+            .
+
+         RUN-DAY08P2 SECTION.
+            CALL 'DAY08P2C' USING WS-INPUT-FILENAME, WS-ANSWER-18,
+               WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
+            DISPLAY 'DAY08P2 ' WS-RUN-DATE ' ' WS-ANSWER-18
+            MOVE 'DAY08P2' TO WS-PROGRAM-RUN
+            MOVE 'STEPS'    TO WS-LABEL-RUN
+            PERFORM WRITE-CONTROL-TOTAL
+            .
+
+         RUN-DAY09P1 SECTION.
+            CALL 'DAY09P1C' USING WS-INPUT-FILENAME, WS-ANSWER-15,
+               WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
+            DISPLAY 'DAY09P1 ' WS-RUN-DATE ' ' WS-ANSWER-15
+            MOVE 'DAY09P1' TO WS-PROGRAM-RUN
+            MOVE 'EXTRAP'   TO WS-LABEL-RUN
+            MOVE WS-ANSWER-15 TO WS-ANSWER-18
+            PERFORM WRITE-CONTROL-TOTAL
+            .
