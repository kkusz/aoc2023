@@ -0,0 +1,187 @@
+         IDENTIFICATION DIVISION.
+         PROGRAM-ID. DAY00CHK.
+
+      *
+      *    PRIOR-ANSWER COMPARISON UTILITY - CTLFILE ALREADY CARRIES A
+      *    DATED PROGRAM/LABEL/ANSWER HISTORY, SINCE EVERY DAY-PROGRAM
+      *    OPENS IT EXTEND AND APPENDS ONE RECORD PER RUN. THIS UTILITY
+      *    READS THAT HISTORY BACK AND, FOR EACH PROGRAM/LABEL PAIR,
+      *    COMPARES EVERY RUN'S ANSWER AGAINST THE AVERAGE OF THAT
+      *    PAIR'S LAST FEW PRIOR RUNS, FLAGGING ANY RUN WHOSE ANSWER
+      *    IS OUT OF BAND BY MORE THAN WS-JUMP-PCT PERCENT. A CORRUPTED
+      *    OR TRUNCATED SOURCE FEED SHOWS UP HERE AS A FLAGGED JUMP
+      *    INSTEAD OF BEING CAUGHT ONLY BY EYEBALLING THE TOTAL.
+      *
+
+         ENVIRONMENT DIVISION.
+
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+      *
+      *    CONSOLIDATED CONTROL-TOTALS FILE - WRITTEN TO BY EVERY
+      *    DAY-PROGRAM. THIS PROGRAM READS IT BACK, RUN BY RUN.
+      *
+            SELECT CTL-FILE ASSIGN TO "../CTLFILE"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CTL-STATUS.
+
+         DATA DIVISION.
+         FILE SECTION.
+         FD CTL-FILE.
+         COPY "CTLTOT.CPY".
+
+         WORKING-STORAGE SECTION.
+
+         01 WS-CTL-STATUS        PIC XX.
+         01 WS-CTL-END           PIC X VALUE 'N'.
+            88 CTL-END                 VALUE 'Y'.
+
+      *
+      *    THE PERCENT-DEVIATION THRESHOLD THAT MARKS A RUN'S ANSWER
+      *    AS AN OUT-OF-BAND JUMP AGAINST ITS OWN PROGRAM/LABEL'S
+      *    RECENT HISTORY.
+      *
+         77 WS-JUMP-PCT          PIC 999 VALUE 50.
+
+      *
+      *    HOW MANY OF A PROGRAM/LABEL'S MOST RECENT PRIOR RUNS ARE
+      *    KEPT AND AVERAGED AGAINST THE CURRENT RUN.
+      *
+         77 WS-HIST-DEPTH        PIC 9 VALUE 5.
+
+      *
+      *    ONE ENTRY PER DISTINCT PROGRAM/LABEL PAIR SEEN IN CTLFILE,
+      *    EACH CARRYING A SHORT RING OF ITS MOST RECENT ANSWERS.
+      *
+         01 WS-KEY-TAB.
+            05 WS-KEY-ENTRY OCCURS 50.
+               10 WS-KEY-PROGRAM    PIC X(8).
+               10 WS-KEY-LABEL      PIC X(10).
+               10 WS-KEY-HIST-COUNT PIC 9 VALUE 0.
+               10 WS-KEY-HIST OCCURS 5.
+                  15 WS-HIST-ANSWER PIC S9(18).
+
+         77 WS-KEYS-USED          PIC 99 VALUE 0.
+         77 KX                    PIC 99.
+         77 HX                    PIC 99.
+
+         01 WS-AVERAGE             PIC S9(18) VALUE 0.
+         01 WS-HIST-SUM            PIC S9(19) VALUE 0.
+         01 WS-DIFF                PIC S9(18) VALUE 0.
+         01 WS-ABS-DIFF            PIC 9(18) VALUE 0.
+         01 WS-DEVIATION-PCT       PIC 9(7)  VALUE 0.
+
+         01 WS-RUN-COUNT          PIC 9(5) VALUE 0.
+         01 WS-JUMP-COUNT         PIC 9(5) VALUE 0.
+
+         01 WS-WARN-LINE.
+            05 FILLER             PIC X(17)
+                VALUE 'DAY00CHK WARNING '.
+            05 WS-W-PROGRAM       PIC X(8).
+            05 FILLER             PIC X VALUE SPACE.
+            05 WS-W-LABEL         PIC X(10).
+            05 FILLER             PIC X(25)
+                VALUE ' ANSWER OUT OF BAND - '.
+            05 WS-W-ANSWER        PIC Z(17)9.
+            05 FILLER             PIC X(13) VALUE ' VS AVERAGE '.
+            05 WS-W-AVERAGE       PIC Z(17)9.
+
+         PROCEDURE DIVISION.
+            OPEN INPUT CTL-FILE
+            IF WS-CTL-STATUS NOT = '00'
+               DISPLAY 'DAY00CHK NO CONTROL-TOTALS FILE FOUND'
+               STOP RUN
+            END-IF
+
+            READ CTL-FILE
+               AT END MOVE 'Y' TO WS-CTL-END
+            END-READ
+            PERFORM UNTIL CTL-END
+               ADD 1 TO WS-RUN-COUNT
+               PERFORM FIND-OR-ADD-KEY
+               PERFORM CHECK-FOR-JUMP
+               PERFORM ADD-TO-HISTORY
+               READ CTL-FILE
+                  AT END MOVE 'Y' TO WS-CTL-END
+               END-READ
+            END-PERFORM
+
+            CLOSE CTL-FILE
+
+            DISPLAY 'DAY00CHK ' WS-RUN-COUNT ' RUNS CHECKED, '
+                    WS-JUMP-COUNT ' OUT-OF-BAND JUMPS FLAGGED'
+
+            STOP RUN.
+
+         FIND-OR-ADD-KEY SECTION.
+            MOVE 0 TO KX
+            PERFORM VARYING HX FROM 1 BY 1 UNTIL HX > WS-KEYS-USED
+               IF  CTL-PROGRAM = WS-KEY-PROGRAM(HX)
+               AND CTL-LABEL   = WS-KEY-LABEL(HX)
+                  MOVE HX TO KX
+               END-IF
+            END-PERFORM
+
+            IF KX = 0
+               IF WS-KEYS-USED >= 50
+                  DISPLAY 'DAY00CHK WARNING - KEY TABLE FULL AT 50 '
+                          'ENTRIES; PROGRAM/LABEL PAIR ' CTL-PROGRAM
+                          ' ' CTL-LABEL ' NOT TRACKED'
+               ELSE
+                  ADD 1 TO WS-KEYS-USED
+                  MOVE WS-KEYS-USED      TO KX
+                  MOVE CTL-PROGRAM       TO WS-KEY-PROGRAM(KX)
+                  MOVE CTL-LABEL         TO WS-KEY-LABEL(KX)
+                  MOVE 0                 TO WS-KEY-HIST-COUNT(KX)
+               END-IF
+            END-IF
+            .
+
+         CHECK-FOR-JUMP SECTION.
+            IF KX > 0 AND WS-KEY-HIST-COUNT(KX) > 0
+               MOVE 0 TO WS-HIST-SUM
+               PERFORM VARYING HX FROM 1 BY 1
+                     UNTIL HX > WS-KEY-HIST-COUNT(KX)
+                  ADD WS-HIST-ANSWER(KX, HX) TO WS-HIST-SUM
+               END-PERFORM
+               DIVIDE WS-HIST-SUM BY WS-KEY-HIST-COUNT(KX)
+                  GIVING WS-AVERAGE
+
+               IF WS-AVERAGE > 0
+                  COMPUTE WS-DIFF = CTL-ANSWER - WS-AVERAGE
+                  IF WS-DIFF < 0
+                     COMPUTE WS-ABS-DIFF = 0 - WS-DIFF
+                  ELSE
+                     MOVE WS-DIFF TO WS-ABS-DIFF
+                  END-IF
+                  COMPUTE WS-DEVIATION-PCT ROUNDED =
+                     WS-ABS-DIFF * 100 / WS-AVERAGE
+
+                  IF WS-DEVIATION-PCT > WS-JUMP-PCT
+                     MOVE CTL-PROGRAM TO WS-W-PROGRAM
+                     MOVE CTL-LABEL   TO WS-W-LABEL
+                     MOVE CTL-ANSWER  TO WS-W-ANSWER
+                     MOVE WS-AVERAGE  TO WS-W-AVERAGE
+                     DISPLAY WS-WARN-LINE
+                     ADD 1 TO WS-JUMP-COUNT
+                  END-IF
+               END-IF
+            END-IF
+            .
+
+         ADD-TO-HISTORY SECTION.
+            IF KX > 0
+               IF WS-KEY-HIST-COUNT(KX) >= WS-HIST-DEPTH
+                  PERFORM VARYING HX FROM 1 BY 1
+                        UNTIL HX > WS-HIST-DEPTH - 1
+                     MOVE WS-HIST-ANSWER(KX, HX + 1)
+                        TO WS-HIST-ANSWER(KX, HX)
+                  END-PERFORM
+                  MOVE CTL-ANSWER TO WS-HIST-ANSWER(KX, WS-HIST-DEPTH)
+               ELSE
+                  ADD 1 TO WS-KEY-HIST-COUNT(KX)
+                  MOVE CTL-ANSWER
+                     TO WS-HIST-ANSWER(KX, WS-KEY-HIST-COUNT(KX))
+               END-IF
+            END-IF
+            .
