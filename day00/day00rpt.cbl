@@ -0,0 +1,90 @@
+         IDENTIFICATION DIVISION.
+         PROGRAM-ID. DAY00RPT.
+
+         ENVIRONMENT DIVISION.
+
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+      *
+      *    CONSOLIDATED CONTROL-TOTALS FILE - WRITTEN TO BY EVERY
+      *    DAY-PROGRAM. THIS PROGRAM READS IT BACK AND LAYS IT OUT
+      *    AS ONE CONTROL-TOTALS REPORT FOR THE WHOLE SUITE.
+      *
+            SELECT CTL-FILE ASSIGN TO "../CTLFILE"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CTL-STATUS.
+
+         DATA DIVISION.
+         FILE SECTION.
+         FD CTL-FILE.
+         COPY "CTLTOT.CPY".
+
+         WORKING-STORAGE SECTION.
+
+         01 WS-CTL-STATUS        PIC XX.
+         01 WS-CTL-END           PIC X VALUE 'N'.
+            88 CTL-END                 VALUE 'Y'.
+
+         01 WS-LINE-COUNT        PIC 9(5) VALUE 0.
+
+         01 WS-REPORT-LINE.
+            05 FILLER            PIC X(8) VALUE 'PROGRAM'.
+            05 FILLER            PIC X(2) VALUE SPACES.
+            05 FILLER            PIC X(8) VALUE 'RUN DATE'.
+            05 FILLER            PIC X(2) VALUE SPACES.
+            05 FILLER            PIC X(10) VALUE 'LABEL'.
+            05 FILLER            PIC X(2) VALUE SPACES.
+            05 FILLER            PIC X(18) VALUE 'ANSWER'.
+            05 FILLER            PIC X(2) VALUE SPACES.
+            05 FILLER            PIC X(9) VALUE 'IN-COUNT'.
+            05 FILLER            PIC X(2) VALUE SPACES.
+            05 FILLER            PIC X(9) VALUE 'OUT-COUNT'.
+
+         01 WS-DETAIL-LINE.
+            05 WS-D-PROGRAM      PIC X(8).
+            05 FILLER            PIC X(2) VALUE SPACES.
+            05 WS-D-RUN-DATE     PIC 9(8).
+            05 FILLER            PIC X(2) VALUE SPACES.
+            05 WS-D-LABEL        PIC X(10).
+            05 FILLER            PIC X(2) VALUE SPACES.
+            05 WS-D-ANSWER       PIC -(17)9.
+            05 FILLER            PIC X(2) VALUE SPACES.
+            05 WS-D-IN-COUNT     PIC Z(6)9.
+            05 FILLER            PIC X(2) VALUE SPACES.
+            05 WS-D-OUT-COUNT    PIC Z(6)9.
+
+         PROCEDURE DIVISION.
+            DISPLAY WS-REPORT-LINE
+
+            OPEN INPUT CTL-FILE
+            IF WS-CTL-STATUS NOT = '00'
+               DISPLAY 'DAY00RPT NO CONTROL-TOTALS FILE FOUND'
+               STOP RUN
+            END-IF
+
+            READ CTL-FILE
+               AT END MOVE 'Y' TO WS-CTL-END
+            END-READ
+            PERFORM UNTIL CTL-END
+               PERFORM FORMAT-DETAIL-LINE
+               ADD 1 TO WS-LINE-COUNT
+               READ CTL-FILE
+                  AT END MOVE 'Y' TO WS-CTL-END
+               END-READ
+            END-PERFORM
+
+            CLOSE CTL-FILE
+
+            DISPLAY 'DAY00RPT ' WS-LINE-COUNT ' LINES REPORTED'
+
+            STOP RUN.
+
+         FORMAT-DETAIL-LINE SECTION.
+            MOVE CTL-PROGRAM  TO WS-D-PROGRAM
+            MOVE CTL-RUN-DATE TO WS-D-RUN-DATE
+            MOVE CTL-LABEL     TO WS-D-LABEL
+            MOVE CTL-ANSWER    TO WS-D-ANSWER
+            MOVE CTL-IN-COUNT  TO WS-D-IN-COUNT
+            MOVE CTL-OUT-COUNT TO WS-D-OUT-COUNT
+            DISPLAY WS-DETAIL-LINE
+            .
