@@ -1,48 +1,86 @@
          IDENTIFICATION DIVISION.
          PROGRAM-ID. DAY01P1.
-            
-         ENVIRONMENT DIVISION.  
-            
+
+         ENVIRONMENT DIVISION.
+
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+      *
+      *    CONSOLIDATED CONTROL-TOTALS FILE - APPENDED TO BY EVERY
+      *    DAY-PROGRAM SO DAY00RPT CAN LAY OUT ONE REPORT ACROSS THE
+      *    WHOLE SUITE.
+      *
+            SELECT CTL-FILE ASSIGN TO "../CTLFILE"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CTL-STATUS.
+
          DATA DIVISION.
 
+         FILE SECTION.
+         FD CTL-FILE.
+         COPY "CTLTOT.CPY".
+
          WORKING-STORAGE SECTION.
 
-         01 WS-RECORD           PIC X(100).
+         01 WS-CTL-STATUS        PIC XX.
 
-         01 WS-SUM              PIC 9(10) VALUE 0.
+      *
+      *    CALIBRATION DOCUMENT'S NAME, PASSED TO DAY01P1C. THE
+      *    PROGRAM STILL READS FROM THE CONSOLE UNDER THE COVERS,
+      *    SO THIS IS CARRIED FOR INTERFACE CONSISTENCY WITH THE
+      *    OTHER CALLABLE CORES RATHER THAN ACTUALLY OPENED HERE.
+      *
+         01 WS-INPUT-FILENAME    PIC X(100) VALUE 'INPFILE'.
 
-         01 WS-DIGIT1           PIC 9.
-         01 WS-DIGIT2           PIC 9.
+         01 WS-SUM               PIC 9(10) VALUE 0.
 
-         01 IX                  PIC 999.
+      *
+      *    INPUT/OUTPUT RECORD COUNTS RETURNED BY DAY01P1C, CARRIED
+      *    INTO THE CONTROL TOTAL SO A TRUNCATED OR DOUBLE-FED SOURCE
+      *    FILE SHOWS UP AS A RECORD-COUNT MISMATCH.
+      *
+         01 WS-IN-COUNT           PIC 9(7) VALUE 0.
+         01 WS-OUT-COUNT          PIC 9(7) VALUE 0.
 
+         COPY "ELAPSED.CPY".
 
+      *
+      *    RUN-DATE STAMP - PREFIXED ONTO THE FINAL ANSWER SO A
+      *    REPRINTED OUTPUT CAN BE TIED BACK TO THE RUN THAT
+      *    PRODUCED IT.
+      *
+         01 WS-RUN-DATE          PIC 9(8).
 
-            
-            
          PROCEDURE DIVISION.
-            MOVE SPACES TO WS-RECORD
-            ACCEPT WS-RECORD
-            PERFORM UNTIL WS-RECORD = SPACES
-               MOVE 1 TO IX
-               PERFORM UNTIL IX > 100 OR WS-RECORD(IX:1) IS NUMERIC
-                  ADD 1 TO IX
-               END-PERFORM
-               DISPLAY WS-RECORD
-               MOVE WS-RECORD(IX:1) TO WS-DIGIT1 
-               
-               MOVE 100 TO IX
-               PERFORM UNTIL IX < 1 OR WS-RECORD(IX:1) IS NUMERIC
-                  SUBTRACT 1 FROM IX
-               END-PERFORM
-               MOVE WS-RECORD(IX:1) TO WS-DIGIT2 
-               DISPLAY WS-DIGIT1 WS-DIGIT2
-               COMPUTE WS-SUM = WS-SUM + WS-DIGIT1 * 10 + WS-DIGIT2
-
-               MOVE SPACES TO WS-RECORD
-               ACCEPT WS-RECORD
-            END-PERFORM
-
-            DISPLAY WS-SUM 
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+            ACCEPT WS-ELAPSED-START-TIME FROM TIME
+
+            CALL 'DAY01P1C' USING WS-INPUT-FILENAME, WS-SUM,
+               WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
+
+            ACCEPT WS-ELAPSED-END-TIME FROM TIME
+
+            DISPLAY 'DAY01P1 ' WS-RUN-DATE ' ' WS-SUM
+
+            COPY "ELAPSEDP.CPY" REPLACING ==ELP-PGM== BY 'DAY01P1'.
+
+            PERFORM WRITE-CONTROL-TOTAL
 
             STOP RUN.
+
+         WRITE-CONTROL-TOTAL SECTION.
+            OPEN EXTEND CTL-FILE
+            IF WS-CTL-STATUS NOT = '00'
+               OPEN OUTPUT CTL-FILE
+            END-IF
+            MOVE SPACES      TO CTL-RECORD
+            MOVE 'DAY01P1'   TO CTL-PROGRAM
+            MOVE WS-RUN-DATE TO CTL-RUN-DATE
+            MOVE 'SUM'       TO CTL-LABEL
+            MOVE WS-SUM      TO CTL-ANSWER
+            MOVE WS-IN-COUNT  TO CTL-IN-COUNT
+            MOVE WS-OUT-COUNT TO CTL-OUT-COUNT
+            WRITE CTL-RECORD
+            CLOSE CTL-FILE
+            .
