@@ -1,104 +1,86 @@
          IDENTIFICATION DIVISION.
          PROGRAM-ID. DAY01P2.
-            
-         ENVIRONMENT DIVISION.  
-            
-         DATA DIVISION.
 
-         WORKING-STORAGE SECTION.
+         ENVIRONMENT DIVISION.
 
-         01 WS-RECORD           PIC X(100).
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+      *
+      *    CONSOLIDATED CONTROL-TOTALS FILE - APPENDED TO BY EVERY
+      *    DAY-PROGRAM SO DAY00RPT CAN LAY OUT ONE REPORT ACROSS THE
+      *    WHOLE SUITE.
+      *
+            SELECT CTL-FILE ASSIGN TO "../CTLFILE"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CTL-STATUS.
 
-         01 WS-SUM              PIC 9(10) VALUE 0.
+         DATA DIVISION.
 
-         01 WS-DIGIT1           PIC 9.
-         01 WS-DIGIT2           PIC 9.
+         FILE SECTION.
+         FD CTL-FILE.
+         COPY "CTLTOT.CPY".
 
-         01 WS-DIGIT            PIC 9.
+         WORKING-STORAGE SECTION.
 
-         01 SW-FOUND            PIC 9.
-            88 FOUND-DIGIT               VALUE 1.
-            88 NOT-FOUND-DIGIT           VALUE 0.
+         01 WS-CTL-STATUS        PIC XX.
 
-         01 IX                  PIC 999.
+      *
+      *    CALIBRATION DOCUMENT'S NAME, PASSED TO DAY01P2C. THE
+      *    PROGRAM STILL READS FROM THE CONSOLE UNDER THE COVERS,
+      *    SO THIS IS CARRIED FOR INTERFACE CONSISTENCY WITH THE
+      *    OTHER CALLABLE CORES RATHER THAN ACTUALLY OPENED HERE.
+      *
+         01 WS-INPUT-FILENAME    PIC X(100) VALUE 'INPFILE'.
 
-         PROCEDURE DIVISION.
-            MOVE SPACES TO WS-RECORD
-            ACCEPT WS-RECORD
-            PERFORM UNTIL WS-RECORD = SPACES
-               MOVE 1 TO IX
-               SET NOT-FOUND-DIGIT TO TRUE
-               PERFORM UNTIL IX > 100 OR FOUND-DIGIT
-                  PERFORM SCAN-DIGIT
-                  ADD 1 TO IX
-               END-PERFORM
-               MOVE WS-DIGIT TO WS-DIGIT1 
-               
-               MOVE 100 TO IX
-               SET NOT-FOUND-DIGIT TO TRUE
-               PERFORM UNTIL IX < 1 OR FOUND-DIGIT
-                  PERFORM SCAN-DIGIT
-                  SUBTRACT 1 FROM IX
-               END-PERFORM
-               MOVE WS-DIGIT TO WS-DIGIT2 
-               COMPUTE WS-SUM = WS-SUM + WS-DIGIT1 * 10 + WS-DIGIT2
-
-               MOVE SPACES TO WS-RECORD
-               ACCEPT WS-RECORD
-            END-PERFORM
-
-            DISPLAY WS-SUM 
+         01 WS-SUM               PIC 9(10) VALUE 0.
 
-            STOP RUN.
+      *
+      *    INPUT/OUTPUT RECORD COUNTS RETURNED BY DAY01P2C, CARRIED
+      *    INTO THE CONTROL TOTAL SO A TRUNCATED OR DOUBLE-FED SOURCE
+      *    FILE SHOWS UP AS A RECORD-COUNT MISMATCH.
+      *
+         01 WS-IN-COUNT           PIC 9(7) VALUE 0.
+         01 WS-OUT-COUNT          PIC 9(7) VALUE 0.
 
-         SCAN-DIGIT SECTION.
-            IF WS-RECORD(IX:1) IS NUMERIC
-               MOVE WS-RECORD(IX:1) TO WS-DIGIT
-               SET FOUND-DIGIT TO TRUE 
-            END-IF
+         COPY "ELAPSED.CPY".
 
-            IF WS-RECORD(IX:3) = 'one'
-               MOVE 1 TO WS-DIGIT
-               SET FOUND-DIGIT TO TRUE 
-            END-IF
+      *
+      *    RUN-DATE STAMP - PREFIXED ONTO THE FINAL ANSWER SO A
+      *    REPRINTED OUTPUT CAN BE TIED BACK TO THE RUN THAT
+      *    PRODUCED IT.
+      *
+         01 WS-RUN-DATE          PIC 9(8).
 
-            IF WS-RECORD(IX:3) = 'two'
-               MOVE 2 TO WS-DIGIT
-               SET FOUND-DIGIT TO TRUE 
-            END-IF
-            
-            IF WS-RECORD(IX:5) = 'three'
-               MOVE 3 TO WS-DIGIT
-               SET FOUND-DIGIT TO TRUE 
-            END-IF
+         PROCEDURE DIVISION.
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+            ACCEPT WS-ELAPSED-START-TIME FROM TIME
 
-            IF WS-RECORD(IX:4) = 'four'
-               MOVE 4 TO WS-DIGIT
-               SET FOUND-DIGIT TO TRUE 
-            END-IF
+            CALL 'DAY01P2C' USING WS-INPUT-FILENAME, WS-SUM,
+               WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
 
-            IF WS-RECORD(IX:4) = 'five'
-               MOVE 5 TO WS-DIGIT
-               SET FOUND-DIGIT TO TRUE 
-            END-IF
+            ACCEPT WS-ELAPSED-END-TIME FROM TIME
 
-            IF WS-RECORD(IX:3) = 'six'
-               MOVE 6 TO WS-DIGIT
-               SET FOUND-DIGIT TO TRUE 
-            END-IF
+            DISPLAY 'DAY01P2 ' WS-RUN-DATE ' ' WS-SUM
 
-            IF WS-RECORD(IX:5) = 'seven'
-               MOVE 7 TO WS-DIGIT
-               SET FOUND-DIGIT TO TRUE 
-            END-IF
+            COPY "ELAPSEDP.CPY" REPLACING ==ELP-PGM== BY 'DAY01P2'.
 
-            IF WS-RECORD(IX:5) = 'eight'
-               MOVE 8 TO WS-DIGIT
-               SET FOUND-DIGIT TO TRUE 
-            END-IF
+            PERFORM WRITE-CONTROL-TOTAL
+
+            STOP RUN.
 
-            IF WS-RECORD(IX:4) = 'nine'
-               MOVE 9 TO WS-DIGIT
-               SET FOUND-DIGIT TO TRUE 
+         WRITE-CONTROL-TOTAL SECTION.
+            OPEN EXTEND CTL-FILE
+            IF WS-CTL-STATUS NOT = '00'
+               OPEN OUTPUT CTL-FILE
             END-IF
+            MOVE SPACES      TO CTL-RECORD
+            MOVE 'DAY01P2'   TO CTL-PROGRAM
+            MOVE WS-RUN-DATE TO CTL-RUN-DATE
+            MOVE 'SUM'       TO CTL-LABEL
+            MOVE WS-SUM      TO CTL-ANSWER
+            MOVE WS-IN-COUNT  TO CTL-IN-COUNT
+            MOVE WS-OUT-COUNT TO CTL-OUT-COUNT
+            WRITE CTL-RECORD
+            CLOSE CTL-FILE
             .
