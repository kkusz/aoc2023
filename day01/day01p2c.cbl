@@ -0,0 +1,326 @@
+         IDENTIFICATION DIVISION.
+         PROGRAM-ID. DAY01P2C.
+
+      *
+      *    CALLABLE CORE FOR DAY01P2 - HOLDS THE DICTIONARY-DRIVEN
+      *    CALIBRATION-SUM LOGIC SO DAYMENU CAN RUN IT WITHOUT A
+      *    SEPARATE LOADED EXECUTABLE. DAY01P2 ITSELF IS NOW A THIN
+      *    WRAPPER THAT CALLS THIS MODULE AND THEN HANDLES THE
+      *    STAMPED DISPLAY AND CONTROL-TOTALS WRITE.
+      *
+      *    LN-INPUT-FILENAME IS ACCEPTED FOR INTERFACE CONSISTENCY
+      *    WITH THE OTHER CALLABLE CORES BUT IS NOT YET WIRED UP - THE
+      *    CALIBRATION DOCUMENT STILL READS FROM INPFILE BY A FIXED
+      *    ASSIGN NAME.
+      *
+
+         ENVIRONMENT DIVISION.
+
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+            SELECT INPUT-FILE ASSIGN TO INPFILE
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT TRACE-FILE ASSIGN TO TRCFILE
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT DICT-FILE ASSIGN TO DICTFILE
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT RT-FILE ASSIGN TO DYNAMIC WS-RT-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+         DATA DIVISION.
+
+         FILE SECTION.
+         FD INPUT-FILE.
+         01 INPUT-RECORD.
+            88 INPUT-END        VALUE LOW-VALUE.
+            05 INPUT-TEXT       PIC X(100).
+
+         FD RT-FILE.
+         01 RT-RECORD.
+            88 RT-END           VALUE LOW-VALUE.
+            05 RT-TEXT          PIC X(100).
+
+         FD DICT-FILE.
+         01 DICT-RECORD.
+            88 DICT-END          VALUE LOW-VALUE.
+            05 DICT-TEXT         PIC X(20).
+
+         FD TRACE-FILE.
+         01 TRACE-RECORD.
+            05 TRC-LINE-NO      PIC ZZZZ9.
+            05 FILLER           PIC X VALUE SPACE.
+            05 TRC-TEXT         PIC X(100).
+            05 FILLER           PIC X VALUE SPACE.
+            05 TRC-DIGIT1       PIC 9.
+            05 FILLER           PIC X VALUE SPACE.
+            05 TRC-DIGIT2       PIC 9.
+            05 FILLER           PIC X VALUE SPACE.
+            05 TRC-VALUE        PIC 99.
+
+         WORKING-STORAGE SECTION.
+
+         01 WS-RECORD           PIC X(100).
+
+         01 WS-SUM              PIC 9(10) VALUE 0.
+
+         01 WS-DIGIT1           PIC 9.
+         01 WS-DIGIT2           PIC 9.
+
+         01 WS-DIGIT            PIC 9.
+
+         01 WS-LINE-NO          PIC 9(5) VALUE 0.
+
+         01 SW-FOUND            PIC 9.
+            88 FOUND-DIGIT               VALUE 1.
+            88 NOT-FOUND-DIGIT           VALUE 0.
+
+         01 IX                  PIC 999.
+
+         01 WS-DICT-STR          PIC X(10).
+         01 WS-DICT-DIGIT-STR    PIC X(10).
+
+         01 WS-WORD-COUNT        PIC 99 VALUE 0.
+         01 WS-WORD-TABLE.
+            05 WS-WORD-ENTRY OCCURS 20.
+               10 WS-WORD-TEXT   PIC X(10).
+               10 WS-WORD-LEN    PIC 99.
+               10 WS-WORD-DIGIT  PIC 9.
+
+         77 WIX                  PIC 99.
+         77 WLX                  PIC 99.
+
+         77 TIX                  PIC 9.
+         01 WS-TEST-ACTUAL        PIC 99.
+
+         01 WS-TEST-TABLE.
+            05 WS-TEST-ENTRY OCCURS 4.
+               10 WS-TEST-LINE   PIC X(100).
+               10 WS-TEST-EXPECT PIC 99.
+
+         01 WS-IN-COUNT          PIC 9(7) VALUE 0.
+         01 WS-OUT-COUNT         PIC 9(7) VALUE 0.
+
+      *
+      *    REGRESSION TEST - CHECKED-IN CALIBRATION SAMPLE SO DAY01P2
+      *    CAN BE VERIFIED AGAINST A KNOWN ANSWER AFTER ANY CHANGE,
+      *    WITHOUT NEEDING THE REAL DAILY FEED ON HAND.
+      *
+         01 WS-RT-FILENAME       PIC X(100)
+             VALUE 'testdata/calibration2.txt'.
+         01 WS-RT-EXPECT         PIC 9(10) VALUE 281.
+         01 WS-RT-ACTUAL         PIC 9(10) VALUE 0.
+
+         LINKAGE SECTION.
+
+         01 LN-INPUT-FILENAME   PIC X(100).
+         01 LN-ANSWER           PIC 9(10).
+         01 LN-IN-COUNT         PIC 9(7).
+         01 LN-OUT-COUNT        PIC 9(7).
+
+         PROCEDURE DIVISION USING LN-INPUT-FILENAME, LN-ANSWER,
+               LN-IN-COUNT, LN-OUT-COUNT.
+            PERFORM LOAD-WORD-DICTIONARY
+            PERFORM REGRESSION-TEST
+            PERFORM LOAD-SELF-TESTS
+            PERFORM SELF-TEST
+
+            OPEN INPUT INPUT-FILE
+            OPEN OUTPUT TRACE-FILE
+
+            READ INPUT-FILE
+               AT END SET INPUT-END TO TRUE
+            END-READ
+            PERFORM UNTIL INPUT-END
+               MOVE INPUT-TEXT TO WS-RECORD
+               COPY "TRUNCCHK.CPY" REPLACING ==TRC-FIELD== BY WS-RECORD
+                                             ==TRC-LEN==   BY 100
+                                             ==TRC-PGM==   BY 'DAY01P2'.
+               ADD 1 TO WS-LINE-NO
+               ADD 1 TO WS-IN-COUNT
+               MOVE 1 TO IX
+               SET NOT-FOUND-DIGIT TO TRUE
+               PERFORM UNTIL IX > 100 OR FOUND-DIGIT
+                  PERFORM SCAN-DIGIT
+                  ADD 1 TO IX
+               END-PERFORM
+               MOVE WS-DIGIT TO WS-DIGIT1
+
+               MOVE 100 TO IX
+               SET NOT-FOUND-DIGIT TO TRUE
+               PERFORM UNTIL IX < 1 OR FOUND-DIGIT
+                  PERFORM SCAN-DIGIT
+                  SUBTRACT 1 FROM IX
+               END-PERFORM
+               MOVE WS-DIGIT TO WS-DIGIT2
+               COMPUTE WS-SUM = WS-SUM + WS-DIGIT1 * 10 + WS-DIGIT2
+               PERFORM WRITE-TRACE-LINE
+
+               READ INPUT-FILE
+                  AT END SET INPUT-END TO TRUE
+               END-READ
+            END-PERFORM
+
+            CLOSE INPUT-FILE
+            CLOSE TRACE-FILE
+
+            MOVE WS-SUM TO LN-ANSWER
+            MOVE WS-IN-COUNT TO LN-IN-COUNT
+            MOVE WS-OUT-COUNT TO LN-OUT-COUNT
+
+            GOBACK.
+
+         SCAN-DIGIT SECTION.
+            IF WS-RECORD(IX:1) IS NUMERIC
+               MOVE WS-RECORD(IX:1) TO WS-DIGIT
+               SET FOUND-DIGIT TO TRUE
+            END-IF
+
+            PERFORM VARYING WIX FROM 1 BY 1 UNTIL WIX > WS-WORD-COUNT
+               IF IX + WS-WORD-LEN(WIX) - 1 <= 100
+                  IF WS-RECORD(IX:WS-WORD-LEN(WIX)) =
+                     WS-WORD-TEXT(WIX)(1:WS-WORD-LEN(WIX))
+                     MOVE WS-WORD-DIGIT(WIX) TO WS-DIGIT
+                     SET FOUND-DIGIT TO TRUE
+                  END-IF
+               END-IF
+            END-PERFORM
+            .
+
+         REGRESSION-TEST SECTION.
+            MOVE 0 TO WS-SUM
+            OPEN INPUT RT-FILE
+            READ RT-FILE
+               AT END SET RT-END TO TRUE
+            END-READ
+            PERFORM UNTIL RT-END
+               MOVE SPACES TO WS-RECORD
+               MOVE RT-TEXT TO WS-RECORD
+
+               MOVE 1 TO IX
+               SET NOT-FOUND-DIGIT TO TRUE
+               PERFORM UNTIL IX > 100 OR FOUND-DIGIT
+                  PERFORM SCAN-DIGIT
+                  ADD 1 TO IX
+               END-PERFORM
+               MOVE WS-DIGIT TO WS-DIGIT1
+
+               MOVE 100 TO IX
+               SET NOT-FOUND-DIGIT TO TRUE
+               PERFORM UNTIL IX < 1 OR FOUND-DIGIT
+                  PERFORM SCAN-DIGIT
+                  SUBTRACT 1 FROM IX
+               END-PERFORM
+               MOVE WS-DIGIT TO WS-DIGIT2
+               COMPUTE WS-SUM = WS-SUM + WS-DIGIT1 * 10 + WS-DIGIT2
+
+               READ RT-FILE
+                  AT END SET RT-END TO TRUE
+               END-READ
+            END-PERFORM
+            CLOSE RT-FILE
+
+            MOVE WS-SUM TO WS-RT-ACTUAL
+
+            IF WS-RT-ACTUAL NOT = WS-RT-EXPECT
+               DISPLAY 'DAY01P2 REGRESSION WARNING - '
+                       WS-RT-FILENAME
+               DISPLAY '  EXPECTED ' WS-RT-EXPECT
+                       ' GOT ' WS-RT-ACTUAL
+            END-IF
+
+            MOVE 0 TO WS-SUM
+            MOVE SPACES TO WS-RECORD
+            .
+
+         LOAD-WORD-DICTIONARY SECTION.
+            OPEN INPUT DICT-FILE
+            READ DICT-FILE
+               AT END SET DICT-END TO TRUE
+            END-READ
+            PERFORM UNTIL DICT-END
+               ADD 1 TO WS-WORD-COUNT
+               UNSTRING DICT-TEXT
+                  DELIMITED BY SPACE
+                  INTO WS-DICT-STR, WS-DICT-DIGIT-STR
+               END-UNSTRING
+               MOVE WS-DICT-STR TO WS-WORD-TEXT(WS-WORD-COUNT)
+               MOVE WS-DICT-DIGIT-STR(1:1) TO
+                    WS-WORD-DIGIT(WS-WORD-COUNT)
+
+               MOVE 10 TO WLX
+               PERFORM UNTIL WLX < 1
+                            OR WS-DICT-STR(WLX:1) NOT = SPACE
+                  SUBTRACT 1 FROM WLX
+               END-PERFORM
+               MOVE WLX TO WS-WORD-LEN(WS-WORD-COUNT)
+
+               READ DICT-FILE
+                  AT END SET DICT-END TO TRUE
+               END-READ
+            END-PERFORM
+            CLOSE DICT-FILE
+            .
+
+         LOAD-SELF-TESTS SECTION.
+            MOVE SPACES          TO WS-TEST-LINE(1)
+            MOVE 'twone'         TO WS-TEST-LINE(1)
+            MOVE 21              TO WS-TEST-EXPECT(1)
+
+            MOVE SPACES          TO WS-TEST-LINE(2)
+            MOVE 'eightwo'       TO WS-TEST-LINE(2)
+            MOVE 82              TO WS-TEST-EXPECT(2)
+
+            MOVE SPACES          TO WS-TEST-LINE(3)
+            MOVE 'oneight'       TO WS-TEST-LINE(3)
+            MOVE 18              TO WS-TEST-EXPECT(3)
+
+            MOVE SPACES          TO WS-TEST-LINE(4)
+            MOVE 'zoneight234'   TO WS-TEST-LINE(4)
+            MOVE 14              TO WS-TEST-EXPECT(4)
+            .
+
+         SELF-TEST SECTION.
+            PERFORM VARYING TIX FROM 1 BY 1 UNTIL TIX > 4
+               MOVE WS-TEST-LINE(TIX) TO WS-RECORD
+
+               MOVE 1 TO IX
+               SET NOT-FOUND-DIGIT TO TRUE
+               PERFORM UNTIL IX > 100 OR FOUND-DIGIT
+                  PERFORM SCAN-DIGIT
+                  ADD 1 TO IX
+               END-PERFORM
+               MOVE WS-DIGIT TO WS-DIGIT1
+
+               MOVE 100 TO IX
+               SET NOT-FOUND-DIGIT TO TRUE
+               PERFORM UNTIL IX < 1 OR FOUND-DIGIT
+                  PERFORM SCAN-DIGIT
+                  SUBTRACT 1 FROM IX
+               END-PERFORM
+               MOVE WS-DIGIT TO WS-DIGIT2
+
+               COMPUTE WS-TEST-ACTUAL = WS-DIGIT1 * 10 + WS-DIGIT2
+               IF WS-TEST-ACTUAL NOT = WS-TEST-EXPECT(TIX)
+                  DISPLAY 'SELF-TEST WARNING - SCAN-DIGIT REGRESSION: '
+                          WS-TEST-LINE(TIX)
+                  DISPLAY '  EXPECTED ' WS-TEST-EXPECT(TIX)
+                          ' GOT ' WS-TEST-ACTUAL
+               END-IF
+            END-PERFORM
+
+            MOVE SPACES TO WS-RECORD
+            .
+
+         WRITE-TRACE-LINE SECTION.
+            MOVE SPACES     TO TRACE-RECORD
+            MOVE WS-LINE-NO TO TRC-LINE-NO
+            MOVE WS-RECORD  TO TRC-TEXT
+            MOVE WS-DIGIT1  TO TRC-DIGIT1
+            MOVE WS-DIGIT2  TO TRC-DIGIT2
+            COMPUTE TRC-VALUE = WS-DIGIT1 * 10 + WS-DIGIT2
+            WRITE TRACE-RECORD
+            ADD 1 TO WS-OUT-COUNT
+            .
