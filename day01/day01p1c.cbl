@@ -0,0 +1,216 @@
+         IDENTIFICATION DIVISION.
+         PROGRAM-ID. DAY01P1C.
+
+      *
+      *    CALLABLE CORE FOR DAY01P1 - HOLDS THE CALIBRATION-SUM
+      *    LOGIC SO DAYMENU CAN RUN IT WITHOUT A SEPARATE LOADED
+      *    EXECUTABLE. DAY01P1 ITSELF IS NOW A THIN WRAPPER THAT
+      *    CALLS THIS MODULE AND THEN HANDLES THE STAMPED DISPLAY
+      *    AND CONTROL-TOTALS WRITE.
+      *
+      *    LN-INPUT-FILENAME IS ACCEPTED FOR INTERFACE CONSISTENCY
+      *    WITH THE OTHER CALLABLE CORES BUT IS NOT YET WIRED UP - THE
+      *    CALIBRATION DOCUMENT STILL READS FROM INPFILE BY A FIXED
+      *    ASSIGN NAME.
+      *
+
+         ENVIRONMENT DIVISION.
+
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+            SELECT INPUT-FILE ASSIGN TO INPFILE
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT REJECT-FILE ASSIGN TO REJFILE
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT TRACE-FILE ASSIGN TO TRCFILE
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT RT-FILE ASSIGN TO DYNAMIC WS-RT-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+         DATA DIVISION.
+
+         FILE SECTION.
+         FD INPUT-FILE.
+         01 INPUT-RECORD.
+            88 INPUT-END        VALUE LOW-VALUE.
+            05 INPUT-TEXT       PIC X(100).
+
+         FD RT-FILE.
+         01 RT-RECORD.
+            88 RT-END           VALUE LOW-VALUE.
+            05 RT-TEXT          PIC X(100).
+
+         FD REJECT-FILE.
+         01 REJECT-RECORD.
+            05 REJ-LINE-NO      PIC ZZZZ9.
+            05 FILLER           PIC X VALUE SPACE.
+            05 REJ-TEXT         PIC X(100).
+
+         FD TRACE-FILE.
+         01 TRACE-RECORD.
+            05 TRC-LINE-NO      PIC ZZZZ9.
+            05 FILLER           PIC X VALUE SPACE.
+            05 TRC-TEXT         PIC X(100).
+            05 FILLER           PIC X VALUE SPACE.
+            05 TRC-DIGIT1       PIC 9.
+            05 FILLER           PIC X VALUE SPACE.
+            05 TRC-DIGIT2       PIC 9.
+            05 FILLER           PIC X VALUE SPACE.
+            05 TRC-VALUE        PIC 99.
+
+         WORKING-STORAGE SECTION.
+
+         01 WS-RECORD           PIC X(100).
+
+         01 WS-SUM              PIC 9(10) VALUE 0.
+
+         01 WS-DIGIT1           PIC 9.
+         01 WS-DIGIT2           PIC 9.
+
+         01 WS-LINE-NO          PIC 9(5) VALUE 0.
+
+         01 WS-IN-COUNT         PIC 9(7) VALUE 0.
+         01 WS-OUT-COUNT        PIC 9(7) VALUE 0.
+
+         01 SW-NO-DIGIT         PIC 9.
+            88 NO-DIGIT-FOUND            VALUE 1.
+            88 DIGIT-WAS-FOUND           VALUE 0.
+
+         01 IX                  PIC 999.
+
+      *
+      *    REGRESSION TEST - CHECKED-IN CALIBRATION SAMPLE SO DAY01P1
+      *    CAN BE VERIFIED AGAINST A KNOWN ANSWER AFTER ANY CHANGE,
+      *    WITHOUT NEEDING THE REAL DAILY FEED ON HAND.
+      *
+         01 WS-RT-FILENAME      PIC X(100)
+             VALUE 'testdata/calibration1.txt'.
+         01 WS-RT-EXPECT        PIC 9(10) VALUE 142.
+         01 WS-RT-ACTUAL        PIC 9(10) VALUE 0.
+
+         LINKAGE SECTION.
+
+         01 LN-INPUT-FILENAME   PIC X(100).
+         01 LN-ANSWER           PIC 9(10).
+         01 LN-IN-COUNT         PIC 9(7).
+         01 LN-OUT-COUNT        PIC 9(7).
+
+         PROCEDURE DIVISION USING LN-INPUT-FILENAME, LN-ANSWER,
+               LN-IN-COUNT, LN-OUT-COUNT.
+            PERFORM REGRESSION-TEST
+
+            OPEN INPUT INPUT-FILE
+            OPEN OUTPUT REJECT-FILE
+            OPEN OUTPUT TRACE-FILE
+
+            READ INPUT-FILE
+               AT END SET INPUT-END TO TRUE
+            END-READ
+            PERFORM UNTIL INPUT-END
+               MOVE INPUT-TEXT TO WS-RECORD
+               COPY "TRUNCCHK.CPY" REPLACING ==TRC-FIELD== BY WS-RECORD
+                                             ==TRC-LEN==   BY 100
+                                             ==TRC-PGM==   BY 'DAY01P1'.
+               ADD 1 TO WS-LINE-NO
+               ADD 1 TO WS-IN-COUNT
+               MOVE 1 TO IX
+               PERFORM UNTIL IX > 100 OR WS-RECORD(IX:1) IS NUMERIC
+                  ADD 1 TO IX
+               END-PERFORM
+
+               IF IX > 100
+                  SET NO-DIGIT-FOUND TO TRUE
+                  PERFORM WRITE-REJECT-LINE
+               ELSE
+                  SET DIGIT-WAS-FOUND TO TRUE
+                  MOVE WS-RECORD(IX:1) TO WS-DIGIT1
+
+                  MOVE 100 TO IX
+                  PERFORM UNTIL IX < 1 OR WS-RECORD(IX:1) IS NUMERIC
+                     SUBTRACT 1 FROM IX
+                  END-PERFORM
+                  MOVE WS-RECORD(IX:1) TO WS-DIGIT2
+                  COMPUTE WS-SUM = WS-SUM + WS-DIGIT1 * 10 + WS-DIGIT2
+                  PERFORM WRITE-TRACE-LINE
+               END-IF
+
+               READ INPUT-FILE
+                  AT END SET INPUT-END TO TRUE
+               END-READ
+            END-PERFORM
+
+            CLOSE INPUT-FILE
+            CLOSE REJECT-FILE
+            CLOSE TRACE-FILE
+
+            MOVE WS-SUM TO LN-ANSWER
+            MOVE WS-IN-COUNT TO LN-IN-COUNT
+            MOVE WS-OUT-COUNT TO LN-OUT-COUNT
+
+            GOBACK.
+
+         REGRESSION-TEST SECTION.
+            MOVE 0 TO WS-SUM
+            OPEN INPUT RT-FILE
+            READ RT-FILE
+               AT END SET RT-END TO TRUE
+            END-READ
+            PERFORM UNTIL RT-END
+               MOVE SPACES TO WS-RECORD
+               MOVE RT-TEXT TO WS-RECORD
+
+               MOVE 1 TO IX
+               PERFORM UNTIL IX > 100 OR WS-RECORD(IX:1) IS NUMERIC
+                  ADD 1 TO IX
+               END-PERFORM
+               IF IX <= 100
+                  MOVE WS-RECORD(IX:1) TO WS-DIGIT1
+
+                  MOVE 100 TO IX
+                  PERFORM UNTIL IX < 1 OR WS-RECORD(IX:1) IS NUMERIC
+                     SUBTRACT 1 FROM IX
+                  END-PERFORM
+                  MOVE WS-RECORD(IX:1) TO WS-DIGIT2
+                  COMPUTE WS-SUM = WS-SUM + WS-DIGIT1 * 10 + WS-DIGIT2
+               END-IF
+
+               READ RT-FILE
+                  AT END SET RT-END TO TRUE
+               END-READ
+            END-PERFORM
+            CLOSE RT-FILE
+
+            MOVE WS-SUM TO WS-RT-ACTUAL
+
+            IF WS-RT-ACTUAL NOT = WS-RT-EXPECT
+               DISPLAY 'DAY01P1 REGRESSION WARNING - '
+                       WS-RT-FILENAME
+               DISPLAY '  EXPECTED ' WS-RT-EXPECT
+                       ' GOT ' WS-RT-ACTUAL
+            END-IF
+
+            MOVE 0 TO WS-SUM
+            MOVE SPACES TO WS-RECORD
+            .
+
+         WRITE-REJECT-LINE SECTION.
+            MOVE SPACES     TO REJECT-RECORD
+            MOVE WS-LINE-NO TO REJ-LINE-NO
+            MOVE WS-RECORD  TO REJ-TEXT
+            WRITE REJECT-RECORD
+            ADD 1 TO WS-OUT-COUNT
+            .
+
+         WRITE-TRACE-LINE SECTION.
+            MOVE SPACES     TO TRACE-RECORD
+            MOVE WS-LINE-NO TO TRC-LINE-NO
+            MOVE WS-RECORD  TO TRC-TEXT
+            MOVE WS-DIGIT1  TO TRC-DIGIT1
+            MOVE WS-DIGIT2  TO TRC-DIGIT2
+            COMPUTE TRC-VALUE = WS-DIGIT1 * 10 + WS-DIGIT2
+            WRITE TRACE-RECORD
+            ADD 1 TO WS-OUT-COUNT
+            .
