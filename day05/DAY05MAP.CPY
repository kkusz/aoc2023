@@ -0,0 +1,7 @@
+         01 LN-MAP.
+            05 LN-MAP-ITEM      OCCURS 100.
+               10 LN-DEST       PIC 9(10).
+               10 LN-SRC        PIC 9(10).
+               10 LN-RANGE      PIC 9(10).
+
+         01 LN-MAP-LEN          PIC 999.
