@@ -0,0 +1,83 @@
+         IDENTIFICATION DIVISION.
+         PROGRAM-ID. DAY05P2.
+
+         ENVIRONMENT DIVISION.
+
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+      *
+      *    CONSOLIDATED CONTROL-TOTALS FILE - APPENDED TO BY EVERY
+      *    DAY-PROGRAM SO DAY00RPT CAN LAY OUT ONE REPORT ACROSS THE
+      *    WHOLE SUITE.
+      *
+            SELECT CTL-FILE ASSIGN TO "../CTLFILE"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CTL-STATUS.
+
+         DATA DIVISION.
+
+         FILE SECTION.
+         FD CTL-FILE.
+         COPY "CTLTOT.CPY".
+
+         WORKING-STORAGE SECTION.
+
+         01 WS-CTL-STATUS        PIC XX.
+
+      *
+      *    ALMANAC FILE'S NAME, PASSED TO DAY05P2C.
+      *
+         01 WS-INPUT-FILENAME    PIC X(100) VALUE 'INPFILE'.
+
+         01 WS-LOWEST-LOCA       PIC 9(10) VALUE 0.
+
+      *
+      *    INPUT/OUTPUT RECORD COUNTS RETURNED BY DAY05P2C, CARRIED
+      *    INTO THE CONTROL TOTAL SO A TRUNCATED OR DOUBLE-FED SOURCE
+      *    FILE SHOWS UP AS A RECORD-COUNT MISMATCH.
+      *
+         01 WS-IN-COUNT           PIC 9(7) VALUE 0.
+         01 WS-OUT-COUNT          PIC 9(7) VALUE 0.
+
+         COPY "ELAPSED.CPY".
+
+      *
+      *    RUN-DATE STAMP - PREFIXED ONTO THE FINAL ANSWER SO A
+      *    REPRINTED OUTPUT CAN BE TIED BACK TO THE RUN THAT
+      *    PRODUCED IT.
+      *
+         01 WS-RUN-DATE          PIC 9(8).
+
+         PROCEDURE DIVISION.
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+            ACCEPT WS-ELAPSED-START-TIME FROM TIME
+
+            CALL 'DAY05P2C' USING WS-INPUT-FILENAME, WS-LOWEST-LOCA,
+               WS-IN-COUNT, WS-OUT-COUNT
+            END-CALL
+
+            ACCEPT WS-ELAPSED-END-TIME FROM TIME
+
+            DISPLAY 'DAY05P2 ' WS-RUN-DATE ' ' WS-LOWEST-LOCA
+
+            COPY "ELAPSEDP.CPY" REPLACING ==ELP-PGM== BY 'DAY05P2'.
+
+            PERFORM WRITE-CONTROL-TOTAL
+
+            STOP RUN.
+
+         WRITE-CONTROL-TOTAL SECTION.
+            OPEN EXTEND CTL-FILE
+            IF WS-CTL-STATUS NOT = '00'
+               OPEN OUTPUT CTL-FILE
+            END-IF
+            MOVE SPACES       TO CTL-RECORD
+            MOVE 'DAY05P2'    TO CTL-PROGRAM
+            MOVE WS-RUN-DATE  TO CTL-RUN-DATE
+            MOVE 'LOCATION'   TO CTL-LABEL
+            MOVE WS-LOWEST-LOCA TO CTL-ANSWER
+            MOVE WS-IN-COUNT  TO CTL-IN-COUNT
+            MOVE WS-OUT-COUNT TO CTL-OUT-COUNT
+            WRITE CTL-RECORD
+            CLOSE CTL-FILE
+            .
