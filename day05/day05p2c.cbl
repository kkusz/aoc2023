@@ -0,0 +1,639 @@
+         IDENTIFICATION DIVISION.
+         PROGRAM-ID. DAY05P2C.
+
+      *
+      *    CALLABLE CORE FOR DAY05P2 - HOLDS THE SEED-RANGE ALMANAC
+      *    TRAVERSAL LOGIC SO DAYMENU CAN RUN IT WITHOUT A SEPARATE
+      *    LOADED EXECUTABLE. DAY05P2 ITSELF IS NOW A THIN WRAPPER
+      *    THAT CALLS THIS MODULE AND THEN HANDLES THE STAMPED
+      *    DISPLAY AND CONTROL-TOTALS WRITE.
+      *
+
+         ENVIRONMENT DIVISION.
+
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+            SELECT INPUT-FILE ASSIGN TO INPFILE
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-INPUT-STATUS.
+
+            SELECT RT-FILE ASSIGN TO DYNAMIC WS-RT-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+         DATA DIVISION.
+         FILE SECTION.
+         FD INPUT-FILE.
+         01 INPUT-RECORD.
+            88 INPUT-END        VALUE LOW-VALUE.
+            05 INPUT-TEXT       PIC X(300).
+
+         FD RT-FILE.
+         01 RT-RECORD.
+            88 RT-END           VALUE LOW-VALUE.
+            05 RT-TEXT          PIC X(300).
+
+         WORKING-STORAGE SECTION.
+
+         01 WS-INPUT-STATUS     PIC XX.
+
+         01 WS-RECORD           PIC X(200).
+
+         77 IX                  PIC 99.
+         77 IX2                 PIC 9(10).
+         77 IX3                 PIC 99.
+
+         01 WS-PARSED-STATE     PIC 99 VALUE  0.
+            88 PARSED-INIT             VALUE  0.
+            88 PARSED-SEEDS            VALUE  1.
+            88 PARSED-SPACE1           VALUE  2.
+            88 PARSED-HEAD1            VALUE  3.
+            88 PARSED-SEED2SOIL        VALUE  4.
+            88 PARSED-HEAD2            VALUE  5.
+            88 PARSED-SOIL2FERT        VALUE  6.
+            88 PARSED-HEAD3            VALUE  7.
+            88 PARSED-FERT2WATR        VALUE  8.
+            88 PARSED-HEAD4            VALUE  9.
+            88 PARSED-WATR2LIGH        VALUE 10.
+            88 PARSED-HEAD5            VALUE 11.
+            88 PARSED-LIGH2TEMP        VALUE 12.
+            88 PARSED-HEAD6            VALUE 13.
+            88 PARSED-TEMP2HUMD        VALUE 14.
+            88 PARSED-HEAD7            VALUE 15.
+            88 PARSED-HUMD2LOCA        VALUE 16.
+
+         01 WS-SEEDS.
+            05 WS-SEED          PIC 9(10) OCCURS 20
+                                VALUE 0.
+
+         01 WS-MAP-POINTER      USAGE POINTER.
+
+      *
+      *    SEED-RANGE CLIPPING TABLES - RATHER THAN WALK EVERY SINGLE
+      *    SEED IN A RANGE THROUGH THE SEVEN MAPS ONE UNIT AT A TIME,
+      *    CLIP-ALL-STAGES CARRIES WHOLE [START,END] INTERVALS THROUGH
+      *    EACH STAGE, SPLITTING AN INTERVAL ONLY WHERE A MAP ENTRY'S
+      *    SOURCE RANGE ACTUALLY OVERLAPS IT. THIS KEEPS THE RUN TIME
+      *    TIED TO THE NUMBER OF MAP ENTRIES INSTEAD OF THE SIZE OF
+      *    THE SEED RANGES, WHICH ON A REAL ALMANAC CAN RUN INTO THE
+      *    HUNDREDS OF MILLIONS.
+      *
+         01 WS-RANGE-TAB.
+            05 WS-RANGE-ITEM OCCURS 2000.
+               10 WS-RANGE-START     PIC 9(10).
+               10 WS-RANGE-END       PIC 9(10).
+         01 WS-RANGE-COUNT         PIC 9(4) VALUE 0.
+
+         01 WS-NEXT-RANGE-TAB.
+            05 WS-NEXT-RANGE-ITEM OCCURS 2000.
+               10 WS-NEXT-RANGE-START PIC 9(10).
+               10 WS-NEXT-RANGE-END   PIC 9(10).
+         01 WS-NEXT-RANGE-COUNT    PIC 9(4) VALUE 0.
+
+         01 WS-PEND-TAB.
+            05 WS-PEND-ITEM OCCURS 200.
+               10 WS-PEND-START      PIC 9(10).
+               10 WS-PEND-END        PIC 9(10).
+         01 WS-PEND-COUNT          PIC 9(4) VALUE 0.
+
+         01 WS-PEND2-TAB.
+            05 WS-PEND2-ITEM OCCURS 200.
+               10 WS-PEND2-START     PIC 9(10).
+               10 WS-PEND2-END       PIC 9(10).
+         01 WS-PEND2-COUNT         PIC 9(4) VALUE 0.
+
+         01 WS-OVERLAP-START       PIC 9(10).
+         01 WS-OVERLAP-END         PIC 9(10).
+
+         01 WS-RANGE-DROPPED       PIC 9(7) VALUE 0.
+         01 WS-PEND-DROPPED        PIC 9(7) VALUE 0.
+
+         77 RIX                    PIC 9(4).
+         77 PIX                    PIC 9(4).
+
+         01 WS-BUFFERS.
+           05 WS-SEED2SOIL-BUF    PIC X(3000).
+           05 WS-SEED2SOIL-LEN    PIC 9(3) VALUE 0.
+
+           05 WS-SOIL2FERT-BUF    PIC X(3000).
+           05 WS-SOIL2FERT-LEN    PIC 9(3) VALUE 0.
+
+           05 WS-FERT2WATR-BUF    PIC X(3000).
+           05 WS-FERT2WATR-LEN    PIC 9(3) VALUE 0.
+
+           05 WS-WATR2LIGH-BUF    PIC X(3000).
+           05 WS-WATR2LIGH-LEN    PIC 9(3) VALUE 0.
+
+           05 WS-LIGH2TEMP-BUF    PIC X(3000).
+           05 WS-LIGH2TEMP-LEN    PIC 9(3) VALUE 0.
+
+           05 WS-TEMP2HUMD-BUF    PIC X(3000).
+           05 WS-TEMP2HUMD-LEN    PIC 9(3) VALUE 0.
+
+           05 WS-HUMD2LOCA-BUF    PIC X(3000).
+           05 WS-HUMD2LOCA-LEN    PIC 9(3) VALUE 0.
+
+         01 WS-BUFFERS-TAB REDEFINES WS-BUFFERS.
+           05 WS-MAP-ITEM          OCCURS 7.
+              10 WS-MAP-ENTRY      OCCURS 100.
+                 15 WS-ENTRY-DEST  PIC 9(10).
+                 15 WS-ENTRY-SRC   PIC 9(10).
+                 15 WS-ENTRY-RANGE PIC 9(10).
+              10 WS-MAP-LEN        PIC 999.
+
+         01 WS-RANGE1              PIC 9(10).
+         01 WS-RANGE2              PIC 9(10).
+
+         01 WS-LOWEST-LOCA         PIC 9(10) VALUE 9999999999.
+
+         01 WS-IN-COUNT            PIC 9(7) VALUE 0.
+         01 WS-OUT-COUNT           PIC 9(7) VALUE 0.
+
+      *
+      *    REGRESSION TEST - CHECKED-IN ALMANAC SAMPLE SO DAY05P2
+      *    CAN BE VERIFIED AGAINST A KNOWN ANSWER AFTER ANY CHANGE,
+      *    WITHOUT NEEDING THE REAL DAILY FEED ON HAND.
+      *
+         01 WS-RT-FILENAME        PIC X(100)
+             VALUE 'testdata/almanac.txt'.
+         01 WS-RT-EXPECT          PIC 9(10) VALUE 46.
+         01 WS-RT-ACTUAL          PIC 9(10) VALUE 0.
+
+         LINKAGE SECTION.
+
+         COPY "DAY05MAP.CPY".
+
+         01 LN-INPUT-FILENAME   PIC X(100).
+         01 LN-ANSWER           PIC 9(10).
+         01 LN-IN-COUNT         PIC 9(7).
+         01 LN-OUT-COUNT        PIC 9(7).
+
+         PROCEDURE DIVISION USING LN-INPUT-FILENAME, LN-ANSWER,
+               LN-IN-COUNT, LN-OUT-COUNT.
+            PERFORM REGRESSION-TEST
+
+            OPEN INPUT INPUT-FILE
+            COPY "FSABEND.CPY"
+               REPLACING ==FS-STATUS==    BY WS-INPUT-STATUS
+                         ==FS-FILE-NAME== BY 'INPFILE'
+                         ==FS-PGM==       BY 'DAY05P2'.
+            READ INPUT-FILE
+               AT END SET INPUT-END TO TRUE
+            END-READ
+
+            PERFORM UNTIL INPUT-END
+               COPY "TRUNCCHK.CPY" REPLACING ==TRC-FIELD== BY INPUT-TEXT
+                                             ==TRC-LEN==   BY 300
+                                             ==TRC-PGM==   BY 'DAY05P2'.
+               ADD 1 TO WS-IN-COUNT
+               EVALUATE TRUE
+                  WHEN PARSED-INIT
+                     PERFORM PARSE-SEEDS
+                  WHEN PARSED-SEEDS
+                     SET PARSED-SPACE1 TO TRUE
+                  WHEN PARSED-SPACE1
+                     SET ADDRESS OF LN-MAP
+                      TO ADDRESS OF WS-SEED2SOIL-BUF
+                     SET ADDRESS OF LN-MAP-LEN
+                      TO ADDRESS OF WS-SEED2SOIL-LEN
+                     SET PARSED-HEAD1  TO TRUE
+                  WHEN PARSED-HEAD1
+                     IF INPUT-TEXT = SPACE
+                        SET PARSED-SEED2SOIL TO TRUE
+                     ELSE
+                        PERFORM PARSE-MAP
+                     END-IF
+                  WHEN PARSED-SEED2SOIL
+                     SET ADDRESS OF LN-MAP
+                      TO ADDRESS OF WS-SOIL2FERT-BUF
+                     SET ADDRESS OF LN-MAP-LEN
+                      TO ADDRESS OF WS-SOIL2FERT-LEN
+                     SET PARSED-HEAD2  TO TRUE
+                  WHEN PARSED-HEAD2
+                     IF INPUT-TEXT = SPACE
+                        SET PARSED-SOIL2FERT TO TRUE
+                     ELSE
+                        PERFORM PARSE-MAP
+                     END-IF
+                  WHEN PARSED-SOIL2FERT
+                     SET ADDRESS OF LN-MAP
+                      TO ADDRESS OF WS-FERT2WATR-BUF
+                     SET ADDRESS OF LN-MAP-LEN
+                      TO ADDRESS OF WS-FERT2WATR-LEN
+                     SET PARSED-HEAD3  TO TRUE
+                  WHEN PARSED-HEAD3
+                     IF INPUT-TEXT = SPACE
+                        SET PARSED-FERT2WATR TO TRUE
+                     ELSE
+                        PERFORM PARSE-MAP
+                     END-IF
+                  WHEN PARSED-FERT2WATR
+                     SET ADDRESS OF LN-MAP
+                      TO ADDRESS OF WS-WATR2LIGH-BUF
+                     SET ADDRESS OF LN-MAP-LEN
+                      TO ADDRESS OF WS-WATR2LIGH-LEN
+                     SET PARSED-HEAD4  TO TRUE
+                  WHEN PARSED-HEAD4
+                     IF INPUT-TEXT = SPACE
+                        SET PARSED-WATR2LIGH TO TRUE
+                     ELSE
+                        PERFORM PARSE-MAP
+                     END-IF
+                  WHEN PARSED-WATR2LIGH
+                     SET ADDRESS OF LN-MAP
+                      TO ADDRESS OF WS-LIGH2TEMP-BUF
+                     SET ADDRESS OF LN-MAP-LEN
+                      TO ADDRESS OF WS-LIGH2TEMP-LEN
+                     SET PARSED-HEAD5  TO TRUE
+                  WHEN PARSED-HEAD5
+                     IF INPUT-TEXT = SPACE
+                        SET PARSED-LIGH2TEMP TO TRUE
+                     ELSE
+                        PERFORM PARSE-MAP
+                     END-IF
+                  WHEN PARSED-LIGH2TEMP
+                     SET ADDRESS OF LN-MAP
+                      TO ADDRESS OF WS-TEMP2HUMD-BUF
+                     SET ADDRESS OF LN-MAP-LEN
+                      TO ADDRESS OF WS-TEMP2HUMD-LEN
+                     SET PARSED-HEAD6  TO TRUE
+                  WHEN PARSED-HEAD6
+                     IF INPUT-TEXT = SPACE
+                        SET PARSED-TEMP2HUMD TO TRUE
+                     ELSE
+                        PERFORM PARSE-MAP
+                     END-IF
+                  WHEN PARSED-TEMP2HUMD
+                     SET ADDRESS OF LN-MAP
+                      TO ADDRESS OF WS-HUMD2LOCA-BUF
+                     SET ADDRESS OF LN-MAP-LEN
+                      TO ADDRESS OF WS-HUMD2LOCA-LEN
+                     SET PARSED-HEAD7  TO TRUE
+                  WHEN PARSED-HEAD7
+                     IF INPUT-TEXT = SPACE
+                        SET PARSED-HUMD2LOCA TO TRUE
+                     ELSE
+                        PERFORM PARSE-MAP
+                     END-IF
+                  WHEN OTHER
+                     CONTINUE
+               END-EVALUATE
+
+               READ INPUT-FILE
+                  AT END SET INPUT-END TO TRUE
+               END-READ
+            END-PERFORM
+
+            CLOSE INPUT-FILE
+
+            MOVE 0 TO WS-RANGE-COUNT
+            PERFORM VARYING IX3 FROM 1 BY 2 UNTIL WS-SEED(IX3) = 0
+               ADD 1 TO WS-RANGE-COUNT
+               MOVE WS-SEED(IX3) TO WS-RANGE-START(WS-RANGE-COUNT)
+               COMPUTE WS-RANGE-END(WS-RANGE-COUNT) = WS-SEED(IX3)
+                                         + WS-SEED(IX3 + 1) - 1
+            END-PERFORM
+
+            PERFORM CLIP-ALL-STAGES
+
+            PERFORM VARYING RIX FROM 1 BY 1 UNTIL RIX > WS-RANGE-COUNT
+               ADD 1 TO WS-OUT-COUNT
+               IF WS-RANGE-START(RIX) < WS-LOWEST-LOCA
+                  MOVE WS-RANGE-START(RIX) TO WS-LOWEST-LOCA
+               END-IF
+            END-PERFORM
+
+            IF WS-RANGE-DROPPED > 0 OR WS-PEND-DROPPED > 0
+               DISPLAY 'DAY05P2 WARNING - ' WS-RANGE-DROPPED
+                       ' RANGE SPLITS PAST THE 2000-ENTRY TABLE '
+                       'LIMIT AND ' WS-PEND-DROPPED ' PAST THE 200-'
+                       'ENTRY PER-RANGE LIMIT WERE DROPPED; LOWEST '
+                       'LOCATION MAY BE WRONG'
+            END-IF
+
+            MOVE WS-LOWEST-LOCA TO LN-ANSWER
+            MOVE WS-IN-COUNT TO LN-IN-COUNT
+            MOVE WS-OUT-COUNT TO LN-OUT-COUNT
+
+            GOBACK.
+
+         REGRESSION-TEST SECTION.
+            SET PARSED-INIT TO TRUE
+            INITIALIZE WS-SEEDS
+            INITIALIZE WS-BUFFERS
+
+            OPEN INPUT RT-FILE
+            READ RT-FILE
+               AT END SET RT-END TO TRUE
+            END-READ
+
+            PERFORM UNTIL RT-END
+               MOVE RT-TEXT TO INPUT-TEXT
+               EVALUATE TRUE
+                  WHEN PARSED-INIT
+                     PERFORM PARSE-SEEDS
+                  WHEN PARSED-SEEDS
+                     SET PARSED-SPACE1 TO TRUE
+                  WHEN PARSED-SPACE1
+                     SET ADDRESS OF LN-MAP
+                      TO ADDRESS OF WS-SEED2SOIL-BUF
+                     SET ADDRESS OF LN-MAP-LEN
+                      TO ADDRESS OF WS-SEED2SOIL-LEN
+                     SET PARSED-HEAD1  TO TRUE
+                  WHEN PARSED-HEAD1
+                     IF INPUT-TEXT = SPACE
+                        SET PARSED-SEED2SOIL TO TRUE
+                     ELSE
+                        PERFORM PARSE-MAP
+                     END-IF
+                  WHEN PARSED-SEED2SOIL
+                     SET ADDRESS OF LN-MAP
+                      TO ADDRESS OF WS-SOIL2FERT-BUF
+                     SET ADDRESS OF LN-MAP-LEN
+                      TO ADDRESS OF WS-SOIL2FERT-LEN
+                     SET PARSED-HEAD2  TO TRUE
+                  WHEN PARSED-HEAD2
+                     IF INPUT-TEXT = SPACE
+                        SET PARSED-SOIL2FERT TO TRUE
+                     ELSE
+                        PERFORM PARSE-MAP
+                     END-IF
+                  WHEN PARSED-SOIL2FERT
+                     SET ADDRESS OF LN-MAP
+                      TO ADDRESS OF WS-FERT2WATR-BUF
+                     SET ADDRESS OF LN-MAP-LEN
+                      TO ADDRESS OF WS-FERT2WATR-LEN
+                     SET PARSED-HEAD3  TO TRUE
+                  WHEN PARSED-HEAD3
+                     IF INPUT-TEXT = SPACE
+                        SET PARSED-FERT2WATR TO TRUE
+                     ELSE
+                        PERFORM PARSE-MAP
+                     END-IF
+                  WHEN PARSED-FERT2WATR
+                     SET ADDRESS OF LN-MAP
+                      TO ADDRESS OF WS-WATR2LIGH-BUF
+                     SET ADDRESS OF LN-MAP-LEN
+                      TO ADDRESS OF WS-WATR2LIGH-LEN
+                     SET PARSED-HEAD4  TO TRUE
+                  WHEN PARSED-HEAD4
+                     IF INPUT-TEXT = SPACE
+                        SET PARSED-WATR2LIGH TO TRUE
+                     ELSE
+                        PERFORM PARSE-MAP
+                     END-IF
+                  WHEN PARSED-WATR2LIGH
+                     SET ADDRESS OF LN-MAP
+                      TO ADDRESS OF WS-LIGH2TEMP-BUF
+                     SET ADDRESS OF LN-MAP-LEN
+                      TO ADDRESS OF WS-LIGH2TEMP-LEN
+                     SET PARSED-HEAD5  TO TRUE
+                  WHEN PARSED-HEAD5
+                     IF INPUT-TEXT = SPACE
+                        SET PARSED-LIGH2TEMP TO TRUE
+                     ELSE
+                        PERFORM PARSE-MAP
+                     END-IF
+                  WHEN PARSED-LIGH2TEMP
+                     SET ADDRESS OF LN-MAP
+                      TO ADDRESS OF WS-TEMP2HUMD-BUF
+                     SET ADDRESS OF LN-MAP-LEN
+                      TO ADDRESS OF WS-TEMP2HUMD-LEN
+                     SET PARSED-HEAD6  TO TRUE
+                  WHEN PARSED-HEAD6
+                     IF INPUT-TEXT = SPACE
+                        SET PARSED-TEMP2HUMD TO TRUE
+                     ELSE
+                        PERFORM PARSE-MAP
+                     END-IF
+                  WHEN PARSED-TEMP2HUMD
+                     SET ADDRESS OF LN-MAP
+                      TO ADDRESS OF WS-HUMD2LOCA-BUF
+                     SET ADDRESS OF LN-MAP-LEN
+                      TO ADDRESS OF WS-HUMD2LOCA-LEN
+                     SET PARSED-HEAD7  TO TRUE
+                  WHEN PARSED-HEAD7
+                     IF INPUT-TEXT = SPACE
+                        SET PARSED-HUMD2LOCA TO TRUE
+                     ELSE
+                        PERFORM PARSE-MAP
+                     END-IF
+                  WHEN OTHER
+                     CONTINUE
+               END-EVALUATE
+
+               READ RT-FILE
+                  AT END SET RT-END TO TRUE
+               END-READ
+            END-PERFORM
+
+            CLOSE RT-FILE
+
+            MOVE 9999999999 TO WS-LOWEST-LOCA
+            MOVE 0 TO WS-RANGE-COUNT
+            PERFORM VARYING IX3 FROM 1 BY 2 UNTIL WS-SEED(IX3) = 0
+               ADD 1 TO WS-RANGE-COUNT
+               MOVE WS-SEED(IX3) TO WS-RANGE-START(WS-RANGE-COUNT)
+               COMPUTE WS-RANGE-END(WS-RANGE-COUNT) = WS-SEED(IX3)
+                                         + WS-SEED(IX3 + 1) - 1
+            END-PERFORM
+
+            PERFORM CLIP-ALL-STAGES
+
+            PERFORM VARYING RIX FROM 1 BY 1 UNTIL RIX > WS-RANGE-COUNT
+               IF WS-RANGE-START(RIX) < WS-LOWEST-LOCA
+                  MOVE WS-RANGE-START(RIX) TO WS-LOWEST-LOCA
+               END-IF
+            END-PERFORM
+            MOVE WS-LOWEST-LOCA TO WS-RT-ACTUAL
+
+            SET PARSED-INIT TO TRUE
+            INITIALIZE WS-SEEDS
+            INITIALIZE WS-BUFFERS
+            MOVE 0 TO WS-RANGE-COUNT
+            MOVE 0 TO WS-RANGE-DROPPED
+            MOVE 0 TO WS-PEND-DROPPED
+            MOVE 9999999999 TO WS-LOWEST-LOCA
+
+            IF WS-RT-ACTUAL NOT = WS-RT-EXPECT
+               DISPLAY 'DAY05P2 REGRESSION WARNING - '
+                       WS-RT-FILENAME
+               DISPLAY '  EXPECTED ' WS-RT-EXPECT
+                       ' GOT ' WS-RT-ACTUAL
+            END-IF
+            .
+
+         PARSE-SEEDS SECTION.
+            UNSTRING INPUT-TEXT(8:210)
+               DELIMITED BY ' '
+               INTO WS-SEED(1)
+                   ,WS-SEED(2)
+                   ,WS-SEED(3)
+                   ,WS-SEED(4)
+                   ,WS-SEED(5)
+                   ,WS-SEED(6)
+                   ,WS-SEED(7)
+                   ,WS-SEED(8)
+                   ,WS-SEED(9)
+                   ,WS-SEED(10)
+                   ,WS-SEED(11)
+                   ,WS-SEED(12)
+                   ,WS-SEED(13)
+                   ,WS-SEED(14)
+                   ,WS-SEED(15)
+                   ,WS-SEED(16)
+                   ,WS-SEED(17)
+                   ,WS-SEED(18)
+                   ,WS-SEED(19)
+                   ,WS-SEED(20)
+            END-UNSTRING
+            SET PARSED-SEEDS TO TRUE
+            .
+
+         PARSE-MAP SECTION.
+            IF LN-MAP-LEN >= 100
+               DISPLAY 'DAY05P2 WARNING - ALMANAC MAP SECTION FULL AT '
+                       '100 ENTRIES; ROW "' INPUT-TEXT(1:40)
+                       '" DROPPED'
+            ELSE
+               ADD 1 TO LN-MAP-LEN
+               UNSTRING INPUT-TEXT
+                  DELIMITED BY ' '
+                  INTO LN-DEST (LN-MAP-LEN)
+                      ,LN-SRC  (LN-MAP-LEN)
+                      ,LN-RANGE(LN-MAP-LEN)
+               END-UNSTRING
+            END-IF
+            .
+
+      *
+      *    DRIVES THE SEED-RANGE TABLE THROUGH ALL SEVEN ALMANAC MAPS,
+      *    ONE STAGE AT A TIME. WS-RANGE-TAB HOLDS THE CURRENT SET OF
+      *    [START,END] INTERVALS; EACH PASS REBUILDS IT FROM
+      *    WS-NEXT-RANGE-TAB.
+      *
+         CLIP-ALL-STAGES SECTION.
+            PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > 7
+               PERFORM CLIP-ONE-STAGE
+            END-PERFORM
+            .
+
+         CLIP-ONE-STAGE SECTION.
+            MOVE 0 TO WS-NEXT-RANGE-COUNT
+            PERFORM VARYING RIX FROM 1 BY 1 UNTIL RIX > WS-RANGE-COUNT
+               PERFORM SPLIT-ONE-RANGE
+            END-PERFORM
+
+            MOVE WS-NEXT-RANGE-COUNT TO WS-RANGE-COUNT
+            PERFORM VARYING RIX FROM 1 BY 1 UNTIL RIX > WS-RANGE-COUNT
+               MOVE WS-NEXT-RANGE-START(RIX) TO WS-RANGE-START(RIX)
+               MOVE WS-NEXT-RANGE-END(RIX)   TO WS-RANGE-END(RIX)
+            END-PERFORM
+            .
+
+      *
+      *    SPLITS THE SINGLE INTERVAL WS-RANGE-ITEM(RIX) AGAINST EVERY
+      *    ENTRY OF THE CURRENT STAGE (IX), CARRYING THE STILL-
+      *    UNMAPPED PIECES FORWARD IN WS-PEND-TAB. WHATEVER IS LEFT
+      *    UNMAPPED AFTER THE LAST ENTRY PASSES THROUGH UNCHANGED, AS
+      *    THE ALMANAC RULES REQUIRE.
+      *
+         SPLIT-ONE-RANGE SECTION.
+            MOVE 1                   TO WS-PEND-COUNT
+            MOVE WS-RANGE-START(RIX) TO WS-PEND-START(1)
+            MOVE WS-RANGE-END(RIX)   TO WS-PEND-END(1)
+
+            PERFORM VARYING IX2 FROM 1 BY 1 UNTIL IX2 > WS-MAP-LEN(IX)
+               PERFORM SPLIT-AGAINST-ENTRY
+            END-PERFORM
+
+            PERFORM VARYING PIX FROM 1 BY 1 UNTIL PIX > WS-PEND-COUNT
+               MOVE WS-PEND-START(PIX) TO WS-OVERLAP-START
+               MOVE WS-PEND-END(PIX)   TO WS-OVERLAP-END
+               PERFORM APPEND-NEXT-RANGE
+            END-PERFORM
+            .
+
+      *
+      *    ONE PASS OF WS-PEND-TAB AGAINST MAP ENTRY IX2 - EVERY
+      *    PENDING PIECE IS EITHER CLIPPED AGAINST THE ENTRY'S SOURCE
+      *    RANGE (THE OVERLAP GOES STRAIGHT TO WS-NEXT-RANGE-TAB,
+      *    OFFSET BY DEST-SRC; ANY LEFT/RIGHT REMAINDER CARRIES ON)
+      *    OR, IF IT DOESN'T OVERLAP AT ALL, CARRIED ON UNCHANGED.
+      *
+         SPLIT-AGAINST-ENTRY SECTION.
+            MOVE 0 TO WS-PEND2-COUNT
+            PERFORM VARYING PIX FROM 1 BY 1 UNTIL PIX > WS-PEND-COUNT
+               PERFORM CLIP-PEND-AGAINST-ENTRY
+            END-PERFORM
+
+            MOVE WS-PEND2-COUNT TO WS-PEND-COUNT
+            PERFORM VARYING PIX FROM 1 BY 1 UNTIL PIX > WS-PEND-COUNT
+               MOVE WS-PEND2-START(PIX) TO WS-PEND-START(PIX)
+               MOVE WS-PEND2-END(PIX)   TO WS-PEND-END(PIX)
+            END-PERFORM
+            .
+
+         CLIP-PEND-AGAINST-ENTRY SECTION.
+            MOVE WS-ENTRY-SRC(IX, IX2) TO WS-RANGE1
+            COMPUTE WS-RANGE2 = WS-RANGE1
+                              + WS-ENTRY-RANGE(IX, IX2) - 1
+
+            IF WS-PEND-START(PIX) > WS-RANGE2
+            OR WS-PEND-END(PIX)   < WS-RANGE1
+               MOVE WS-PEND-START(PIX) TO WS-OVERLAP-START
+               MOVE WS-PEND-END(PIX)   TO WS-OVERLAP-END
+               PERFORM APPEND-PEND2
+            ELSE
+               IF WS-PEND-START(PIX) > WS-RANGE1
+                  MOVE WS-PEND-START(PIX) TO WS-OVERLAP-START
+               ELSE
+                  MOVE WS-RANGE1          TO WS-OVERLAP-START
+               END-IF
+               IF WS-PEND-END(PIX) < WS-RANGE2
+                  MOVE WS-PEND-END(PIX)   TO WS-OVERLAP-END
+               ELSE
+                  MOVE WS-RANGE2          TO WS-OVERLAP-END
+               END-IF
+
+               COMPUTE WS-OVERLAP-START = WS-OVERLAP-START
+                             + WS-ENTRY-DEST(IX, IX2)
+                             - WS-ENTRY-SRC (IX, IX2)
+               COMPUTE WS-OVERLAP-END   = WS-OVERLAP-END
+                             + WS-ENTRY-DEST(IX, IX2)
+                             - WS-ENTRY-SRC (IX, IX2)
+               PERFORM APPEND-NEXT-RANGE
+
+               IF WS-PEND-START(PIX) < WS-RANGE1
+                  MOVE WS-PEND-START(PIX) TO WS-OVERLAP-START
+                  COMPUTE WS-OVERLAP-END = WS-RANGE1 - 1
+                  PERFORM APPEND-PEND2
+               END-IF
+               IF WS-PEND-END(PIX) > WS-RANGE2
+                  COMPUTE WS-OVERLAP-START = WS-RANGE2 + 1
+                  MOVE WS-PEND-END(PIX) TO WS-OVERLAP-END
+                  PERFORM APPEND-PEND2
+               END-IF
+            END-IF
+            .
+
+         APPEND-NEXT-RANGE SECTION.
+            IF WS-NEXT-RANGE-COUNT >= 2000
+               ADD 1 TO WS-RANGE-DROPPED
+            ELSE
+               ADD 1 TO WS-NEXT-RANGE-COUNT
+               MOVE WS-OVERLAP-START
+                  TO WS-NEXT-RANGE-START(WS-NEXT-RANGE-COUNT)
+               MOVE WS-OVERLAP-END
+                  TO WS-NEXT-RANGE-END(WS-NEXT-RANGE-COUNT)
+            END-IF
+            .
+
+         APPEND-PEND2 SECTION.
+            IF WS-PEND2-COUNT >= 200
+               ADD 1 TO WS-PEND-DROPPED
+            ELSE
+               ADD 1 TO WS-PEND2-COUNT
+               MOVE WS-OVERLAP-START TO WS-PEND2-START(WS-PEND2-COUNT)
+               MOVE WS-OVERLAP-END   TO WS-PEND2-END(WS-PEND2-COUNT)
+            END-IF
+            .
