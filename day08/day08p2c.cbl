@@ -0,0 +1,531 @@
+         IDENTIFICATION DIVISION.
+         PROGRAM-ID. DAY08P2C.
+
+      *
+      *    CALLABLE CORE FOR DAY08P2 - HOLDS THE GHOST-TRAVERSAL LCM
+      *    LOGIC SO DAYMENU CAN RUN IT WITHOUT A SEPARATE LOADED
+      *    EXECUTABLE. DAY08P2 ITSELF IS NOW A THIN WRAPPER THAT CALLS
+      *    THIS MODULE AND THEN HANDLES THE STAMPED DISPLAY AND
+      *    CONTROL-TOTALS WRITE.
+      *
+      *    LN-INPUT-FILENAME IS ACCEPTED FOR INTERFACE CONSISTENCY
+      *    WITH THE OTHER CALLABLE CORES BUT IS NOT YET WIRED UP - THIS
+      *    PROGRAM STILL READS ITS MAP FROM INPFILE.
+      *
+
+         ENVIRONMENT DIVISION.
+
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+            SELECT INPUT-FILE ASSIGN TO INPFILE
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-INPUT-STATUS.
+
+            SELECT TRACE-FILE ASSIGN TO TRCFILE
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-TRACE-STATUS.
+
+            SELECT RT-FILE ASSIGN TO DYNAMIC WS-RT-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+         DATA DIVISION.
+         FILE SECTION.
+         FD INPUT-FILE.
+         01 INPUT-RECORD.
+            88 INPUT-END        VALUE LOW-VALUE.
+            05 INPUT-TEXT       PIC X(300).
+            05 FILLER REDEFINES INPUT-TEXT.
+               10 INPUT-NODE    PIC X(3).
+               10 FILLER        PIC X(4).
+               10 INPUT-LEFT    PIC X(3).
+               10 FILLER        PIC X(2).
+               10 INPUT-RIGHT   PIC X(3).
+               10 FILLER        PIC X.
+
+         FD TRACE-FILE.
+         01 TRACE-RECORD.
+            05 TRC-GHOST        PIC Z9.
+            05 FILLER           PIC X VALUE SPACE.
+            05 TRC-STEP         PIC Z(9)9.
+            05 FILLER           PIC X VALUE SPACE.
+            05 TRC-NODE         PIC X(3).
+
+         FD RT-FILE.
+         01 RT-RECORD.
+            88 RT-END           VALUE LOW-VALUE.
+            05 RT-TEXT          PIC X(300).
+
+         WORKING-STORAGE SECTION.
+
+         01 WS-INPUT-STATUS     PIC XX.
+         01 WS-TRACE-STATUS     PIC XX.
+
+         01 WS-RECORD           PIC X(200).
+
+         01 WS-STEPS            PIC X(300).
+         01 WS-STEPS-SIZE       PIC 999 VALUE 0.
+         01 WS-STEPS-COUNT      PIC 9(5) VALUE 0.
+
+         01 WS-LETTERS          PIC X(3).
+         01 WS-DIGIT            PIC 99.
+
+         01 WS-POWER-TABLE.
+            05 FILLER           PIC 9(5) VALUE 676.
+            05 FILLER           PIC 9(5) VALUE  26.
+            05 FILLER           PIC 9(5) VALUE   1.
+         01 FILLER REDEFINES WS-POWER-TABLE.
+            05 WS-POWER         PIC 9(5) OCCURS 3.
+
+         01 WS-CONV-LETTER      PIC 9(5).
+
+         77 IX                  PIC 9(5).
+         77 IX2                 PIC 99 VALUE 0.
+         77 IX3                 PIC 99 VALUE 0.
+         77 TRAV-IX             PIC 9(5).
+
+
+         01 WS-PARSED-TYPE         PIC 9 VALUE 0.
+            88 WS-PAR-INIT               VALUE 0.
+            88 WS-PAR-SPACE              VALUE 1.
+            88 WS-PAR-STEP               VALUE 2.
+
+      *
+      *    START/END NODE TABLES - SIZED FOR UP TO 20 GHOSTS. MOST
+      *    MAPS HAVE ONLY A HANDFUL OF **A/**Z NODES, BUT THIS LEAVES
+      *    HEADROOM RATHER THAN HARD-CODING THE SIX FROM THE PUZZLE
+      *    EXAMPLE.
+      *
+         01 WS-CUR-NODES-TABLE.
+            05 WS-CUR-NODE PIC 9(5) OCCURS 20.
+         01 WS-CUR-NODES-SIZE      PIC 99.
+
+         01 WS-END-NODES-TABLE.
+            05 WS-END-NODE PIC 9(5) OCCURS 20.
+         01 WS-END-NODES-SIZE      PIC 99.
+
+         01 WS-REACHED-TERMINAL    PIC 99.
+
+         01 WS-TRAVERSAL-TABLE.
+            05 TRAV-NODE        OCCURS 17576.
+               10 TRAV-LEFT        PIC 9(5).
+               10 TRAV-RIGHT       PIC 9(5).
+
+         01 DIV.
+            05 DIV-RESULT       PIC 9(10).
+            05 DIV-REMAINDER    PIC 9(10).
+
+         01 WS-LOOP-TABLE.
+            05 FILLER OCCURS 20.
+               10 WS-LOOP          PIC 9(10).
+               10 FILLER           PIC X VALUE SPACE.
+         01 WS-LOOP-TERM-TABLE.
+            05 FILLER OCCURS 20.
+               10 WS-LOOP-TERM     PIC 9 VALUE 0.
+                  88 REACHED-END     VALUE 1.
+               10 FILLER           PIC X VALUE SPACE.
+
+         01 WS-GCD-A             PIC 9(18).
+         01 WS-GCD-B             PIC 9(18).
+         01 WS-GCD-QUOT          PIC 9(18).
+         01 WS-GCD-REM           PIC 9(18).
+         01 WS-LCM-RESULT        PIC 9(18).
+         77 LCMX                 PIC 99.
+
+      *
+      *    REVERSE BASE-26 CONVERSION - SO THE GHOST TRACE REPORT CAN
+      *    SHOW THE THREE-LETTER NODE NAMES A GHOST ACTUALLY VISITED,
+      *    RATHER THAN CONV-LETTER-TO-NUM'S INTERNAL NUMERIC INDEX.
+      *
+         01 WS-REV-NUM           PIC 9(5).
+         01 WS-REV-TEXT          PIC X(3).
+         01 WS-REV-TEMP          PIC 9(5).
+         01 WS-REV-D1            PIC 9(5).
+         01 WS-REV-D2            PIC 9(5).
+         01 WS-REV-D3            PIC 9(5).
+         01 WS-DIGIT-IN          PIC 99.
+         01 WS-LETTER-OUT        PIC X.
+
+         01 WS-IN-COUNT          PIC 9(7) VALUE 0.
+         01 WS-OUT-COUNT         PIC 9(7) VALUE 0.
+
+      *
+      *    REGRESSION TEST - CHECKED-IN GHOST-MAP SAMPLE SO DAY08P2
+      *    CAN BE VERIFIED AGAINST A KNOWN ANSWER AFTER ANY CHANGE,
+      *    WITHOUT NEEDING THE REAL DAILY FEED ON HAND. THE PUZZLE'S
+      *    OWN PART-2 EXAMPLE USES DIGIT-PREFIXED NODE NAMES (11A,
+      *    22A, ...) WHICH CONV-LETTER-TO-NUM CANNOT HANDLE, SO THIS
+      *    SAMPLE RELABELS THAT SAME TOPOLOGY WITH LETTERS ONLY.
+      *
+         01 WS-RT-FILENAME       PIC X(100)
+             VALUE 'testdata/network2.txt'.
+         01 WS-RT-EXPECT         PIC 9(10) VALUE 6.
+         01 WS-RT-ACTUAL         PIC 9(10) VALUE 0.
+
+         LINKAGE SECTION.
+
+         01 LN-INPUT-FILENAME   PIC X(100).
+         01 LN-ANSWER           PIC 9(18).
+         01 LN-IN-COUNT         PIC 9(7).
+         01 LN-OUT-COUNT        PIC 9(7).
+
+         PROCEDURE DIVISION USING LN-INPUT-FILENAME, LN-ANSWER,
+               LN-IN-COUNT, LN-OUT-COUNT.
+            PERFORM REGRESSION-TEST
+
+            OPEN INPUT INPUT-FILE
+            COPY "FSABEND.CPY"
+               REPLACING ==FS-STATUS== BY WS-INPUT-STATUS
+                         ==FS-FILE-NAME== BY 'INPFILE'
+                         ==FS-PGM== BY 'DAY08P2'.
+            READ INPUT-FILE
+               AT END SET INPUT-END   TO TRUE
+            END-READ
+            PERFORM UNTIL INPUT-END
+               COPY "TRUNCCHK.CPY" REPLACING ==TRC-FIELD== BY INPUT-TEXT
+                                             ==TRC-LEN==   BY 300
+                                             ==TRC-PGM==   BY 'DAY08P2'.
+               ADD 1 TO WS-IN-COUNT
+               EVALUATE TRUE
+                  WHEN WS-PAR-INIT
+                     MOVE INPUT-TEXT  TO WS-STEPS
+                     SET WS-PAR-SPACE TO TRUE
+                  WHEN WS-PAR-SPACE
+                     SET WS-PAR-STEP TO TRUE
+                  WHEN WS-PAR-STEP
+                     MOVE INPUT-NODE TO WS-LETTERS
+                     PERFORM CONV-LETTER-TO-NUM
+                     MOVE WS-CONV-LETTER TO TRAV-IX
+
+                     IF WS-LETTERS(3:1) = 'A'
+                        IF IX2 >= 20
+                           DISPLAY 'DAY08P2 WARNING - START NODE '
+                                   'TABLE FULL AT 20 ENTRIES; NODE '
+                                   WS-LETTERS ' NOT TRACKED'
+                        ELSE
+                           ADD 1 TO IX2
+                           MOVE WS-CONV-LETTER TO WS-CUR-NODE(IX2)
+                        END-IF
+                     END-IF
+
+                     IF WS-LETTERS(3:1) = 'Z'
+                        IF IX3 >= 20
+                           DISPLAY 'DAY08P2 WARNING - END NODE '
+                                   'TABLE FULL AT 20 ENTRIES; NODE '
+                                   WS-LETTERS ' NOT TRACKED'
+                        ELSE
+                           ADD 1 TO IX3
+                           MOVE WS-CONV-LETTER TO WS-END-NODE(IX3)
+                        END-IF
+                     END-IF
+
+                     MOVE INPUT-LEFT TO WS-LETTERS
+                     PERFORM CONV-LETTER-TO-NUM
+                     MOVE WS-CONV-LETTER TO TRAV-LEFT(TRAV-IX)
+
+                     MOVE INPUT-RIGHT TO WS-LETTERS
+                     PERFORM CONV-LETTER-TO-NUM
+                     MOVE WS-CONV-LETTER TO TRAV-RIGHT(TRAV-IX)
+               END-EVALUATE
+               READ INPUT-FILE
+                  AT END SET INPUT-END TO TRUE
+               END-READ
+            END-PERFORM
+            MOVE IX2 TO WS-CUR-NODES-SIZE
+            MOVE IX3 TO WS-END-NODES-SIZE
+
+            CLOSE INPUT-FILE
+
+            INSPECT WS-STEPS TALLYING WS-STEPS-SIZE
+                             FOR ALL 'L', ALL 'R'
+
+            OPEN OUTPUT TRACE-FILE
+            COPY "FSABEND.CPY"
+               REPLACING ==FS-STATUS== BY WS-TRACE-STATUS
+                         ==FS-FILE-NAME== BY 'TRCFILE'
+                         ==FS-PGM== BY 'DAY08P2'.
+
+            MOVE 1           TO TRAV-IX
+            MOVE 0           TO IX
+            MOVE 0           TO WS-REACHED-TERMINAL
+            PERFORM UNTIL WS-REACHED-TERMINAL = WS-CUR-NODES-SIZE
+               ADD 1 TO IX
+               ADD 1 TO WS-STEPS-COUNT
+
+               IF IX > WS-STEPS-SIZE
+                  MOVE 1 TO IX
+               END-IF
+               PERFORM VARYING IX2 FROM 1 BY 1
+                       UNTIL IX2 > WS-CUR-NODES-SIZE
+                  IF REACHED-END(IX2)
+                     CONTINUE
+                  ELSE
+                    MOVE WS-CUR-NODE(IX2) TO TRAV-IX
+                    EVALUATE WS-STEPS(IX:1)
+                       WHEN 'L'
+                          MOVE TRAV-LEFT(TRAV-IX)  TO TRAV-IX
+                       WHEN 'R'
+                          MOVE TRAV-RIGHT(TRAV-IX) TO TRAV-IX
+                    END-EVALUATE
+                    MOVE TRAV-IX TO WS-CUR-NODE(IX2)
+
+                    MOVE TRAV-IX TO WS-REV-NUM
+                    PERFORM CONV-NUM-TO-LETTER
+                    PERFORM WRITE-TRACE-LINE
+
+                    SUBTRACT 1 FROM TRAV-IX
+                    DIVIDE TRAV-IX BY 26 GIVING DIV-RESULT
+                                         REMAINDER DIV-REMAINDER
+                    IF DIV-REMAINDER = 25
+                       ADD 1 TO WS-REACHED-TERMINAL
+                       SET REACHED-END(IX2) TO TRUE
+                       MOVE WS-STEPS-COUNT TO WS-LOOP(IX2)
+                    END-IF
+                  END-IF
+               END-PERFORM
+            END-PERFORM
+
+            CLOSE TRACE-FILE
+
+            PERFORM COMPUTE-LCM
+
+            MOVE WS-LCM-RESULT TO LN-ANSWER
+            MOVE WS-IN-COUNT TO LN-IN-COUNT
+            MOVE WS-OUT-COUNT TO LN-OUT-COUNT
+
+            GOBACK.
+
+         REGRESSION-TEST SECTION.
+            SET WS-PAR-INIT TO TRUE
+            MOVE 0 TO IX2
+            MOVE 0 TO IX3
+            INITIALIZE WS-TRAVERSAL-TABLE
+            INITIALIZE WS-LOOP-TABLE
+            INITIALIZE WS-LOOP-TERM-TABLE
+
+            OPEN INPUT RT-FILE
+            READ RT-FILE
+               AT END SET RT-END TO TRUE
+            END-READ
+            PERFORM UNTIL RT-END
+               MOVE RT-TEXT TO INPUT-TEXT
+               EVALUATE TRUE
+                  WHEN WS-PAR-INIT
+                     MOVE INPUT-TEXT  TO WS-STEPS
+                     SET WS-PAR-SPACE TO TRUE
+                  WHEN WS-PAR-SPACE
+                     SET WS-PAR-STEP TO TRUE
+                  WHEN WS-PAR-STEP
+                     MOVE INPUT-NODE TO WS-LETTERS
+                     PERFORM CONV-LETTER-TO-NUM
+                     MOVE WS-CONV-LETTER TO TRAV-IX
+
+                     IF WS-LETTERS(3:1) = 'A'
+                        ADD 1 TO IX2
+                        MOVE WS-CONV-LETTER TO WS-CUR-NODE(IX2)
+                     END-IF
+
+                     IF WS-LETTERS(3:1) = 'Z'
+                        ADD 1 TO IX3
+                        MOVE WS-CONV-LETTER TO WS-END-NODE(IX3)
+                     END-IF
+
+                     MOVE INPUT-LEFT TO WS-LETTERS
+                     PERFORM CONV-LETTER-TO-NUM
+                     MOVE WS-CONV-LETTER TO TRAV-LEFT(TRAV-IX)
+
+                     MOVE INPUT-RIGHT TO WS-LETTERS
+                     PERFORM CONV-LETTER-TO-NUM
+                     MOVE WS-CONV-LETTER TO TRAV-RIGHT(TRAV-IX)
+               END-EVALUATE
+               READ RT-FILE
+                  AT END SET RT-END TO TRUE
+               END-READ
+            END-PERFORM
+            MOVE IX2 TO WS-CUR-NODES-SIZE
+            MOVE IX3 TO WS-END-NODES-SIZE
+            CLOSE RT-FILE
+
+            MOVE 0 TO WS-STEPS-SIZE
+            INSPECT WS-STEPS TALLYING WS-STEPS-SIZE
+                             FOR ALL 'L', ALL 'R'
+
+            MOVE 1           TO TRAV-IX
+            MOVE 0           TO IX
+            MOVE 0           TO WS-STEPS-COUNT
+            MOVE 0           TO WS-REACHED-TERMINAL
+            PERFORM UNTIL WS-REACHED-TERMINAL = WS-CUR-NODES-SIZE
+               ADD 1 TO IX
+               ADD 1 TO WS-STEPS-COUNT
+
+               IF IX > WS-STEPS-SIZE
+                  MOVE 1 TO IX
+               END-IF
+               PERFORM VARYING IX2 FROM 1 BY 1
+                       UNTIL IX2 > WS-CUR-NODES-SIZE
+                  IF REACHED-END(IX2)
+                     CONTINUE
+                  ELSE
+                    MOVE WS-CUR-NODE(IX2) TO TRAV-IX
+                    EVALUATE WS-STEPS(IX:1)
+                       WHEN 'L'
+                          MOVE TRAV-LEFT(TRAV-IX)  TO TRAV-IX
+                       WHEN 'R'
+                          MOVE TRAV-RIGHT(TRAV-IX) TO TRAV-IX
+                    END-EVALUATE
+                    MOVE TRAV-IX TO WS-CUR-NODE(IX2)
+
+                    SUBTRACT 1 FROM TRAV-IX
+                    DIVIDE TRAV-IX BY 26 GIVING DIV-RESULT
+                                         REMAINDER DIV-REMAINDER
+                    IF DIV-REMAINDER = 25
+                       ADD 1 TO WS-REACHED-TERMINAL
+                       SET REACHED-END(IX2) TO TRUE
+                       MOVE WS-STEPS-COUNT TO WS-LOOP(IX2)
+                    END-IF
+                  END-IF
+               END-PERFORM
+            END-PERFORM
+
+            PERFORM COMPUTE-LCM
+            MOVE WS-LCM-RESULT TO WS-RT-ACTUAL
+
+            IF WS-RT-ACTUAL NOT = WS-RT-EXPECT
+               DISPLAY 'DAY08P2 REGRESSION WARNING - '
+                       WS-RT-FILENAME
+               DISPLAY '  EXPECTED ' WS-RT-EXPECT
+                       ' GOT ' WS-RT-ACTUAL
+            END-IF
+
+            SET WS-PAR-INIT TO TRUE
+            MOVE 0 TO IX2
+            MOVE 0 TO IX3
+            MOVE 0 TO WS-CUR-NODES-SIZE
+            MOVE 0 TO WS-END-NODES-SIZE
+            MOVE 0 TO WS-STEPS-SIZE
+            MOVE 0 TO WS-STEPS-COUNT
+            MOVE 0 TO WS-REACHED-TERMINAL
+            INITIALIZE WS-TRAVERSAL-TABLE
+            INITIALIZE WS-LOOP-TABLE
+            INITIALIZE WS-LOOP-TERM-TABLE
+            .
+
+         COMPUTE-LCM SECTION.
+            MOVE WS-LOOP(1) TO WS-LCM-RESULT
+            PERFORM VARYING LCMX FROM 2 BY 1
+                    UNTIL LCMX > WS-CUR-NODES-SIZE
+               MOVE WS-LCM-RESULT TO WS-GCD-A
+               MOVE WS-LOOP(LCMX) TO WS-GCD-B
+               PERFORM COMPUTE-GCD
+               COMPUTE WS-LCM-RESULT = WS-LCM-RESULT
+                                      / WS-GCD-A
+                                      * WS-LOOP(LCMX)
+            END-PERFORM
+            .
+
+         COMPUTE-GCD SECTION.
+            PERFORM UNTIL WS-GCD-B = 0
+               DIVIDE WS-GCD-A BY WS-GCD-B GIVING WS-GCD-QUOT
+                                           REMAINDER WS-GCD-REM
+               MOVE WS-GCD-B   TO WS-GCD-A
+               MOVE WS-GCD-REM TO WS-GCD-B
+            END-PERFORM
+            .
+
+         WRITE-TRACE-LINE SECTION.
+            MOVE SPACES         TO TRACE-RECORD
+            MOVE IX2             TO TRC-GHOST
+            MOVE WS-STEPS-COUNT  TO TRC-STEP
+            MOVE WS-REV-TEXT     TO TRC-NODE
+            WRITE TRACE-RECORD
+            ADD 1 TO WS-OUT-COUNT
+            .
+
+         CONV-NUM-TO-LETTER SECTION.
+            COMPUTE WS-REV-TEMP = WS-REV-NUM - 1
+            DIVIDE WS-REV-TEMP BY 676 GIVING WS-REV-D1
+                                      REMAINDER WS-REV-TEMP
+            DIVIDE WS-REV-TEMP BY 26  GIVING WS-REV-D2
+                                      REMAINDER WS-REV-D3
+
+            MOVE WS-REV-D1 TO WS-DIGIT-IN
+            PERFORM DIGIT-TO-LETTER
+            MOVE WS-LETTER-OUT TO WS-REV-TEXT(1:1)
+
+            MOVE WS-REV-D2 TO WS-DIGIT-IN
+            PERFORM DIGIT-TO-LETTER
+            MOVE WS-LETTER-OUT TO WS-REV-TEXT(2:1)
+
+            MOVE WS-REV-D3 TO WS-DIGIT-IN
+            PERFORM DIGIT-TO-LETTER
+            MOVE WS-LETTER-OUT TO WS-REV-TEXT(3:1)
+            .
+
+         DIGIT-TO-LETTER SECTION.
+            EVALUATE WS-DIGIT-IN
+               WHEN 0  MOVE 'A' TO WS-LETTER-OUT
+               WHEN 1  MOVE 'B' TO WS-LETTER-OUT
+               WHEN 2  MOVE 'C' TO WS-LETTER-OUT
+               WHEN 3  MOVE 'D' TO WS-LETTER-OUT
+               WHEN 4  MOVE 'E' TO WS-LETTER-OUT
+               WHEN 5  MOVE 'F' TO WS-LETTER-OUT
+               WHEN 6  MOVE 'G' TO WS-LETTER-OUT
+               WHEN 7  MOVE 'H' TO WS-LETTER-OUT
+               WHEN 8  MOVE 'I' TO WS-LETTER-OUT
+               WHEN 9  MOVE 'J' TO WS-LETTER-OUT
+               WHEN 10 MOVE 'K' TO WS-LETTER-OUT
+               WHEN 11 MOVE 'L' TO WS-LETTER-OUT
+               WHEN 12 MOVE 'M' TO WS-LETTER-OUT
+               WHEN 13 MOVE 'N' TO WS-LETTER-OUT
+               WHEN 14 MOVE 'O' TO WS-LETTER-OUT
+               WHEN 15 MOVE 'P' TO WS-LETTER-OUT
+               WHEN 16 MOVE 'Q' TO WS-LETTER-OUT
+               WHEN 17 MOVE 'R' TO WS-LETTER-OUT
+               WHEN 18 MOVE 'S' TO WS-LETTER-OUT
+               WHEN 19 MOVE 'T' TO WS-LETTER-OUT
+               WHEN 20 MOVE 'U' TO WS-LETTER-OUT
+               WHEN 21 MOVE 'V' TO WS-LETTER-OUT
+               WHEN 22 MOVE 'W' TO WS-LETTER-OUT
+               WHEN 23 MOVE 'X' TO WS-LETTER-OUT
+               WHEN 24 MOVE 'Y' TO WS-LETTER-OUT
+               WHEN 25 MOVE 'Z' TO WS-LETTER-OUT
+            END-EVALUATE
+            .
+
+         CONV-LETTER-TO-NUM SECTION.
+            MOVE ZERO TO WS-CONV-LETTER
+
+            PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > 3
+               EVALUATE WS-LETTERS(IX:1)
+                  WHEN 'A' MOVE 0 TO WS-DIGIT
+                  WHEN 'B' MOVE 1 TO WS-DIGIT
+                  WHEN 'C' MOVE 2 TO WS-DIGIT
+                  WHEN 'D' MOVE 3 TO WS-DIGIT
+                  WHEN 'E' MOVE 4 TO WS-DIGIT
+                  WHEN 'F' MOVE 5 TO WS-DIGIT
+                  WHEN 'G' MOVE 6 TO WS-DIGIT
+                  WHEN 'H' MOVE 7 TO WS-DIGIT
+                  WHEN 'I' MOVE 8 TO WS-DIGIT
+                  WHEN 'J' MOVE 9 TO WS-DIGIT
+                  WHEN 'K' MOVE 10 TO WS-DIGIT
+                  WHEN 'L' MOVE 11 TO WS-DIGIT
+                  WHEN 'M' MOVE 12 TO WS-DIGIT
+                  WHEN 'N' MOVE 13 TO WS-DIGIT
+                  WHEN 'O' MOVE 14 TO WS-DIGIT
+                  WHEN 'P' MOVE 15 TO WS-DIGIT
+                  WHEN 'Q' MOVE 16 TO WS-DIGIT
+                  WHEN 'R' MOVE 17 TO WS-DIGIT
+                  WHEN 'S' MOVE 18 TO WS-DIGIT
+                  WHEN 'T' MOVE 19 TO WS-DIGIT
+                  WHEN 'U' MOVE 20 TO WS-DIGIT
+                  WHEN 'V' MOVE 21 TO WS-DIGIT
+                  WHEN 'W' MOVE 22 TO WS-DIGIT
+                  WHEN 'X' MOVE 23 TO WS-DIGIT
+                  WHEN 'Y' MOVE 24 TO WS-DIGIT
+                  WHEN 'Z' MOVE 25 TO WS-DIGIT
+               END-EVALUATE
+               COMPUTE WS-CONV-LETTER = WS-CONV-LETTER
+                                      + WS-POWER(IX)
+                                      * WS-DIGIT
+            END-PERFORM
+            ADD 1 TO WS-CONV-LETTER
+            .
