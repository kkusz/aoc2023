@@ -0,0 +1,308 @@
+         IDENTIFICATION DIVISION.
+         PROGRAM-ID. DAY08P1C.
+
+      *
+      *    CALLABLE CORE FOR DAY08P1 - HOLDS THE DESERT-MAP TRAVERSAL
+      *    LOGIC SO DAYMENU CAN RUN IT WITHOUT A SEPARATE LOADED
+      *    EXECUTABLE. DAY08P1 ITSELF IS NOW A THIN WRAPPER THAT CALLS
+      *    THIS MODULE AND THEN HANDLES THE STAMPED DISPLAY AND
+      *    CONTROL-TOTALS WRITE.
+      *
+      *    LN-INPUT-FILENAME IS ACCEPTED FOR INTERFACE CONSISTENCY
+      *    WITH THE OTHER CALLABLE CORES BUT IS NOT YET WIRED UP - THIS
+      *    PROGRAM STILL READS ITS MAP FROM INPFILE.
+      *
+
+         ENVIRONMENT DIVISION.
+
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+            SELECT INPUT-FILE ASSIGN TO INPFILE
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-INPUT-STATUS.
+
+            SELECT RT-FILE ASSIGN TO DYNAMIC WS-RT-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+         DATA DIVISION.
+         FILE SECTION.
+         FD INPUT-FILE.
+         01 INPUT-RECORD.
+            88 INPUT-END        VALUE LOW-VALUE.
+            05 INPUT-TEXT       PIC X(300).
+            05 FILLER REDEFINES INPUT-TEXT.
+               10 INPUT-NODE    PIC X(3).
+               10 FILLER        PIC X(4).
+               10 INPUT-LEFT    PIC X(3).
+               10 FILLER        PIC X(2).
+               10 INPUT-RIGHT   PIC X(3).
+               10 FILLER        PIC X.
+
+         FD RT-FILE.
+         01 RT-RECORD.
+            88 RT-END           VALUE LOW-VALUE.
+            05 RT-TEXT          PIC X(300).
+
+         WORKING-STORAGE SECTION.
+
+         01 WS-INPUT-STATUS     PIC XX.
+
+         01 WS-STEPS            PIC X(300).
+         01 WS-STEPS-SIZE       PIC 999 VALUE 0.
+         01 WS-STEPS-COUNT      PIC 9(10) VALUE 0.
+
+         01 WS-LETTERS          PIC X(3).
+         01 WS-DIGIT            PIC 99.
+
+         01 WS-POWER-TABLE.
+            05 FILLER           PIC 9(5) VALUE 676.
+            05 FILLER           PIC 9(5) VALUE  26.
+            05 FILLER           PIC 9(5) VALUE   1.
+         01 FILLER REDEFINES WS-POWER-TABLE.
+            05 WS-POWER         PIC 9(5) OCCURS 3.
+
+         01 WS-CONV-LETTER      PIC 9(5).
+
+         77 IX                  PIC 9(5).
+         77 TRAV-IX             PIC 9(5).
+
+         01 WS-PARSED-TYPE         PIC 9 VALUE 0.
+            88 WS-PAR-INIT               VALUE 0.
+            88 WS-PAR-SPACE              VALUE 1.
+            88 WS-PAR-STEP               VALUE 2.
+
+         01 WS-START-NODE          PIC 9(5).
+         01 WS-END-NODE             PIC 9(5).
+         01 WS-CUR-NODE             PIC 9(5).
+
+         01 WS-TRAVERSAL-TABLE.
+            05 TRAV-NODE        OCCURS 17576.
+               10 TRAV-LEFT        PIC 9(5).
+               10 TRAV-RIGHT       PIC 9(5).
+
+         01 WS-IN-COUNT          PIC 9(7) VALUE 0.
+         01 WS-OUT-COUNT         PIC 9(7) VALUE 0.
+
+      *
+      *    REGRESSION TEST - CHECKED-IN DESERT-MAP SAMPLE SO DAY08P1
+      *    CAN BE VERIFIED AGAINST A KNOWN ANSWER AFTER ANY CHANGE,
+      *    WITHOUT NEEDING THE REAL DAILY FEED ON HAND.
+      *
+         01 WS-RT-FILENAME      PIC X(100)
+             VALUE 'testdata/network1.txt'.
+         01 WS-RT-EXPECT        PIC 9(10) VALUE 2.
+         01 WS-RT-ACTUAL        PIC 9(10) VALUE 0.
+
+         LINKAGE SECTION.
+
+         01 LN-INPUT-FILENAME   PIC X(100).
+         01 LN-ANSWER           PIC 9(10).
+         01 LN-IN-COUNT         PIC 9(7).
+         01 LN-OUT-COUNT        PIC 9(7).
+
+         PROCEDURE DIVISION USING LN-INPUT-FILENAME, LN-ANSWER,
+               LN-IN-COUNT, LN-OUT-COUNT.
+            PERFORM REGRESSION-TEST
+
+            OPEN INPUT INPUT-FILE
+            COPY "FSABEND.CPY"
+               REPLACING ==FS-STATUS== BY WS-INPUT-STATUS
+                         ==FS-FILE-NAME== BY 'INPFILE'
+                         ==FS-PGM== BY 'DAY08P1'.
+            READ INPUT-FILE
+               AT END SET INPUT-END   TO TRUE
+            END-READ
+            PERFORM UNTIL INPUT-END
+               COPY "TRUNCCHK.CPY" REPLACING ==TRC-FIELD== BY INPUT-TEXT
+                                             ==TRC-LEN==   BY 300
+                                             ==TRC-PGM==   BY 'DAY08P1'.
+               ADD 1 TO WS-IN-COUNT
+               ADD 1 TO WS-OUT-COUNT
+               EVALUATE TRUE
+                  WHEN WS-PAR-INIT
+                     MOVE INPUT-TEXT  TO WS-STEPS
+                     SET WS-PAR-SPACE TO TRUE
+                  WHEN WS-PAR-SPACE
+                     SET WS-PAR-STEP TO TRUE
+                  WHEN WS-PAR-STEP
+                     MOVE INPUT-NODE TO WS-LETTERS
+                     PERFORM CONV-LETTER-TO-NUM
+                     MOVE WS-CONV-LETTER TO TRAV-IX
+
+                     IF WS-LETTERS = 'AAA'
+                        MOVE WS-CONV-LETTER TO WS-START-NODE
+                     END-IF
+
+                     IF WS-LETTERS = 'ZZZ'
+                        MOVE WS-CONV-LETTER TO WS-END-NODE
+                     END-IF
+
+                     MOVE INPUT-LEFT TO WS-LETTERS
+                     PERFORM CONV-LETTER-TO-NUM
+                     MOVE WS-CONV-LETTER TO TRAV-LEFT(TRAV-IX)
+
+                     MOVE INPUT-RIGHT TO WS-LETTERS
+                     PERFORM CONV-LETTER-TO-NUM
+                     MOVE WS-CONV-LETTER TO TRAV-RIGHT(TRAV-IX)
+               END-EVALUATE
+               READ INPUT-FILE
+                  AT END SET INPUT-END TO TRUE
+               END-READ
+            END-PERFORM
+
+            CLOSE INPUT-FILE
+
+            INSPECT WS-STEPS TALLYING WS-STEPS-SIZE
+                             FOR ALL 'L', ALL 'R'
+
+            MOVE 1           TO TRAV-IX
+            MOVE 0           TO IX
+            MOVE WS-START-NODE TO WS-CUR-NODE
+            PERFORM UNTIL WS-CUR-NODE = WS-END-NODE
+               ADD 1 TO IX
+               ADD 1 TO WS-STEPS-COUNT
+
+               IF IX > WS-STEPS-SIZE
+                  MOVE 1 TO IX
+               END-IF
+
+               MOVE WS-CUR-NODE TO TRAV-IX
+               EVALUATE WS-STEPS(IX:1)
+                  WHEN 'L'
+                     MOVE TRAV-LEFT(TRAV-IX)  TO TRAV-IX
+                  WHEN 'R'
+                     MOVE TRAV-RIGHT(TRAV-IX) TO TRAV-IX
+               END-EVALUATE
+               MOVE TRAV-IX TO WS-CUR-NODE
+            END-PERFORM
+
+            MOVE WS-STEPS-COUNT TO LN-ANSWER
+            MOVE WS-IN-COUNT TO LN-IN-COUNT
+            MOVE WS-OUT-COUNT TO LN-OUT-COUNT
+
+            GOBACK.
+
+         REGRESSION-TEST SECTION.
+            SET WS-PAR-INIT TO TRUE
+            INITIALIZE WS-TRAVERSAL-TABLE
+            MOVE SPACES TO WS-STEPS
+            MOVE 0 TO WS-STEPS-SIZE
+            MOVE 0 TO WS-STEPS-COUNT
+
+            OPEN INPUT RT-FILE
+            READ RT-FILE
+               AT END SET RT-END TO TRUE
+            END-READ
+            PERFORM UNTIL RT-END
+               MOVE RT-TEXT TO INPUT-TEXT
+               EVALUATE TRUE
+                  WHEN WS-PAR-INIT
+                     MOVE INPUT-TEXT  TO WS-STEPS
+                     SET WS-PAR-SPACE TO TRUE
+                  WHEN WS-PAR-SPACE
+                     SET WS-PAR-STEP TO TRUE
+                  WHEN WS-PAR-STEP
+                     MOVE INPUT-NODE TO WS-LETTERS
+                     PERFORM CONV-LETTER-TO-NUM
+                     MOVE WS-CONV-LETTER TO TRAV-IX
+
+                     IF WS-LETTERS = 'AAA'
+                        MOVE WS-CONV-LETTER TO WS-START-NODE
+                     END-IF
+
+                     IF WS-LETTERS = 'ZZZ'
+                        MOVE WS-CONV-LETTER TO WS-END-NODE
+                     END-IF
+
+                     MOVE INPUT-LEFT TO WS-LETTERS
+                     PERFORM CONV-LETTER-TO-NUM
+                     MOVE WS-CONV-LETTER TO TRAV-LEFT(TRAV-IX)
+
+                     MOVE INPUT-RIGHT TO WS-LETTERS
+                     PERFORM CONV-LETTER-TO-NUM
+                     MOVE WS-CONV-LETTER TO TRAV-RIGHT(TRAV-IX)
+               END-EVALUATE
+               READ RT-FILE
+                  AT END SET RT-END TO TRUE
+               END-READ
+            END-PERFORM
+            CLOSE RT-FILE
+
+            INSPECT WS-STEPS TALLYING WS-STEPS-SIZE
+                             FOR ALL 'L', ALL 'R'
+
+            MOVE 1           TO TRAV-IX
+            MOVE 0           TO IX
+            MOVE WS-START-NODE TO WS-CUR-NODE
+            PERFORM UNTIL WS-CUR-NODE = WS-END-NODE
+               ADD 1 TO IX
+               ADD 1 TO WS-STEPS-COUNT
+
+               IF IX > WS-STEPS-SIZE
+                  MOVE 1 TO IX
+               END-IF
+
+               MOVE WS-CUR-NODE TO TRAV-IX
+               EVALUATE WS-STEPS(IX:1)
+                  WHEN 'L'
+                     MOVE TRAV-LEFT(TRAV-IX)  TO TRAV-IX
+                  WHEN 'R'
+                     MOVE TRAV-RIGHT(TRAV-IX) TO TRAV-IX
+               END-EVALUATE
+               MOVE TRAV-IX TO WS-CUR-NODE
+            END-PERFORM
+
+            MOVE WS-STEPS-COUNT TO WS-RT-ACTUAL
+
+            SET WS-PAR-INIT TO TRUE
+            INITIALIZE WS-TRAVERSAL-TABLE
+            MOVE SPACES TO WS-STEPS
+            MOVE 0 TO WS-STEPS-SIZE
+            MOVE 0 TO WS-STEPS-COUNT
+
+            IF WS-RT-ACTUAL NOT = WS-RT-EXPECT
+               DISPLAY 'DAY08P1 REGRESSION WARNING - '
+                       WS-RT-FILENAME
+               DISPLAY '  EXPECTED ' WS-RT-EXPECT
+                       ' GOT ' WS-RT-ACTUAL
+            END-IF
+            .
+
+         CONV-LETTER-TO-NUM SECTION.
+            MOVE ZERO TO WS-CONV-LETTER
+
+            PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > 3
+               EVALUATE WS-LETTERS(IX:1)
+                  WHEN 'A' MOVE 0 TO WS-DIGIT
+                  WHEN 'B' MOVE 1 TO WS-DIGIT
+                  WHEN 'C' MOVE 2 TO WS-DIGIT
+                  WHEN 'D' MOVE 3 TO WS-DIGIT
+                  WHEN 'E' MOVE 4 TO WS-DIGIT
+                  WHEN 'F' MOVE 5 TO WS-DIGIT
+                  WHEN 'G' MOVE 6 TO WS-DIGIT
+                  WHEN 'H' MOVE 7 TO WS-DIGIT
+                  WHEN 'I' MOVE 8 TO WS-DIGIT
+                  WHEN 'J' MOVE 9 TO WS-DIGIT
+                  WHEN 'K' MOVE 10 TO WS-DIGIT
+                  WHEN 'L' MOVE 11 TO WS-DIGIT
+                  WHEN 'M' MOVE 12 TO WS-DIGIT
+                  WHEN 'N' MOVE 13 TO WS-DIGIT
+                  WHEN 'O' MOVE 14 TO WS-DIGIT
+                  WHEN 'P' MOVE 15 TO WS-DIGIT
+                  WHEN 'Q' MOVE 16 TO WS-DIGIT
+                  WHEN 'R' MOVE 17 TO WS-DIGIT
+                  WHEN 'S' MOVE 18 TO WS-DIGIT
+                  WHEN 'T' MOVE 19 TO WS-DIGIT
+                  WHEN 'U' MOVE 20 TO WS-DIGIT
+                  WHEN 'V' MOVE 21 TO WS-DIGIT
+                  WHEN 'W' MOVE 22 TO WS-DIGIT
+                  WHEN 'X' MOVE 23 TO WS-DIGIT
+                  WHEN 'Y' MOVE 24 TO WS-DIGIT
+                  WHEN 'Z' MOVE 25 TO WS-DIGIT
+               END-EVALUATE
+               COMPUTE WS-CONV-LETTER = WS-CONV-LETTER
+                                      + WS-POWER(IX)
+                                      * WS-DIGIT
+            END-PERFORM
+            ADD 1 TO WS-CONV-LETTER
+            .
