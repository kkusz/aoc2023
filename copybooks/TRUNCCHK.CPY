@@ -0,0 +1,19 @@
+      *
+      *    TRUNCCHK.CPY - SHARED TRAILING-DATA TRUNCATION CHECK.
+      *
+      *    A FIXED PIC X RECORD FIELD SILENTLY DROPS ANY SOURCE DATA
+      *    PAST ITS DECLARED LENGTH - THE READ/ACCEPT SUCCEEDS WITH NO
+      *    INDICATION ANYTHING WAS CUT OFF. COPY THIS INTO THE
+      *    PARAGRAPH THAT JUST READ OR ACCEPTED A RECORD, REPLACING
+      *    THE PSEUDO-TEXT TAGS TRC-FIELD, TRC-LEN, AND TRC-PGM WITH
+      *    THE CALLING PROGRAM'S RECORD FIELD, ITS DECLARED PIC X
+      *    LENGTH, AND ITS OWN NAME AS A LITERAL, TO CHECK THE LAST
+      *    POSITION OF THE FIELD FOR TRAILING NON-SPACE CONTENT - THE
+      *    ONLY SIGN LEFT BEHIND WHEN A SOURCE LINE RAN AT LEAST AS
+      *    LONG AS THE FIELD AND GOT TRUNCATED ON THE WAY IN.
+      *
+           IF TRC-FIELD(TRC-LEN:1) NOT = SPACE
+              DISPLAY TRC-PGM
+                      ' WARNING - INPUT RECORD MAY BE TRUNCATED - '
+                      'LAST POSITION OF THE RECORD FIELD IS NOT SPACE'
+           END-IF
