@@ -0,0 +1,27 @@
+      *
+      *    ELAPSED.CPY - SHARED ELAPSED-RUNTIME TIMER FIELDS.
+      *
+      *    COPY THIS INTO WORKING-STORAGE OF ANY PROGRAM THAT WANTS
+      *    TO REPORT HOW LONG ITS RUN TOOK. ACCEPT WS-ELAPSED-START-
+      *    TIME FROM TIME BEFORE THE TIMED WORK AND WS-ELAPSED-END-
+      *    TIME FROM TIME AFTER IT, THEN COPY "ELAPSEDP.CPY" TO
+      *    COMPUTE AND DISPLAY THE ELAPSED FIGURE.
+      *
+       01 WS-ELAPSED-TIMER.
+           05 WS-ELAPSED-START-TIME  PIC 9(8).
+           05 WS-ELAPSED-END-TIME    PIC 9(8).
+           05 WS-ELAPSED-START-HH    PIC 99.
+           05 WS-ELAPSED-START-MM    PIC 99.
+           05 WS-ELAPSED-START-SS    PIC 99.
+           05 WS-ELAPSED-START-HS    PIC 99.
+           05 WS-ELAPSED-END-HH      PIC 99.
+           05 WS-ELAPSED-END-MM      PIC 99.
+           05 WS-ELAPSED-END-SS      PIC 99.
+           05 WS-ELAPSED-END-HS      PIC 99.
+           05 WS-ELAPSED-REM1        PIC 9(6).
+           05 WS-ELAPSED-REM2        PIC 9(4).
+           05 WS-ELAPSED-START-TOTAL PIC S9(8).
+           05 WS-ELAPSED-END-TOTAL   PIC S9(8).
+           05 WS-ELAPSED-HUNDREDTHS  PIC S9(8).
+           05 WS-ELAPSED-SECONDS     PIC 9(6).
+           05 WS-ELAPSED-HS-REMAIN   PIC 99.
