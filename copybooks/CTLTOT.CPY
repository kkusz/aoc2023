@@ -0,0 +1,27 @@
+      *
+      *    CTLTOT.CPY - SHARED CONSOLIDATED CONTROL-TOTALS RECORD.
+      *    EVERY DAY-PROGRAM APPENDS ONE OF THESE TO CTLFILE AFTER
+      *    ITS FINAL ANSWER IS COMPUTED SO DAY00RPT CAN LAY OUT ONE
+      *    CONTROL-TOTALS REPORT ACROSS THE WHOLE SUITE INSTEAD OF A
+      *    DOZEN SEPARATE CONSOLE SESSIONS.
+      *
+      *    CTL-ANSWER IS PIC S9(18) SO THAT DAYMENU'S COMMON
+      *    WS-ANSWER-18 HOLDING FIELD AND DAY08P2'S PIC 9(18)
+      *    LCM RESULT BOTH FIT WITHOUT TRUNCATION, AND SIGNED SO THAT
+      *    DAY09P1'S EXTRAPOLATED-SUM ANSWER (WHICH CAN GENUINELY GO
+      *    NEGATIVE FOR AN OASIS HISTORY THAT TRENDS DOWNWARD) DOESN'T
+      *    LOSE ITS SIGN ON THE WAY INTO CTLFILE. EVERY OTHER PROGRAM'S
+      *    ANSWER IS NON-NEGATIVE, SO MOVING IT IN HERE IS UNCHANGED.
+      *
+       01 CTL-RECORD.
+           05 CTL-PROGRAM       PIC X(8).
+           05 FILLER            PIC X VALUE SPACE.
+           05 CTL-RUN-DATE      PIC 9(8).
+           05 FILLER            PIC X VALUE SPACE.
+           05 CTL-LABEL         PIC X(10).
+           05 FILLER            PIC X VALUE SPACE.
+           05 CTL-ANSWER        PIC S9(18).
+           05 FILLER            PIC X VALUE SPACE.
+           05 CTL-IN-COUNT      PIC 9(7).
+           05 FILLER            PIC X VALUE SPACE.
+           05 CTL-OUT-COUNT     PIC 9(7).
