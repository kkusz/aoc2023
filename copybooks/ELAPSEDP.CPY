@@ -0,0 +1,53 @@
+      *
+      *    ELAPSEDP.CPY - COMPUTE AND DISPLAY ELAPSED RUNTIME.
+      *
+      *    COPY THIS INTO THE PROCEDURE DIVISION ONCE WS-ELAPSED-
+      *    START-TIME AND WS-ELAPSED-END-TIME (SEE ELAPSED.CPY) HAVE
+      *    BOTH BEEN SET BY ACCEPT FROM TIME, REPLACING THE PSEUDO-
+      *    TEXT TAG ELP-PGM WITH THE CALLING PROGRAM'S OWN NAME AS A
+      *    LITERAL. BREAKS EACH HHMMSSHS TIME APART INTO HOURS,
+      *    MINUTES, SECONDS, AND HUNDREDTHS, ADDS BACK A FULL DAY'S
+      *    WORTH OF HUNDREDTHS IF THE RUN CROSSED MIDNIGHT SO THE
+      *    ELAPSED FIGURE NEVER COMES OUT NEGATIVE, AND DISPLAYS THE
+      *    RESULT AS SECONDS AND HUNDREDTHS FOR BATCH-WINDOW PLANNING.
+      *
+           DIVIDE WS-ELAPSED-START-TIME BY 1000000
+               GIVING WS-ELAPSED-START-HH
+               REMAINDER WS-ELAPSED-REM1
+           DIVIDE WS-ELAPSED-REM1 BY 10000
+               GIVING WS-ELAPSED-START-MM
+               REMAINDER WS-ELAPSED-REM2
+           DIVIDE WS-ELAPSED-REM2 BY 100
+               GIVING WS-ELAPSED-START-SS
+               REMAINDER WS-ELAPSED-START-HS
+
+           DIVIDE WS-ELAPSED-END-TIME BY 1000000
+               GIVING WS-ELAPSED-END-HH
+               REMAINDER WS-ELAPSED-REM1
+           DIVIDE WS-ELAPSED-REM1 BY 10000
+               GIVING WS-ELAPSED-END-MM
+               REMAINDER WS-ELAPSED-REM2
+           DIVIDE WS-ELAPSED-REM2 BY 100
+               GIVING WS-ELAPSED-END-SS
+               REMAINDER WS-ELAPSED-END-HS
+
+           COMPUTE WS-ELAPSED-START-TOTAL =
+              ((WS-ELAPSED-START-HH * 60 + WS-ELAPSED-START-MM) * 60
+                  + WS-ELAPSED-START-SS) * 100 + WS-ELAPSED-START-HS
+
+           COMPUTE WS-ELAPSED-END-TOTAL =
+              ((WS-ELAPSED-END-HH * 60 + WS-ELAPSED-END-MM) * 60
+                  + WS-ELAPSED-END-SS) * 100 + WS-ELAPSED-END-HS
+
+           COMPUTE WS-ELAPSED-HUNDREDTHS =
+              WS-ELAPSED-END-TOTAL - WS-ELAPSED-START-TOTAL
+           IF WS-ELAPSED-HUNDREDTHS < 0
+              ADD 8640000 TO WS-ELAPSED-HUNDREDTHS
+           END-IF
+
+           DIVIDE WS-ELAPSED-HUNDREDTHS BY 100
+               GIVING WS-ELAPSED-SECONDS
+               REMAINDER WS-ELAPSED-HS-REMAIN
+
+           DISPLAY ELP-PGM ' ELAPSED RUNTIME ' WS-ELAPSED-SECONDS '.'
+                   WS-ELAPSED-HS-REMAIN ' SECONDS'
