@@ -0,0 +1,16 @@
+      *
+      *    FSABEND.CPY - SHARED FILE-OPEN ABEND CHECK.
+      *
+      *    COPY THIS RIGHT AFTER ANY OPEN STATEMENT WHOSE FAILURE
+      *    SHOULD STOP THE RUN CLEANLY WITH A READABLE MESSAGE RATHER
+      *    THAN LET THE NEXT READ OR WRITE ABEND WITH A RAW RUNTIME
+      *    ERROR CODE, REPLACING THE PSEUDO-TEXT TAGS FS-STATUS,
+      *    FS-FILE-NAME, AND FS-PGM WITH THE FILE'S OWN FILE STATUS
+      *    FIELD, ITS LOGICAL FILE NAME AS A LITERAL, AND THE CALLING
+      *    PROGRAM'S OWN NAME AS A LITERAL.
+      *
+           IF FS-STATUS NOT = '00'
+              DISPLAY FS-PGM ' ABEND - UNABLE TO OPEN ' FS-FILE-NAME
+                      ' - FILE STATUS ' FS-STATUS
+              STOP RUN
+           END-IF
